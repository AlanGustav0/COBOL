@@ -0,0 +1,217 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP019.
+      ************************
+      * RELATORIO DE ANIVERSARIANTES DO MES *
+      ************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQFUNC ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS CHAPA
+                      FILE STATUS IS ST-ERRO
+                      ALTERNATE RECORD KEY IS NOME
+                      WITH DUPLICATES.
+
+           SELECT ARQANIVTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+
+           SELECT WORKANIV ASSIGN TO DISK.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQFUNC
+                 LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+           03 CHAPA             PIC 9(06).
+           03 NOME              PIC X(30).
+           03 DATANASC          PIC 9(08).
+           03 DTNASC REDEFINES DATANASC.
+            05 DIA                 PIC 9(02).
+            05 MES                 PIC 9(02).
+            05 ANO                 PIC 9(04).
+           03 SEXO              PIC X(01).
+           03 IDENTGEN          PIC X(01).
+           03 ORIENTSEX          PIC X(01).
+           03 NIVELSALARIAL     PIC 9(02).
+           03 QTDDEPENDENTES    PIC 9(01).
+           03 IMPRENDA          PIC X(01).
+           03 FUNCSTATUS        PIC X(01).
+           03 CEPFUNC           PIC 9(08).
+           03 CODDEP            PIC 9(03).
+           03 CODIGOCARG        PIC 9(03).
+           03 CEP-COMPLE        PIC X(12).
+           03 CEP-NUMRES        PIC 9(04).
+           03 TELFUNC            PIC X(15).
+           03 EMAILFUNC          PIC X(40).
+           03 CONTEMERG-NOME     PIC X(30).
+           03 CONTEMERG-FONE     PIC X(15).
+           03 DTADMISSAO        PIC 9(08).
+           03 DTDESLIGAMENTO     PIC 9(08).
+           03 MOTIVODESLIG       PIC X(01).
+           03 SALARIOEMP         PIC 9(06)V99.
+           03 FUNC-OPERADOR       PIC X(08).
+           03 FUNC-DTULTALT       PIC 9(08).
+           03 FUNC-HRULTALT       PIC 9(06).
+      *-----------------------------------------------------------------
+       FD ARQANIVTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQANIV.DOC".
+       01 REGARQANIVTX    PIC X(100).
+      *-----------------------------------------------------------------
+       SD WORKANIV.
+       01 REGWORK.
+          03 WK-DIA         PIC 9(02).
+          03 WK-CHAPA       PIC 9(06).
+          03 WK-NOME        PIC X(30).
+          03 WK-ANO         PIC 9(04).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEGUNDOS     PIC 9(02) VALUE 1.
+       77 W-OPCAO        PIC X(01) VALUE SPACES.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 W-ACT          PIC 9(02) VALUE ZEROS.
+       77 MENS           PIC X(50) VALUE SPACES.
+       77 LIMPA          PIC X(50) VALUE SPACES.
+       01 W-MESENTR      PIC 9(02) VALUE ZEROS.
+       01 W-TOTGERAL     PIC 9(05) VALUE ZEROS.
+
+       01  CAB1.
+           05  FILLER PIC X(060) VALUE
+           "RELATORIO DE ANIVERSARIANTES DO MES".
+           05  FILLER PIC X(007) VALUE "MES: ".
+           05  CAB1-MES  PIC 99 VALUE ZEROS.
+
+       01  CAB2.
+           05  FILLER PIC X(060) VALUE
+           "DIA  CHAPA  NOME                           NASCIMENTO".
+
+       01  DET.
+           05  D-DIA         PIC 99 VALUE ZEROS.
+           05  FILLER        PIC X(03) VALUE SPACES.
+           05  D-CHAPA       PIC 999999 VALUE ZEROS.
+           05  FILLER        PIC X(02) VALUE SPACES.
+           05  D-NOME        PIC X(30) VALUE SPACES.
+           05  FILLER        PIC X(02) VALUE SPACES.
+           05  D-ANO         PIC 9999 VALUE ZEROS.
+
+       01  LINTOT.
+           05  FILLER PIC X(040) VALUE
+           "*** TOTAL DE ANIVERSARIANTES: ".
+           05  T-TOTGERAL    PIC ZZZZ9 VALUE ZEROS.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAANIV.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "          *** RELATORIO DE ANIVERSARIANTES ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "         INFORME O MES (01 A 12) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-MESENTR
+               LINE 12  COLUMN 37  PIC 9(02)
+               USING  W-MESENTR
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-001.
+                DISPLAY TELAANIV.
+       INC-OPC.
+                ACCEPT TW-MESENTR
+                IF W-MESENTR < 1 OR > 12
+                   MOVE "*** MES INVALIDO (01 A 12) ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+
+       INC-OP0.
+           OPEN INPUT ARQFUNC
+           IF ST-ERRO NOT = "00"
+              MOVE "* ARQUIVO FUNCIONARIOS NAO EXISTE *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           OPEN OUTPUT ARQANIVTX
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQUIVO ARQANIVTX" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           MOVE W-MESENTR TO CAB1-MES
+           WRITE REGARQANIVTX FROM CAB1.
+           WRITE REGARQANIVTX FROM CAB2.
+
+           SORT WORKANIV
+                ON ASCENDING KEY WK-DIA
+                INPUT PROCEDURE IS CARREGAR-ANIV
+                OUTPUT PROCEDURE IS IMPRIMIR-ANIV.
+
+           MOVE "*** RELATORIO GERADO: ARQANIV.DOC ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+
+      *----------------[ CARGA DO ARQUIVO DE TRABALHO ]-----------------
+       CARREGAR-ANIV.
+       LER-FUNC-ANIV.
+           READ ARQFUNC NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO FIM-CARGA
+              ELSE
+                 MOVE "ERRO NA LEITURA ARQFUNC" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           IF MES = W-MESENTR
+              MOVE DIA   TO WK-DIA
+              MOVE CHAPA TO WK-CHAPA
+              MOVE NOME  TO WK-NOME
+              MOVE ANO   TO WK-ANO
+              RELEASE REGWORK.
+           GO TO LER-FUNC-ANIV.
+       FIM-CARGA.
+           EXIT.
+
+      *----------------[ IMPRESSAO DO RELATORIO ]------------------------
+       IMPRIMIR-ANIV.
+           MOVE ZEROS TO W-TOTGERAL.
+       PROX-ANIV.
+           RETURN WORKANIV AT END
+               GO TO FIM-ANIV.
+           MOVE WK-DIA    TO D-DIA
+           MOVE WK-CHAPA  TO D-CHAPA
+           MOVE WK-NOME   TO D-NOME
+           MOVE WK-ANO    TO D-ANO
+           WRITE REGARQANIVTX FROM DET
+           ADD 1 TO W-TOTGERAL
+           GO TO PROX-ANIV.
+       FIM-ANIV.
+           MOVE W-TOTGERAL TO T-TOTGERAL
+           WRITE REGARQANIVTX FROM LINTOT.
+
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+                CLOSE ARQFUNC ARQANIVTX.
+                STOP RUN.
+
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+       ROT-MENS.
+                CONTINUE.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                CALL "C$SLEEP" USING W-SEGUNDOS
+                DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
