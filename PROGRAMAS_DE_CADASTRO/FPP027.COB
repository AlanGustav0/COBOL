@@ -0,0 +1,227 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP027.
+      ********************************************************
+      * CARGA EM LOTE DO CADASTRO DE CEP A PARTIR DE EXTRATO  *
+      ********************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCEP ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CEP-NUMCEP
+                      ALTERNATE RECORD KEY IS CEP-LOGRA
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQCEPIMP ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO2.
+
+           SELECT ARQCEPCARGATX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+          03 CEP-NUMCEP               PIC 9(08).
+          03 CEP-LOGRA                PIC X(30).
+          03 CEP-BAIRRO               PIC X(20).
+          03 CEP-CIDADE               PIC X(20).
+          03 CEP-UF                   PIC X(02).
+      *-----------------------------------------------------------------
+       FD ARQCEPIMP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CEPIMPORT.TXT".
+       01 REGCEPIMP                   PIC X(80).
+       01 REGCEPIMP-CAMPOS REDEFINES REGCEPIMP.
+          03 IMP-NUMCEP               PIC 9(08).
+          03 IMP-LOGRA                PIC X(30).
+          03 IMP-BAIRRO               PIC X(20).
+          03 IMP-CIDADE               PIC X(20).
+          03 IMP-UF                   PIC X(02).
+      *-----------------------------------------------------------------
+       FD ARQCEPCARGATX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CEPCARGA.DOC".
+       01 REGARQCEPCARGATX    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEGUNDOS      PIC 9(02) VALUE 1.
+       77 W-OPCAO         PIC X(01) VALUE SPACES.
+       77 W-ACT           PIC 9(02) VALUE ZEROS.
+       77 MENS            PIC X(50) VALUE SPACES.
+       77 LIMPA           PIC X(50) VALUE SPACES.
+       01 ST-ERRO         PIC X(02) VALUE "00".
+       01 ST-ERRO2        PIC X(02) VALUE "00".
+       01 W-LIDOS         PIC 9(05) VALUE ZEROS.
+       01 W-CARREGADOS    PIC 9(05) VALUE ZEROS.
+       01 W-REJEITADOS    PIC 9(05) VALUE ZEROS.
+
+       01  CAB1.
+           05  FILLER PIC X(060) VALUE
+           "RELATORIO DE CARGA DO ARQUIVO CADCEP".
+
+       01  CAB2.
+           05  FILLER PIC X(080) VALUE
+           "CEP        LOGRADOURO                    SITUACAO".
+
+       01  DET.
+           05  D-NUMCEP      PIC 99999999 VALUE ZEROS.
+           05  FILLER        PIC X(02) VALUE SPACES.
+           05  D-LOGRA       PIC X(30) VALUE SPACES.
+           05  FILLER        PIC X(02) VALUE SPACES.
+           05  D-SITUACAO    PIC X(25) VALUE SPACES.
+
+       01  LINTOT1.
+           05  FILLER PIC X(030) VALUE
+           "*** REGISTROS LIDOS.......: ".
+           05  T-LIDOS       PIC ZZZZ9 VALUE ZEROS.
+
+       01  LINTOT2.
+           05  FILLER PIC X(030) VALUE
+           "*** REGISTROS CARREGADOS..: ".
+           05  T-CARREGADOS  PIC ZZZZ9 VALUE ZEROS.
+
+       01  LINTOT3.
+           05  FILLER PIC X(030) VALUE
+           "*** REGISTROS REJEITADOS..: ".
+           05  T-REJEITADOS  PIC ZZZZ9 VALUE ZEROS.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELACEPCARGA.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "   *** CARGA EM LOTE DO CADASTRO DE CEP ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "         CONFIRMA EXECUCAO (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 41  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-001.
+                DISPLAY TELACEPCARGA.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* EXECUCAO CANCELADA *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+
+       INC-OP0.
+           OPEN INPUT ARQCEPIMP
+           IF ST-ERRO2 NOT = "00"
+              MOVE "* ARQUIVO CEPIMPORT.TXT NAO EXISTE *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           OPEN I-O CADCEP
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADCEP
+                 CLOSE CADCEP
+                 OPEN I-O CADCEP
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCEP" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           OPEN OUTPUT ARQCEPCARGATX
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQUIVO CEPCARGA.DOC" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+
+           MOVE ZEROS TO W-LIDOS W-CARREGADOS W-REJEITADOS.
+           WRITE REGARQCEPCARGATX FROM CAB1.
+           WRITE REGARQCEPCARGATX FROM CAB2.
+      *
+       LER-CEPIMP.
+           READ ARQCEPIMP
+           IF ST-ERRO2 NOT = "00"
+              GO TO FIM-CARGA.
+
+           ADD 1 TO W-LIDOS.
+           MOVE IMP-NUMCEP TO D-NUMCEP
+           MOVE IMP-LOGRA  TO D-LOGRA
+
+           IF IMP-NUMCEP < 1
+              MOVE "*** CEP INVALIDO ***" TO D-SITUACAO
+              WRITE REGARQCEPCARGATX FROM DET
+              ADD 1 TO W-REJEITADOS
+              GO TO LER-CEPIMP.
+
+           IF IMP-LOGRA = SPACES OR IMP-BAIRRO = SPACES
+              OR IMP-CIDADE = SPACES OR IMP-UF = SPACES
+              MOVE "*** CAMPO OBRIGATORIO VAZIO ***" TO D-SITUACAO
+              WRITE REGARQCEPCARGATX FROM DET
+              ADD 1 TO W-REJEITADOS
+              GO TO LER-CEPIMP.
+
+           MOVE IMP-NUMCEP TO CEP-NUMCEP
+           MOVE IMP-LOGRA  TO CEP-LOGRA
+           MOVE IMP-BAIRRO TO CEP-BAIRRO
+           MOVE IMP-CIDADE TO CEP-CIDADE
+           MOVE IMP-UF     TO CEP-UF
+
+           WRITE REGCEP
+           IF ST-ERRO = "00" OR "02"
+              MOVE "*** CARREGADO ***" TO D-SITUACAO
+              WRITE REGARQCEPCARGATX FROM DET
+              ADD 1 TO W-CARREGADOS
+           ELSE
+              IF ST-ERRO = "22"
+                 MOVE "*** CEP JA CADASTRADO ***" TO D-SITUACAO
+                 WRITE REGARQCEPCARGATX FROM DET
+                 ADD 1 TO W-REJEITADOS
+              ELSE
+                 MOVE "*** ERRO NA GRAVACAO ***" TO D-SITUACAO
+                 WRITE REGARQCEPCARGATX FROM DET
+                 ADD 1 TO W-REJEITADOS.
+
+           GO TO LER-CEPIMP.
+
+       FIM-CARGA.
+           MOVE W-LIDOS       TO T-LIDOS
+           MOVE W-CARREGADOS  TO T-CARREGADOS
+           MOVE W-REJEITADOS  TO T-REJEITADOS
+           WRITE REGARQCEPCARGATX FROM LINTOT1
+           WRITE REGARQCEPCARGATX FROM LINTOT2
+           WRITE REGARQCEPCARGATX FROM LINTOT3.
+
+           MOVE "*** CARGA CONCLUIDA: CEPCARGA.DOC ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+
+      *----------------------------------------------------------------
+       ROT-FIM.
+           CLOSE ARQCEPIMP CADCEP ARQCEPCARGATX.
+           STOP RUN.
+
+      *----------------------[ ROTINA DE MENSAGENS ]--------------------
+       ROT-MENS.
+                CONTINUE.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                CALL "C$SLEEP" USING W-SEGUNDOS
+                DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-CEPCARGA.
