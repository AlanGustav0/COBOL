@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. FPP001                                               .
+       PROGRAM-ID. FPP001.
       ********************************************************
       * MANUTENCAO DO CADASTRO DE DEPARTAMENTO   *
       ********************************************************
@@ -17,6 +17,26 @@
                       ALTERNATE RECORD KEY IS DENOMINACAO
                       WITH DUPLICATES
                       FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQFUNC ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CHAPA
+                      ALTERNATE RECORD KEY IS NOME
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+
+           SELECT TBHIER ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS TBHIER-COD
+                      ALTERNATE RECORD KEY IS TBHIER-DESC
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQLOG ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -29,11 +49,69 @@
           03 DENOMINACAO              PIC X(25).
           03 DEPSTATUS                PIC X(01).
           03 TPHIERARC                PIC 9(02).
-
+          03 DEP-OPERADOR             PIC X(08).
+          03 DEP-DTULTALT             PIC 9(08).
+          03 DEP-HRULTALT             PIC 9(06).
+      *-----------------------------------------------------------------
+       FD ARQFUNC
+                 LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+           03 CHAPA             PIC 9(06).
+           03 NOME              PIC X(30).
+           03 DATANASC          PIC 9(08).
+           03 SEXO              PIC X(01).
+           03 IDENTGEN          PIC X(01).
+           03 ORIENTSEX          PIC X(01).
+           03 NIVELSALARIAL     PIC 9(02).
+           03 QTDDEPENDENTES    PIC 9(01).
+           03 IMPRENDA          PIC X(01).
+           03 FUNCSTATUS        PIC X(01).
+           03 CEPFUNC           PIC 9(08).
+           03 CODDEP            PIC 9(03).
+           03 CODIGOCARG        PIC 9(03).
+           03 CEP-COMPLE        PIC X(12).
+           03 CEP-NUMRES        PIC 9(04).
+           03 TELFUNC            PIC X(15).
+           03 EMAILFUNC          PIC X(40).
+           03 CONTEMERG-NOME     PIC X(30).
+           03 CONTEMERG-FONE     PIC X(15).
+           03 DTADMISSAO        PIC 9(08).
+           03 DTDESLIGAMENTO     PIC 9(08).
+           03 MOTIVODESLIG       PIC X(01).
+           03 SALARIOEMP         PIC 9(06)V99.
+           03 FUNC-OPERADOR       PIC X(08).
+           03 FUNC-DTULTALT       PIC 9(08).
+           03 FUNC-HRULTALT       PIC 9(06).
+      *-----------------------------------------------------------------
+       FD TBHIER
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "TBHIER.DAT".
+       01 REGHIER.
+          03 TBHIER-COD                PIC 9(02).
+          03 TBHIER-DESC               PIC X(30).
+      *-----------------------------------------------------------------
+       FD ARQLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQLOG.LOG".
+       01 REGLOG.
+          03 LOG-DATA                  PIC 9(08).
+          03 FILLER                    PIC X(01) VALUE SPACE.
+          03 LOG-HORA                  PIC 9(06).
+          03 FILLER                    PIC X(01) VALUE SPACE.
+          03 LOG-OPERADOR              PIC X(08).
+          03 FILLER                    PIC X(01) VALUE SPACE.
+          03 LOG-ARQUIVO               PIC X(08).
+          03 FILLER                    PIC X(01) VALUE SPACE.
+          03 LOG-ACAO                  PIC X(01).
+          03 FILLER                    PIC X(01) VALUE SPACE.
+          03 LOG-CHAVE                 PIC X(10).
+          03 FILLER                    PIC X(01) VALUE SPACE.
+          03 LOG-DESCR                 PIC X(30).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
-       77 W-CONT          PIC 9(06) VALUE ZEROS.
+       77 W-SEGUNDOS      PIC 9(02) VALUE 1.
        77 W-OPCAO         PIC X(01) VALUE SPACES.
        77 W-ACT           PIC 9(02) VALUE ZEROS.
        77 MENS            PIC X(50) VALUE SPACES.
@@ -42,10 +120,12 @@
        01 W-SEL           PIC 9(01) VALUE ZEROS.
        01 IND             PIC 9(02) VALUE ZEROS.
        01 TXTTHIERARC     PIC X(30) VALUE SPACES.
-
-
-       01 TABHIERARC.
-           03 TBHIERARC      PIC X(45) OCCURS 9 TIMES.
+       01 W-OPERADOR      PIC X(08) VALUE SPACES.
+       01 W-CODIGO-ATU    PIC 9(03) VALUE ZEROS.
+       01 W-DENOM-ATU     PIC X(25) VALUE SPACES.
+       01 W-DEPSTATUS-ATU PIC X(01) VALUE SPACES.
+       01 W-TPHIER-ATU    PIC 9(02) VALUE ZEROS.
+       01 W-NIVEL-OCUPADO PIC X(01) VALUE "N".
 
        01 TABSTATUS.
            03 FILLER PIC X(15) VALUE "AATIVA".
@@ -107,15 +187,6 @@
       *--------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
-           MOVE "01-CONSELHO CONSULTIVO "     TO TBHIERARC(1)
-           MOVE "02-CONSELHO FISCAL"          TO TBHIERARC(2)
-           MOVE "03-PRESIDENCIA"              TO TBHIERARC(3)
-           MOVE "04-DIRETORIA ADMINISTRATIVA" TO TBHIERARC(4)
-           MOVE "05-DIRETORIA INDUSTRIAL"     TO TBHIERARC(5)
-           MOVE "06-DIRETORIA COMERCIAL"      TO TBHIERARC(6)
-           MOVE "07-DIRETORIA MARKETING"      TO TBHIERARC(7)
-           MOVE "08-DIRETORIA JURIDICA"       TO TBHIERARC(8)
-           MOVE "09-CONSULTORIA"              TO TBHIERARC(9).
 
        R0.
            OPEN I-O ARQDEP
@@ -138,6 +209,28 @@
            ELSE
                  NEXT SENTENCE.
 
+       R0B.
+           OPEN INPUT TBHIER
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO TBHIER NAO ENCONTRADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO TBHIER" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0C.
+           OPEN EXTEND ARQLOG
+           IF ST-ERRO NOT = "00"
+              OPEN OUTPUT ARQLOG
+              CLOSE ARQLOG
+              OPEN EXTEND ARQLOG.
+           ACCEPT W-OPERADOR FROM ENVIRONMENT "OPERADOR".
+
       *------------[ INICIALIZACAO DAS VARIAVEIS ]----------------------
        R1.
            MOVE SPACES TO DENOMINACAO DEPSTATUS   TXTTHIERARC
@@ -177,18 +270,20 @@
               GO TO R2A.
 
        R3.
-      
+
            ACCEPT TTPHIERARC.
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
                 DISPLAY TELACADASTRO
                 GO TO R3.
-           IF TPHIERARC < 1 OR TPHIERARC > 9
-                MOVE "*** DIGITE APENAS DE 1 ATE 9 ***" TO MENS
+           MOVE TPHIERARC TO TBHIER-COD
+           READ TBHIER
+           IF ST-ERRO NOT = "00"
+                MOVE "*** NIVEL HIERARQUICO NAO CADASTRADO ***" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO R3.
        R3A.
-           MOVE TBHIERARC(TPHIERARC) TO TXTTHIERARC
+           MOVE TBHIER-DESC TO TXTTHIERARC
            DISPLAY TXTHIERAC.
 
        R4.
@@ -213,6 +308,26 @@
               MOVE 1 TO IND
               DISPLAY (12 , 9) TXTSTATUS2.
 
+       R4B.
+           IF DEPSTATUS = "A" AND
+              (TPHIERARC = 1 OR TPHIERARC = 2 OR TPHIERARC = 3)
+              MOVE CODIGO      TO W-CODIGO-ATU
+              MOVE DENOMINACAO TO W-DENOM-ATU
+              MOVE DEPSTATUS   TO W-DEPSTATUS-ATU
+              MOVE TPHIERARC   TO W-TPHIER-ATU
+              PERFORM VERIFICAR-NIVEL-UNICO
+              MOVE W-CODIGO-ATU    TO CODIGO
+              MOVE W-DENOM-ATU     TO DENOMINACAO
+              MOVE W-DEPSTATUS-ATU TO DEPSTATUS
+              MOVE W-TPHIER-ATU    TO TPHIERARC
+              IF W-NIVEL-OCUPADO = "S"
+                 DISPLAY TELACADASTRO
+                 MOVE "*** JA EXISTE DEPTO ATIVO NESTE NIVEL ***"
+                 TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R3
+              END-IF
+           END-IF.
 
       * ------------- VERICAR SE E ALTERACAO ---------------------------
            IF W-SEL = 1
@@ -230,8 +345,13 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
        INC-WR1.
+                MOVE W-OPERADOR TO DEP-OPERADOR
+                ACCEPT DEP-DTULTALT FROM DATE YYYYMMDD
+                ACCEPT DEP-HRULTALT FROM TIME
                 WRITE REGDEP
                 IF ST-ERRO = "00" OR "02"
+                      MOVE "I" TO LOG-ACAO
+                      PERFORM GRAVAR-LOG THRU GRAVAR-LOG-FIM
                       MOVE "*** DEPARTAMENTO GRAVADO *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO R1.
@@ -276,9 +396,33 @@
                    MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
+       EXC-VERFUNC.
+                OPEN INPUT ARQFUNC
+                IF ST-ERRO NOT = "00"
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO ARQFUNC" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+       EXC-VERFUNC1.
+                READ ARQFUNC NEXT
+                IF ST-ERRO = "10"
+                   CLOSE ARQFUNC
+                   GO TO EXC-DL1.
+                IF ST-ERRO NOT = "00"
+                   CLOSE ARQFUNC
+                   MOVE "ERRO NA LEITURA DO ARQUIVO ARQFUNC" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF CODDEP = CODIGO
+                   CLOSE ARQFUNC
+                   MOVE "*** HA FUNCIONARIOS NO DEPTO. ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                GO TO EXC-VERFUNC1.
        EXC-DL1.
                 DELETE ARQDEP RECORD
                 IF ST-ERRO = "00"
+                   MOVE "E" TO LOG-ACAO
+                   PERFORM GRAVAR-LOG THRU GRAVAR-LOG-FIM
                    MOVE "*** REGISTRO DE DEPARTAMENTO EXCLUIDO ***"
                    TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -299,31 +443,66 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
+                MOVE W-OPERADOR TO DEP-OPERADOR
+                ACCEPT DEP-DTULTALT FROM DATE YYYYMMDD
+                ACCEPT DEP-HRULTALT FROM TIME
                 REWRITE REGDEP
                 IF ST-ERRO = "00" OR "02"
+                   MOVE "A" TO LOG-ACAO
+                   PERFORM GRAVAR-LOG THRU GRAVAR-LOG-FIM
                    MOVE "*** REGISTRO ALTERADO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO DE DEP."   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
+      *----------------------------------------------------------------
+       GRAVAR-LOG.
+                ACCEPT LOG-DATA FROM DATE YYYYMMDD
+                ACCEPT LOG-HORA FROM TIME
+                MOVE W-OPERADOR TO LOG-OPERADOR
+                MOVE "ARQDEP" TO LOG-ARQUIVO
+                MOVE CODIGO TO LOG-CHAVE
+                MOVE DENOMINACAO TO LOG-DESCR
+                WRITE REGLOG.
+       GRAVAR-LOG-FIM.
+                EXIT.
+      *----------------------------------------------------------------
+       VERIFICAR-NIVEL-UNICO.
+           MOVE "N" TO W-NIVEL-OCUPADO
+           MOVE ZEROS TO CODIGO
+           START ARQDEP KEY IS NOT LESS CODIGO INVALID KEY
+                 GO TO FIM-VERIFICAR-NIVEL.
+       VNU-LOOP.
+           READ ARQDEP NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO FIM-VERIFICAR-NIVEL
+              ELSE
+                 GO TO FIM-VERIFICAR-NIVEL
+           ELSE
+              NEXT SENTENCE.
+           IF CODIGO NOT = W-CODIGO-ATU AND TPHIERARC = W-TPHIER-ATU
+              AND DEPSTATUS = "A"
+              MOVE "S" TO W-NIVEL-OCUPADO
+              GO TO FIM-VERIFICAR-NIVEL.
+           GO TO VNU-LOOP.
+       FIM-VERIFICAR-NIVEL.
+                EXIT.
       *----------------------------------------------------------------
        ROT-FIM.
-           CLOSE ARQDEP.
-           STOP RUN.
+           CLOSE ARQDEP TBHIER ARQLOG.
+           EXIT PROGRAM.
 
       *----------------------[ ROTINA DE MENSAGENS ]--------------------
        ROT-MENS.
-                MOVE ZEROS TO W-CONT.
+                CONTINUE.
        ROT-MENS1.
                DISPLAY (23, 20) MENS.
        ROT-MENS2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 3000
-                   GO TO ROT-MENS2
-                ELSE
-                   MOVE SPACES TO MENS
-                   DISPLAY (23, 20) MENS.
+                CALL "C$SLEEP" USING W-SEGUNDOS
+                MOVE SPACES TO MENS
+                DISPLAY (23, 20) MENS.
        ROT-MENS-FIM.
                 EXIT.
        FIM-ROT-TEMPO.
