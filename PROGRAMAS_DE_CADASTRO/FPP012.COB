@@ -17,6 +17,26 @@
                       ALTERNATE RECORD KEY IS DENOM WITH DUPLICATES
                       FILE STATUS IS ST-ERRO.
 
+           SELECT TBSAL ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS TBSAL-COD
+                      ALTERNATE RECORD KEY IS TBSAL-DESC
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQCONSCARGTX ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQFUNC ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS CHAPA
+                      ALTERNATE RECORD KEY IS NOME
+                      WITH DUPLICATES
+                      FILE STATUS IS ST-ERRO.
+
        DATA DIVISION.
        FILE SECTION.
        FD ARQCARG
@@ -28,11 +48,60 @@
           03 TPSALARIO          PIC X(01).
           03 SALARIOBASE        PIC 9(06)V99.
           03 CARGSTATUS         PIC X(01).
-
+          03 CARG-OPERADOR      PIC X(08).
+          03 CARG-DTULTALT      PIC 9(08).
+          03 CARG-HRULTALT      PIC 9(06).
+      *-----------------------------------------------------------------
+       FD TBSAL
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "TBSAL.DAT".
+       01 REGSAL.
+          03 TBSAL-COD                 PIC X(01).
+          03 TBSAL-DESC                PIC X(20).
+      *-----------------------------------------------------------------
+       FD ARQCONSCARGTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CONSCARG.DOC".
+       01 REGCONSCARGTX                PIC X(100).
+      *-----------------------------------------------------------------
+       FD ARQFUNC
+                 LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+           03 CHAPA             PIC 9(06).
+           03 NOME              PIC X(30).
+           03 DATANASC          PIC 9(08).
+           03 DTNASC REDEFINES DATANASC.
+            05 DIA                 PIC 9(02).
+            05 MES                 PIC 9(02).
+            05 ANO                 PIC 9(04).
+           03 SEXO              PIC X(01).
+           03 IDENTGEN          PIC X(01).
+           03 ORIENTSEX          PIC X(01).
+           03 NIVELSALARIAL     PIC 9(02).
+           03 QTDDEPENDENTES    PIC 9(01).
+           03 IMPRENDA          PIC X(01).
+           03 FUNCSTATUS        PIC X(01).
+           03 CEPFUNC           PIC 9(08).
+           03 CODDEP            PIC 9(03).
+           03 CODIGOCARG        PIC 9(03).
+           03 CEP-COMPLE        PIC X(12).
+           03 CEP-NUMRES        PIC 9(04).
+           03 TELFUNC            PIC X(15).
+           03 EMAILFUNC          PIC X(40).
+           03 CONTEMERG-NOME     PIC X(30).
+           03 CONTEMERG-FONE     PIC X(15).
+           03 DTADMISSAO        PIC 9(08).
+           03 DTDESLIGAMENTO     PIC 9(08).
+           03 MOTIVODESLIG       PIC X(01).
+           03 SALARIOEMP         PIC 9(06)V99.
+           03 FUNC-OPERADOR       PIC X(08).
+           03 FUNC-DTULTALT       PIC 9(08).
+           03 FUNC-HRULTALT       PIC 9(06).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01 W-SEL        PIC 9(01) VALUE ZEROS.
-       01 W-CONT       PIC 9(04) VALUE ZEROS.
+       01 W-SEGUNDOS   PIC 9(02) VALUE 1.
        01 W-OPCAO      PIC X(01) VALUE SPACES.
        01 ST-ERRO      PIC X(02) VALUE "00".
        01 W-ACT        PIC 9(02) VALUE ZEROS.
@@ -43,11 +112,13 @@
        01 CODENTR      PIC 9(03) VALUE ZEROS.
        01 DENOMENTR    PIC X(45) VALUE SPACES.
        01 IND          PIC 9(02) VALUE ZEROS.
-       01 INDSALARIO   PIC 9(01) VALUE ZEROS.
        01 TXTTSALARIO  PIC X(20) VALUE SPACES.
-
-       01 TABSALARIO.
-           03 TBSALARIO      PIC X(20) OCCURS 3 TIMES.
+       01 LIN          PIC 9(02) VALUE ZEROS.
+       01 W-QTDFUNC    PIC 9(05) VALUE ZEROS.
+       01 W-SOMASAL    PIC 9(09)V99 VALUE ZEROS.
+       01 W-MEDIASAL   PIC 9(06)V99 VALUE ZEROS.
+       01 W-SALEFET    PIC 9(06)V99 VALUE ZEROS.
+       01 W-FUNCOK     PIC X(01) VALUE "N".
 
        01 TABSTATUS.
            03 FILLER PIC X(15) VALUE "ATIVA".
@@ -59,6 +130,22 @@
 
        01 TXTSTATUS.
            03 TXTSTATUS2 PIC X(14) VALUE SPACES.
+
+       01 W-IMPRIME    PIC X(01) VALUE "N".
+       01 W-TOTIMP     PIC 9(05) VALUE ZEROS.
+       01 W-SOATIVA    PIC X(01) VALUE "N".
+
+       01  CABI1.
+           05  FILLER PIC X(050) VALUE
+           "LISTAGEM DE CARGOS - FPP012".
+       01  CABI2.
+           05  FILLER PIC X(080) VALUE
+           "COD  DENOMINACAO      TIPO SAL  SAL.BASE STATUS EFET MEDIA"
+           .
+       01  LINTOTIMP.
+           05  FILLER PIC X(040) VALUE
+           "*** TOTAL DE REGISTROS LISTADOS: ".
+           05  TOTIMP        PIC ZZZZ9 VALUE ZEROS.
       *-----------------------------------------------------------------
        01 DET2.
           03 FILLER          PIC X(02) VALUE SPACES.
@@ -71,6 +158,10 @@
           03 DETSALARIOBASE  PIC 9(06)V99.
           03 FILLER          PIC X(02) VALUE SPACES.
           03 DETCARGSTATUS   PIC X(20) VALUE SPACES.
+          03 FILLER          PIC X(02) VALUE SPACES.
+          03 DETQTDFUNC      PIC ZZZ9.
+          03 FILLER          PIC X(02) VALUE SPACES.
+          03 DETMEDIASAL     PIC ZZZ.ZZ9,99.
 
 
        SCREEN SECTION.
@@ -83,7 +174,7 @@
            05  LINE 04  COLUMN 01
                VALUE  "  COD |    DENOMINACAO      | TIPO SALARIO ".
            05  LINE 04  COLUMN 41
-               VALUE  "  |  SALARIO BASE   | STATUS  ".
+               VALUE  "  | SAL.BASE |STATUS|EFET| MEDIA SAL".
            05  LINE 22  COLUMN 01
                VALUE  "  MENSAGEM:".
 
@@ -99,11 +190,6 @@
        PROCEDURE DIVISION.
        INICIO.
 
-           MOVE "HORISTA"      TO TBSALARIO(1)
-           MOVE "DIARISTA"   TO TBSALARIO(2)
-           MOVE "MENSALISTA"     TO TBSALARIO(3).
-
-
        INC-OP1.
            OPEN INPUT ARQCARG
            IF ST-ERRO NOT = "00"
@@ -116,6 +202,58 @@
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM2.
 
+       INC-OP1B.
+           OPEN INPUT TBSAL
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO TBSAL NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO TBSAL"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2.
+
+       INC-OP1C.
+           OPEN INPUT ARQFUNC
+           IF ST-ERRO = "00"
+              MOVE "S" TO W-FUNCOK
+           ELSE
+              MOVE "N" TO W-FUNCOK.
+
+       INC-OPIMP.
+           DISPLAY (20, 13)
+            "IMPRIMIR/SALVAR A LISTAGEM EM ARQUIVO (S/N) ? :"
+           MOVE "N" TO W-IMPRIME
+           ACCEPT (20, 62) W-IMPRIME WITH UPDATE
+           IF W-IMPRIME = "S" OR "s"
+              MOVE "S" TO W-IMPRIME
+              PERFORM ROT-ABRE-IMP THRU ROT-ABRE-IMP-FIM
+           ELSE
+              IF W-IMPRIME NOT = "N" AND NOT = "n"
+                 MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-OPIMP
+              ELSE
+                 MOVE "N" TO W-IMPRIME.
+           DISPLAY (20, 01) LIMPA.
+
+       INC-OPATIVA.
+           DISPLAY (21, 13)
+            "LISTAR SOMENTE CARGOS ATIVOS (S/N) ? :"
+           MOVE "N" TO W-SOATIVA
+           ACCEPT (21, 53) W-SOATIVA WITH UPDATE
+           IF W-SOATIVA = "S" OR "s"
+              MOVE "S" TO W-SOATIVA
+           ELSE
+              IF W-SOATIVA NOT = "N" AND NOT = "n"
+                 MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-OPATIVA
+              ELSE
+                 MOVE "N" TO W-SOATIVA.
+           DISPLAY (21, 01) LIMPA.
+
       *------------[ INICIALIZACAO DAS VARIAVEIS ]----------------------
        INC-001.
            MOVE SPACES TO DENOMENTR
@@ -179,15 +317,12 @@
            ELSE
               NEXT SENTENCE.
        ROT-SAL.
-       
-           IF TPSALARIO = "H"
-               MOVE 1 TO INDSALARIO
+           MOVE TPSALARIO TO TBSAL-COD
+           READ TBSAL
+           IF ST-ERRO = "00"
+              MOVE TBSAL-DESC TO TXTTSALARIO
            ELSE
-               IF TPSALARIO = "D"
-                  MOVE 2 TO INDSALARIO
-               ELSE
-                   IF TPSALARIO = "M"
-                      MOVE 3 TO INDSALARIO.
+              MOVE "*** TIPO NAO CADASTRADO ***" TO TXTTSALARIO.
 
        ROT-STATUS.
        
@@ -199,21 +334,65 @@
                ELSE
                    IF CARGSTATUS = "D"
                       MOVE "DESATIVADA" TO TXTSTATUS.
-               
+           IF W-SOATIVA = "S" AND CARGSTATUS NOT = "A"
+              GO TO INC-RD2.
+
+       ROT-CONTA-FUNC.
+           MOVE ZEROS TO W-QTDFUNC W-SOMASAL W-MEDIASAL
+           IF W-FUNCOK NOT = "S"
+              GO TO ROT-CONTA-FUNC-FIM.
+           MOVE LOW-VALUES TO CHAPA
+           START ARQFUNC KEY IS NOT LESS CHAPA
+               INVALID KEY GO TO ROT-CONTA-FUNC-FIM.
+       ROT-CONTA-FUNC-RD.
+           READ ARQFUNC NEXT RECORD
+           IF ST-ERRO NOT = "00"
+              GO TO ROT-CONTA-FUNC-FIM.
+           IF CODIGOCARG = COD AND FUNCSTATUS = "A"
+              ADD 1 TO W-QTDFUNC
+              IF SALARIOEMP NOT = ZEROS
+                 MOVE SALARIOEMP TO W-SALEFET
+              ELSE
+                 MOVE SALARIOBASE TO W-SALEFET
+              END-IF
+              ADD W-SALEFET TO W-SOMASAL.
+           GO TO ROT-CONTA-FUNC-RD.
+       ROT-CONTA-FUNC-FIM.
+           IF W-QTDFUNC NOT = ZEROS
+              COMPUTE W-MEDIASAL = W-SOMASAL / W-QTDFUNC.
+           EXIT.
 
        ROT-MONTAR.
-           MOVE COD  TO DETCOD 
+           MOVE COD  TO DETCOD
            MOVE DENOM TO DETDENOM
-           MOVE TBSALARIO(INDSALARIO) TO TXTTSALARIO   
            MOVE TXTTSALARIO  TO DETTPSALARIO
            MOVE SALARIOBASE TO DETSALARIOBASE
            MOVE TXTSTATUS2    TO DETCARGSTATUS
+           PERFORM ROT-CONTA-FUNC THRU ROT-CONTA-FUNC-FIM
+           MOVE W-QTDFUNC  TO DETQTDFUNC
+           MOVE W-MEDIASAL TO DETMEDIASAL
 
            COMPUTE LIN = CONLIN + 5
            DISPLAY (LIN, 01) DET2
+           IF W-IMPRIME = "S"
+              WRITE REGCONSCARGTX FROM DET2
+              ADD 1 TO W-TOTIMP.
            ADD 1 TO CONLIN
            IF CONLIN < 17
                   GO TO INC-RD2.
+           GO TO ROT-SOL.
+
+       ROT-ABRE-IMP.
+           OPEN OUTPUT ARQCONSCARGTX
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQUIVO ARQCONSCARGTX" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              MOVE "N" TO W-IMPRIME
+           ELSE
+              WRITE REGCONSCARGTX FROM CABI1
+              WRITE REGCONSCARGTX FROM CABI2.
+       ROT-ABRE-IMP-FIM.
+           EXIT.
 
        ROT-SOL.
            DISPLAY (22, 13) " *** CONTINUA CONSULTA : . ***"
@@ -248,8 +427,16 @@
       **********************
       *
        ROT-FIM.
-           DISPLAY (01 01) ERASE.
-           CLOSE ARQCARG.
+           IF W-IMPRIME = "S"
+              MOVE W-TOTIMP TO TOTIMP
+              WRITE REGCONSCARGTX FROM LINTOTIMP
+              CLOSE ARQCONSCARGTX
+              MOVE "*** LISTAGEM SALVA: CONSCARG.DOC ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM.
+           DISPLAY (01, 01) ERASE.
+           IF W-FUNCOK = "S"
+              CLOSE ARQFUNC.
+           CLOSE ARQCARG TBSAL.
        ROT-FIM2.
            EXIT PROGRAM.
        ROT-FIM3.
@@ -260,15 +447,12 @@
       **********************
       *
        ROT-MENS.
-           MOVE ZEROS TO W-CONT.
+           CONTINUE.
        ROT-MENS1.
            DISPLAY (22, 13) MENS.
        ROT-MENS2.
-           ADD 1 TO W-CONT
-           IF W-CONT < 1000
-              GO TO ROT-MENS2
-           ELSE
-              DISPLAY (22, 12) LIMPA.
+           CALL "C$SLEEP" USING W-SEGUNDOS
+           DISPLAY (22, 12) LIMPA.
        ROT-MENS-FIM.
            EXIT.
        FIM-ROT-MENS.
