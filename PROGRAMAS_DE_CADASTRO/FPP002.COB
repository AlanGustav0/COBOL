@@ -16,6 +16,32 @@
                       RECORD KEY   IS COD
                       ALTERNATE RECORD KEY IS DENOM WITH DUPLICATES
                       FILE STATUS IS ST-ERRO.
+
+           SELECT ARQFUNC ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CHAPA
+                      ALTERNATE RECORD KEY IS NOME
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+
+           SELECT TBSAL ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS TBSAL-COD
+                      ALTERNATE RECORD KEY IS TBSAL-DESC
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQLOG ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO.
+
+           SELECT TBPARAM ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS PARAM-COD
+                      FILE STATUS  IS ST-ERRO.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -28,9 +54,77 @@
           03 TPSALARIO          PIC X(01).
           03 SALARIOBASE        PIC 9(06)V99.
           03 CARGSTATUS         PIC X(01).
+          03 CARG-OPERADOR      PIC X(08).
+          03 CARG-DTULTALT      PIC 9(08).
+          03 CARG-HRULTALT      PIC 9(06).
+      *-----------------------------------------------------------------
+       FD ARQFUNC
+                 LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+           03 CHAPA             PIC 9(06).
+           03 NOME              PIC X(30).
+           03 DATANASC          PIC 9(08).
+           03 SEXO              PIC X(01).
+           03 IDENTGEN          PIC X(01).
+           03 ORIENTSEX          PIC X(01).
+           03 NIVELSALARIAL     PIC 9(02).
+           03 QTDDEPENDENTES    PIC 9(01).
+           03 IMPRENDA          PIC X(01).
+           03 FUNCSTATUS        PIC X(01).
+           03 CEPFUNC           PIC 9(08).
+           03 CODDEP            PIC 9(03).
+           03 CODIGOCARG        PIC 9(03).
+           03 CEP-COMPLE        PIC X(12).
+           03 CEP-NUMRES        PIC 9(04).
+           03 TELFUNC            PIC X(15).
+           03 EMAILFUNC          PIC X(40).
+           03 CONTEMERG-NOME     PIC X(30).
+           03 CONTEMERG-FONE     PIC X(15).
+           03 DTADMISSAO        PIC 9(08).
+           03 DTDESLIGAMENTO     PIC 9(08).
+           03 MOTIVODESLIG       PIC X(01).
+           03 SALARIOEMP         PIC 9(06)V99.
+           03 FUNC-OPERADOR       PIC X(08).
+           03 FUNC-DTULTALT       PIC 9(08).
+           03 FUNC-HRULTALT       PIC 9(06).
+      *-----------------------------------------------------------------
+       FD TBSAL
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "TBSAL.DAT".
+       01 REGSAL.
+          03 TBSAL-COD                 PIC X(01).
+          03 TBSAL-DESC                PIC X(20).
+      *-----------------------------------------------------------------
+       FD ARQLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQLOG.LOG".
+       01 REGLOG.
+          03 LOG-DATA                  PIC 9(08).
+          03 FILLER                    PIC X(01) VALUE SPACE.
+          03 LOG-HORA                  PIC 9(06).
+          03 FILLER                    PIC X(01) VALUE SPACE.
+          03 LOG-OPERADOR              PIC X(08).
+          03 FILLER                    PIC X(01) VALUE SPACE.
+          03 LOG-ARQUIVO               PIC X(08).
+          03 FILLER                    PIC X(01) VALUE SPACE.
+          03 LOG-ACAO                  PIC X(01).
+          03 FILLER                    PIC X(01) VALUE SPACE.
+          03 LOG-CHAVE                 PIC X(10).
+          03 FILLER                    PIC X(01) VALUE SPACE.
+          03 LOG-DESCR                 PIC X(30).
+      *-----------------------------------------------------------------
+       FD TBPARAM
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "TBPARAM.DAT".
+       01 REGPARAM.
+          03 PARAM-COD                 PIC X(02).
+          03 PARAM-RAZSOCIAL           PIC X(40).
+          03 PARAM-CNPJ                PIC X(18).
+          03 PARAM-SALMIN               PIC 9(06)V99.
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
-       77 W-CONT          PIC 9(06) VALUE ZEROS.
+       77 W-SEGUNDOS      PIC 9(02) VALUE 1.
        77 W-OPCAO         PIC X(01) VALUE SPACES.
        77 W-ACT           PIC 9(02) VALUE ZEROS.
        77 MENS            PIC X(50) VALUE SPACES.
@@ -38,11 +132,9 @@
        01 ST-ERRO         PIC X(02) VALUE "00".
        01 W-SEL           PIC 9(01) VALUE ZEROS.
        01 IND             PIC 9(02) VALUE ZEROS.
-       01 INDSALARIO      PIC 9(01) VALUE ZEROS.
        01 TXTTSALARIO     PIC X(20) VALUE SPACES.
-
-       01 TABSALARIO.
-           03 TBSALARIO      PIC X(20) OCCURS 3 TIMES.
+       01 W-OPERADOR      PIC X(08) VALUE SPACES.
+       01 W-SALMIN        PIC 9(06)V99 VALUE ZEROS.
 
        01 TABSTATUS .
            03 FILLER PIC X(20) VALUE "AATIVA".
@@ -120,9 +212,6 @@
       *--------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
-           MOVE "HORISTA"      TO TBSALARIO(1)
-           MOVE "DIARISTA"     TO TBSALARIO(2)
-           MOVE "MENSALISTA"   TO TBSALARIO(3).
 
        R0.
            OPEN I-O ARQCARG
@@ -145,6 +234,38 @@
            ELSE
                  NEXT SENTENCE.
 
+       R0B.
+           OPEN INPUT TBSAL
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO TBSAL NAO ENCONTRADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO TBSAL" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0C.
+           OPEN EXTEND ARQLOG
+           IF ST-ERRO NOT = "00"
+              OPEN OUTPUT ARQLOG
+              CLOSE ARQLOG
+              OPEN EXTEND ARQLOG.
+           ACCEPT W-OPERADOR FROM ENVIRONMENT "OPERADOR".
+
+       R0D.
+           OPEN INPUT TBPARAM
+           IF ST-ERRO = "00"
+              MOVE "01" TO PARAM-COD
+              READ TBPARAM
+              IF ST-ERRO = "00"
+                 MOVE PARAM-SALMIN TO W-SALMIN
+              END-IF
+              CLOSE TBPARAM.
+
       *------------[ INICIALIZACAO DAS VARIAVEIS ]----------------------
        R1.
            MOVE SPACES TO DENOM CARGSTATUS TXTTSALARIO
@@ -190,19 +311,15 @@
            IF W-ACT = 01
                 DISPLAY TELACARGOS
                 GO TO R4.
-           IF TPSALARIO = "H"
-               MOVE 1 TO INDSALARIO
-           ELSE IF TPSALARIO = "D"
-               MOVE 2 TO INDSALARIO
-           ELSE IF TPSALARIO = "M"
-               MOVE 3 TO INDSALARIO
-           ELSE
+           MOVE TPSALARIO TO TBSAL-COD
+           READ TBSAL
+           IF ST-ERRO NOT = "00"
                 MOVE "*** OPCAO INVALIDA ***" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO R4.
        R4A.
            DISPLAY TELACARGOS
-           MOVE TBSALARIO(INDSALARIO) TO TXTTSALARIO
+           MOVE TBSAL-DESC TO TXTTSALARIO
            DISPLAY TXTSALARIO.
 
 
@@ -211,6 +328,10 @@
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
               GO TO R4.
+           IF W-SALMIN NOT = ZEROS AND SALARIOBASE < W-SALMIN
+              MOVE "*** SALARIO ABAIXO DO SALARIO MINIMO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R5.
 
        R6.
            DISPLAY TELASTATUS
@@ -252,8 +373,13 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
        INC-WR1.
+                MOVE W-OPERADOR TO CARG-OPERADOR
+                ACCEPT CARG-DTULTALT FROM DATE YYYYMMDD
+                ACCEPT CARG-HRULTALT FROM TIME
                 WRITE REGCARG
                 IF ST-ERRO = "00" OR "02"
+                      MOVE "I" TO LOG-ACAO
+                      PERFORM GRAVAR-LOG THRU GRAVAR-LOG-FIM
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO R1.
@@ -297,9 +423,33 @@
                    MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
+       EXC-VERFUNC.
+                OPEN INPUT ARQFUNC
+                IF ST-ERRO NOT = "00"
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO ARQFUNC" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+       EXC-VERFUNC1.
+                READ ARQFUNC NEXT
+                IF ST-ERRO = "10"
+                   CLOSE ARQFUNC
+                   GO TO EXC-DL1.
+                IF ST-ERRO NOT = "00"
+                   CLOSE ARQFUNC
+                   MOVE "ERRO NA LEITURA DO ARQUIVO ARQFUNC" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF CODIGOCARG = COD
+                   CLOSE ARQFUNC
+                   MOVE "*** HA FUNCIONARIOS NO CARGO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                GO TO EXC-VERFUNC1.
        EXC-DL1.
                 DELETE ARQCARG RECORD
                 IF ST-ERRO = "00"
+                   MOVE "E" TO LOG-ACAO
+                   PERFORM GRAVAR-LOG THRU GRAVAR-LOG-FIM
                    MOVE "*** REGISTRO DE CARGO EXCLUIDO ***"
                    TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -320,31 +470,44 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
+                MOVE W-OPERADOR TO CARG-OPERADOR
+                ACCEPT CARG-DTULTALT FROM DATE YYYYMMDD
+                ACCEPT CARG-HRULTALT FROM TIME
                 REWRITE REGCARG
                 IF ST-ERRO = "00" OR "02"
+                   MOVE "A" TO LOG-ACAO
+                   PERFORM GRAVAR-LOG THRU GRAVAR-LOG-FIM
                    MOVE "*** REGISTRO ALTERADO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO DE CARGO"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
+      *----------------------------------------------------------------
+       GRAVAR-LOG.
+                ACCEPT LOG-DATA FROM DATE YYYYMMDD
+                ACCEPT LOG-HORA FROM TIME
+                MOVE W-OPERADOR TO LOG-OPERADOR
+                MOVE "ARQCARG" TO LOG-ARQUIVO
+                MOVE COD TO LOG-CHAVE
+                MOVE DENOM TO LOG-DESCR
+                WRITE REGLOG.
+       GRAVAR-LOG-FIM.
+                EXIT.
       *----------------------------------------------------------------
        ROT-FIM.
-           CLOSE ARQCARG.
-           STOP RUN.
+           CLOSE ARQCARG TBSAL ARQLOG.
+           EXIT PROGRAM.
 
       *---------[ ROTINA DE MENSAGEM ]---------------------
        ROT-MENS.
-                MOVE ZEROS TO W-CONT.
+                CONTINUE.
        ROT-MENS1.
                DISPLAY (22, 20) MENS.
        ROT-MENS2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 3000
-                   GO TO ROT-MENS2
-                ELSE
-                   MOVE SPACES TO MENS
-                   DISPLAY (22, 20) MENS.
+                CALL "C$SLEEP" USING W-SEGUNDOS
+                MOVE SPACES TO MENS
+                DISPLAY (22, 20) MENS.
        ROT-MENS-FIM.
                 EXIT.
        FIM-ROT-TEMPO.
