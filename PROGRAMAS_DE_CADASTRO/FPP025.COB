@@ -0,0 +1,253 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP025.
+      ************************
+      * RELATORIO DE DEPENDENTES FILHOS(AS) FORA DA IDADE LIMITE *
+      ************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQDEPE ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS DEPEN-KEY
+                      FILE STATUS IS ST-ERRO.
+
+           SELECT ARQFUNC ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS CHAPA
+                      FILE STATUS IS ST-ERRO
+                      ALTERNATE RECORD KEY IS NOME
+                      WITH DUPLICATES.
+
+           SELECT ARQDEPVTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQDEPE
+                 LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS "ARQDEPE.DAT".
+       01 REGDEPE.
+           03 TPGRAU             PIC 9(01).
+           03 DEPEN-KEY.
+            05 DEPEN-SEQ          PIC 9(01).
+            05 DEPEN-CHAPA        PIC 9(06).
+           03 DEPEN-NOME         PIC X(30).
+           03 DEPEN-DATANASC           PIC 9(08).
+           03 DTNASCIMENTO REDEFINES DEPEN-DATANASC.
+            05 DEPEN-DIA                 PIC 9(02).
+            05 DEPEN-MES                 PIC 9(02).
+            05 DEPEN-ANO                 PIC 9(04).
+           03 DEPEN-SEXO        PIC X(01).
+           03 DEPEN-INSS        PIC X(01).
+           03 DEPEN-IMPRENDA    PIC X(01).
+           03 DEPEN-STATUS      PIC X(20).
+           03 DEPE-OPERADOR      PIC X(08).
+           03 DEPE-DTULTALT      PIC 9(08).
+           03 DEPE-HRULTALT      PIC 9(06).
+      *-----------------------------------------------------------------
+       FD ARQFUNC
+                 LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+           03 CHAPA             PIC 9(06).
+           03 NOME              PIC X(30).
+           03 DATANASC          PIC 9(08).
+           03 SEXO              PIC X(01).
+           03 IDENTGEN          PIC X(01).
+           03 ORIENTSEX          PIC X(01).
+           03 NIVELSALARIAL     PIC 9(02).
+           03 QTDDEPENDENTES    PIC 9(01).
+           03 IMPRENDA          PIC X(01).
+           03 FUNCSTATUS        PIC X(01).
+           03 CEPFUNC           PIC 9(08).
+           03 CODDEP            PIC 9(03).
+           03 CODIGOCARG        PIC 9(03).
+           03 CEP-COMPLE        PIC X(12).
+           03 CEP-NUMRES        PIC 9(04).
+           03 TELFUNC            PIC X(15).
+           03 EMAILFUNC          PIC X(40).
+           03 CONTEMERG-NOME     PIC X(30).
+           03 CONTEMERG-FONE     PIC X(15).
+           03 DTADMISSAO        PIC 9(08).
+           03 DTDESLIGAMENTO     PIC 9(08).
+           03 MOTIVODESLIG       PIC X(01).
+           03 SALARIOEMP         PIC 9(06)V99.
+           03 FUNC-OPERADOR       PIC X(08).
+           03 FUNC-DTULTALT       PIC 9(08).
+           03 FUNC-HRULTALT       PIC 9(06).
+      *-----------------------------------------------------------------
+       FD ARQDEPVTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQDEPV.DOC".
+       01 REGARQDEPVTX    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEGUNDOS      PIC 9(02) VALUE 1.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 W-ACT          PIC 9(02) VALUE ZEROS.
+       77 MENS           PIC X(50) VALUE SPACES.
+       77 LIMPA          PIC X(50) VALUE SPACES.
+       77 W-OPCAO        PIC X(01) VALUE SPACES.
+       01 W-TOTGERAL     PIC 9(05) VALUE ZEROS.
+       01 W-CURDATA      PIC X(21) VALUE SPACES.
+       01 W-ANOATU       PIC 9(04) VALUE ZEROS.
+       01 W-MESATU       PIC 9(02) VALUE ZEROS.
+       01 W-DIAATU       PIC 9(02) VALUE ZEROS.
+       01 W-IDADE        PIC 9(03) VALUE ZEROS.
+       01 W-IDADE-LIMITE PIC 9(02) VALUE 21.
+       01 W-NOMEFUNC     PIC X(30) VALUE SPACES.
+
+       01  CAB1.
+           05  FILLER PIC X(060) VALUE
+           "RELATORIO DE DEPENDENTES FORA DA IDADE LIMITE".
+
+       01  CAB2.
+           05  FILLER PIC X(080) VALUE
+           "CHAPA  FUNCIONARIO           DEPENDENTE            IDADE".
+
+       01  DET.
+           05  D-CHAPA       PIC 999999 VALUE ZEROS.
+           05  FILLER        PIC X(02) VALUE SPACES.
+           05  D-NOMEFUNC    PIC X(25) VALUE SPACES.
+           05  FILLER        PIC X(02) VALUE SPACES.
+           05  D-NOMEDEP     PIC X(25) VALUE SPACES.
+           05  FILLER        PIC X(02) VALUE SPACES.
+           05  D-IDADE       PIC ZZ9 VALUE ZEROS.
+
+       01  LINTOT.
+           05  FILLER PIC X(040) VALUE
+           "*** TOTAL DE DEPENDENTES FORA DA IDADE: ".
+           05  T-TOTGERAL    PIC ZZZZ9 VALUE ZEROS.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELADEPV.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "   *** DEPENDENTES FORA DA IDADE LIMITE ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "               CONFIRMA GERACAO (S ou N) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 45  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-001.
+                DISPLAY TELADEPV.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* RELATORIO CANCELADO PELO USUARIO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+
+       INC-OP0.
+           OPEN INPUT ARQDEPE
+           IF ST-ERRO NOT = "00"
+              MOVE "* ARQUIVO ARQDEPE NAO EXISTE *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           OPEN INPUT ARQFUNC
+           IF ST-ERRO NOT = "00"
+              MOVE "* ARQUIVO ARQFUNC NAO EXISTE *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           OPEN OUTPUT ARQDEPVTX
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQUIVO ARQDEPVTX" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+
+           PERFORM CALC-DATAHOJE.
+
+           WRITE REGARQDEPVTX FROM CAB1.
+           WRITE REGARQDEPVTX FROM CAB2.
+
+           MOVE ZEROS TO W-TOTGERAL.
+      *
+       LER-DEPE.
+           READ ARQDEPE NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO FIM-DEPE
+              ELSE
+                 MOVE "ERRO NA LEITURA ARQDEPE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+           IF TPGRAU NOT = 2 OR DEPEN-STATUS(1:1) = "X"
+              GO TO LER-DEPE.
+
+           COMPUTE W-IDADE = W-ANOATU - DEPEN-ANO
+           IF W-MESATU < DEPEN-MES
+              SUBTRACT 1 FROM W-IDADE
+           ELSE
+              IF W-MESATU = DEPEN-MES AND W-DIAATU < DEPEN-DIA
+                 SUBTRACT 1 FROM W-IDADE.
+
+           IF W-IDADE < W-IDADE-LIMITE
+              GO TO LER-DEPE.
+
+           MOVE "*** FUNCIONARIO NAO CADASTRADO ***" TO W-NOMEFUNC
+           MOVE DEPEN-CHAPA TO CHAPA
+           READ ARQFUNC
+           IF ST-ERRO = "00"
+              MOVE NOME TO W-NOMEFUNC.
+
+           MOVE DEPEN-CHAPA TO D-CHAPA
+           MOVE W-NOMEFUNC  TO D-NOMEFUNC
+           MOVE DEPEN-NOME  TO D-NOMEDEP
+           MOVE W-IDADE     TO D-IDADE
+           WRITE REGARQDEPVTX FROM DET
+           ADD 1 TO W-TOTGERAL.
+
+           GO TO LER-DEPE.
+
+       FIM-DEPE.
+           MOVE W-TOTGERAL TO T-TOTGERAL
+           WRITE REGARQDEPVTX FROM LINTOT.
+           MOVE "*** RELATORIO GERADO: ARQDEPV.DOC ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+
+       CALC-DATAHOJE.
+           MOVE FUNCTION CURRENT-DATE TO W-CURDATA
+           MOVE W-CURDATA(1:4) TO W-ANOATU
+           MOVE W-CURDATA(5:2) TO W-MESATU
+           MOVE W-CURDATA(7:2) TO W-DIAATU.
+
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+                CLOSE ARQDEPE ARQFUNC ARQDEPVTX.
+                STOP RUN.
+
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+       ROT-MENS.
+                CONTINUE.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                CALL "C$SLEEP" USING W-SEGUNDOS
+                DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-DEPV.
