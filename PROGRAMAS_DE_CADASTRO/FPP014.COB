@@ -24,6 +24,18 @@
                       RECORD KEY   IS COD
                       ALTERNATE RECORD KEY IS DENOM WITH DUPLICATES
                       FILE STATUS IS ST-ERRO.
+
+           SELECT TBSAL ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS TBSAL-COD
+                      ALTERNATE RECORD KEY IS TBSAL-DESC
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQCONSFUNCTX ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO.
       *----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -39,7 +51,8 @@
             05 MES                 PIC 9(02).
             05 ANO                 PIC 9(04).
            03 SEXO              PIC X(01).
-           03 GENERO            PIC X(01).
+           03 IDENTGEN          PIC X(01).
+           03 ORIENTSEX          PIC X(01).
            03 NIVELSALARIAL     PIC 9(02).
            03 QTDDEPENDENTES    PIC 9(01).
            03 IMPRENDA          PIC X(01).
@@ -49,6 +62,17 @@
            03 CODIGOCARG        PIC 9(03).
            03 CEP-COMPLE        PIC X(12).
            03 CEP-NUMRES        PIC 9(04).
+           03 TELFUNC            PIC X(15).
+           03 EMAILFUNC          PIC X(40).
+           03 CONTEMERG-NOME     PIC X(30).
+           03 CONTEMERG-FONE     PIC X(15).
+           03 DTADMISSAO        PIC 9(08).
+           03 DTDESLIGAMENTO     PIC 9(08).
+           03 MOTIVODESLIG       PIC X(01).
+           03 SALARIOEMP         PIC 9(06)V99.
+           03 FUNC-OPERADOR       PIC X(08).
+           03 FUNC-DTULTALT       PIC 9(08).
+           03 FUNC-HRULTALT       PIC 9(06).
 
        FD ARQCARG
               LABEL RECORD IS STANDARD
@@ -59,11 +83,25 @@
           03 TPSALARIO          PIC X(01).
           03 SALARIOBASE        PIC 9(06)V99.
           03 CARGSTATUS         PIC X(01).
-
+          03 CARG-OPERADOR      PIC X(08).
+          03 CARG-DTULTALT      PIC 9(08).
+          03 CARG-HRULTALT      PIC 9(06).
+      *-----------------------------------------------------------------
+       FD TBSAL
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "TBSAL.DAT".
+       01 REGSAL.
+          03 TBSAL-COD                 PIC X(01).
+          03 TBSAL-DESC                PIC X(20).
+      *-----------------------------------------------------------------
+       FD ARQCONSFUNCTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CONSFUNC.DOC".
+       01 REGCONSFUNCTX                PIC X(100).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01 W-SEL        PIC 9(01) VALUE ZEROS.
-       01 W-CONT       PIC 9(04) VALUE ZEROS.
+       01 W-SEGUNDOS   PIC 9(02) VALUE 1.
        01 W-OPCAO      PIC X(01) VALUE SPACES.
        01 ST-ERRO      PIC X(02) VALUE "00".
        01 W-ACT        PIC 9(02) VALUE ZEROS.
@@ -74,10 +112,7 @@
        01 CHAPAENTR    PIC 9(06) VALUE ZEROS.
        01 NOMENTR      PIC X(30) VALUE SPACES.
        01 IND          PIC 9(02) VALUE ZEROS.
-       01 INDSALARIO   PIC 9(01) VALUE ZEROS.
-
-       01 TABSALARIO.
-           03 TBSALARIO      PIC X(20) OCCURS 3 TIMES.
+       01 LIN          PIC 9(02) VALUE ZEROS.
 
        01 TABSTATUS.
            03 FILLER PIC X(20) VALUE "AATIVA".
@@ -89,6 +124,21 @@
 
        01 TXTSTATUS.
            03 TXTSTATUS2 PIC X(14) VALUE SPACES.
+
+       01 W-IMPRIME    PIC X(01) VALUE "N".
+       01 W-TOTIMP     PIC 9(05) VALUE ZEROS.
+       01 W-SOATIVA    PIC X(01) VALUE "N".
+
+       01  CABI1.
+           05  FILLER PIC X(050) VALUE
+           "LISTAGEM DE FUNCIONARIOS - FPP014".
+       01  CABI2.
+           05  FILLER PIC X(080) VALUE
+           "CHAPA  NOME                TIPO SALARIO  SALARIO  STATUS".
+       01  LINTOTIMP.
+           05  FILLER PIC X(040) VALUE
+           "*** TOTAL DE REGISTROS LISTADOS: ".
+           05  TOTIMP        PIC ZZZZ9 VALUE ZEROS.
       *-----------------------------------------------------------------
        01 DET2.
           03 FILLER          PIC X(02) VALUE SPACES.
@@ -131,11 +181,6 @@
        PROCEDURE DIVISION.
        INICIO.
 
-           MOVE "HORISTA"      TO TBSALARIO(1)
-           MOVE "DIARISTA"     TO TBSALARIO(2)
-           MOVE "MENSALISTA"   TO TBSALARIO(3).
-
-
        INC-OP1.
            OPEN INPUT ARQFUNC
            IF ST-ERRO NOT = "00"
@@ -162,6 +207,53 @@
            ELSE
                  NEXT SENTENCE.
 
+       INC-OP3.
+           OPEN INPUT TBSAL
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO TBSAL NAO ENCONTRADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO TBSAL" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       INC-OPIMP.
+           DISPLAY (20, 13)
+            "IMPRIMIR/SALVAR A LISTAGEM EM ARQUIVO (S/N) ? :"
+           MOVE "N" TO W-IMPRIME
+           ACCEPT (20, 62) W-IMPRIME WITH UPDATE
+           IF W-IMPRIME = "S" OR "s"
+              MOVE "S" TO W-IMPRIME
+              PERFORM ROT-ABRE-IMP THRU ROT-ABRE-IMP-FIM
+           ELSE
+              IF W-IMPRIME NOT = "N" AND NOT = "n"
+                 MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-OPIMP
+              ELSE
+                 MOVE "N" TO W-IMPRIME.
+           DISPLAY (20, 01) LIMPA.
+
+       INC-OPATIVA.
+           DISPLAY (21, 13)
+            "LISTAR SOMENTE FUNCIONARIOS ATIVOS (S/N) ? :"
+           MOVE "N" TO W-SOATIVA
+           ACCEPT (21, 59) W-SOATIVA WITH UPDATE
+           IF W-SOATIVA = "S" OR "s"
+              MOVE "S" TO W-SOATIVA
+           ELSE
+              IF W-SOATIVA NOT = "N" AND NOT = "n"
+                 MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-OPATIVA
+              ELSE
+                 MOVE "N" TO W-SOATIVA.
+           DISPLAY (21, 01) LIMPA.
+
       *------------[ INICIALIZACAO DAS VARIAVEIS ]----------------------
        INC-001.
            MOVE SPACES TO NOMENTR TPSALARIO
@@ -242,15 +334,12 @@
               NEXT SENTENCE.
 
        ROT-SAL.
-
-           IF TPSALARIO = "H"
-               MOVE 1 TO INDSALARIO
+           MOVE TPSALARIO TO TBSAL-COD
+           READ TBSAL
+           IF ST-ERRO = "00"
+              MOVE TBSAL-DESC TO DETTPSALARIO
            ELSE
-               IF TPSALARIO = "D"
-                  MOVE 2 TO INDSALARIO
-               ELSE
-                   IF TPSALARIO = "M"
-                      MOVE 3 TO INDSALARIO.
+              MOVE "*** INVALIDO ***" TO DETTPSALARIO.
 
        ROT-STATUS.
 
@@ -262,20 +351,36 @@
                ELSE
                    IF FUNCSTATUS = "D"
                       MOVE "DESATIVADA" TO TXTSTATUS.
-
+           IF W-SOATIVA = "S" AND FUNCSTATUS NOT = "A"
+              GO TO INC-RD2.
 
        ROT-MONTAR.
            MOVE CHAPA  TO DETCHAPA
            MOVE NOME TO DETNOME
-           MOVE TBSALARIO(INDSALARIO) TO DETTPSALARIO
            MOVE SALARIOBASE TO DETSALARIOBASE
            MOVE TXTSTATUS2  TO DETSTATUS
 
            COMPUTE LIN = CONLIN + 5
            DISPLAY (LIN, 01) DET2
+           IF W-IMPRIME = "S"
+              WRITE REGCONSFUNCTX FROM DET2
+              ADD 1 TO W-TOTIMP.
            ADD 1 TO CONLIN
            IF CONLIN < 17
                   GO TO INC-RD2.
+           GO TO ROT-SOL.
+
+       ROT-ABRE-IMP.
+           OPEN OUTPUT ARQCONSFUNCTX
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQUIVO ARQCONSFUNCTX" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              MOVE "N" TO W-IMPRIME
+           ELSE
+              WRITE REGCONSFUNCTX FROM CABI1
+              WRITE REGCONSFUNCTX FROM CABI2.
+       ROT-ABRE-IMP-FIM.
+           EXIT.
 
        ROT-SOL.
            DISPLAY (22, 13) " *** CONTINUA CONSULTA : . ***"
@@ -310,8 +415,14 @@
       **********************
       *
        ROT-FIM.
-           DISPLAY (01 01) ERASE.
-           CLOSE ARQFUNC ARQCARG.
+           IF W-IMPRIME = "S"
+              MOVE W-TOTIMP TO TOTIMP
+              WRITE REGCONSFUNCTX FROM LINTOTIMP
+              CLOSE ARQCONSFUNCTX
+              MOVE "*** LISTAGEM SALVA: CONSFUNC.DOC ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM.
+           DISPLAY (01, 01) ERASE.
+           CLOSE ARQFUNC ARQCARG TBSAL.
        ROT-FIM2.
            EXIT PROGRAM.
        ROT-FIM3.
@@ -322,15 +433,12 @@
       **********************
       *
        ROT-MENS.
-           MOVE ZEROS TO W-CONT.
+           CONTINUE.
        ROT-MENS1.
            DISPLAY (22, 13) MENS.
        ROT-MENS2.
-           ADD 1 TO W-CONT
-           IF W-CONT < 1000
-              GO TO ROT-MENS2
-           ELSE
-              DISPLAY (22, 12) LIMPA.
+           CALL "C$SLEEP" USING W-SEGUNDOS
+           DISPLAY (22, 12) LIMPA.
        ROT-MENS-FIM.
            EXIT.
        FIM-ROT-MENS.
