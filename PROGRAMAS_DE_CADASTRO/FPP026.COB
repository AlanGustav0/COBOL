@@ -0,0 +1,282 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP026.
+      ************************
+      * RELATORIO DE DEPENDENTES P/ DECLARACAO DE IMPOSTO DE RENDA *
+      ************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQDEPE ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS DEPEN-KEY
+                      FILE STATUS IS ST-ERRO.
+
+           SELECT ARQFUNC ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS CHAPA
+                      FILE STATUS IS ST-ERRO
+                      ALTERNATE RECORD KEY IS NOME
+                      WITH DUPLICATES.
+
+           SELECT ARQDEPIMPTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+
+           SELECT WORKDEPIMP ASSIGN TO DISK.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQDEPE
+                 LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS "ARQDEPE.DAT".
+       01 REGDEPE.
+           03 TPGRAU             PIC 9(01).
+           03 DEPEN-KEY.
+            05 DEPEN-SEQ          PIC 9(01).
+            05 DEPEN-CHAPA        PIC 9(06).
+           03 DEPEN-NOME         PIC X(30).
+           03 DEPEN-DATANASC           PIC 9(08).
+           03 DTNASCIMENTO REDEFINES DEPEN-DATANASC.
+            05 DEPEN-DIA                 PIC 9(02).
+            05 DEPEN-MES                 PIC 9(02).
+            05 DEPEN-ANO                 PIC 9(04).
+           03 DEPEN-SEXO        PIC X(01).
+           03 DEPEN-INSS        PIC X(01).
+           03 DEPEN-IMPRENDA    PIC X(01).
+           03 DEPEN-STATUS      PIC X(20).
+           03 DEPE-OPERADOR      PIC X(08).
+           03 DEPE-DTULTALT      PIC 9(08).
+           03 DEPE-HRULTALT      PIC 9(06).
+      *-----------------------------------------------------------------
+       FD ARQFUNC
+                 LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+           03 CHAPA             PIC 9(06).
+           03 NOME              PIC X(30).
+           03 DATANASC          PIC 9(08).
+           03 SEXO              PIC X(01).
+           03 IDENTGEN          PIC X(01).
+           03 ORIENTSEX          PIC X(01).
+           03 NIVELSALARIAL     PIC 9(02).
+           03 QTDDEPENDENTES    PIC 9(01).
+           03 IMPRENDA          PIC X(01).
+           03 FUNCSTATUS        PIC X(01).
+           03 CEPFUNC           PIC 9(08).
+           03 CODDEP            PIC 9(03).
+           03 CODIGOCARG        PIC 9(03).
+           03 CEP-COMPLE        PIC X(12).
+           03 CEP-NUMRES        PIC 9(04).
+           03 TELFUNC            PIC X(15).
+           03 EMAILFUNC          PIC X(40).
+           03 CONTEMERG-NOME     PIC X(30).
+           03 CONTEMERG-FONE     PIC X(15).
+           03 DTADMISSAO        PIC 9(08).
+           03 DTDESLIGAMENTO     PIC 9(08).
+           03 MOTIVODESLIG       PIC X(01).
+           03 SALARIOEMP         PIC 9(06)V99.
+           03 FUNC-OPERADOR       PIC X(08).
+           03 FUNC-DTULTALT       PIC 9(08).
+           03 FUNC-HRULTALT       PIC 9(06).
+      *-----------------------------------------------------------------
+       FD ARQDEPIMPTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQDEPIMP.DOC".
+       01 REGARQDEPIMPTX    PIC X(100).
+      *-----------------------------------------------------------------
+       SD WORKDEPIMP.
+       01 REGWORK.
+          03 WK-CHAPA         PIC 9(06).
+          03 WK-NOMEDEP       PIC X(30).
+          03 WK-INSS          PIC X(01).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEGUNDOS      PIC 9(02) VALUE 1.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 W-ACT          PIC 9(02) VALUE ZEROS.
+       77 MENS           PIC X(50) VALUE SPACES.
+       77 LIMPA          PIC X(50) VALUE SPACES.
+       77 W-OPCAO        PIC X(01) VALUE SPACES.
+       01 W-CHAPA-ANT    PIC 9(06) VALUE ZEROS.
+       01 W-PRIMEIRO     PIC X(01) VALUE "S".
+       01 W-TOTFUNC      PIC 9(03) VALUE ZEROS.
+       01 W-TOTGERAL     PIC 9(05) VALUE ZEROS.
+
+       01  CABFUNC.
+           05  FILLER       PIC X(007) VALUE "CHAPA: ".
+           05  CABFUNC-CHAPA PIC 999999 VALUE ZEROS.
+           05  FILLER       PIC X(003) VALUE " - ".
+           05  CABFUNC-NOME PIC X(30) VALUE SPACES.
+
+       01  CAB2.
+           05  FILLER PIC X(060) VALUE
+           "  DEPENDENTE                     DECL. IR   INSS".
+
+       01  DET.
+           05  FILLER        PIC X(02) VALUE SPACES.
+           05  D-NOMEDEP     PIC X(30) VALUE SPACES.
+           05  FILLER        PIC X(05) VALUE SPACES.
+           05  D-IMPRENDA    PIC X(03) VALUE "SIM".
+           05  FILLER        PIC X(05) VALUE SPACES.
+           05  D-INSS        PIC X(01) VALUE SPACES.
+
+       01  LINTOTFUNC.
+           05  FILLER PIC X(040) VALUE
+           "*** TOTAL DE DEPENDENTES DO FUNCIONARIO:".
+           05  T-TOTFUNC     PIC ZZ9 VALUE ZEROS.
+
+       01  LINTOTGER.
+           05  FILLER PIC X(040) VALUE
+           "*** TOTAL GERAL DE DEPENDENTES: ".
+           05  T-TOTGERAL    PIC ZZZZ9 VALUE ZEROS.
+
+       01  CABBLANK.
+           05  FILLER PIC X(001) VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELADEPIMP.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "  *** DEPENDENTES P/ DECLARACAO DE IR ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "         CONFIRMA EXECUCAO (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 41  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-001.
+                DISPLAY TELADEPIMP.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* EXECUCAO CANCELADA *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+
+       INC-OP0.
+           OPEN INPUT ARQDEPE
+           IF ST-ERRO NOT = "00"
+              MOVE "* ARQUIVO ARQDEPE NAO EXISTE *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           OPEN INPUT ARQFUNC
+           IF ST-ERRO NOT = "00"
+              MOVE "* ARQUIVO ARQFUNC NAO EXISTE *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           OPEN OUTPUT ARQDEPIMPTX
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQUIVO ARQDEPIMPTX" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+
+           SORT WORKDEPIMP
+                ON ASCENDING KEY WK-CHAPA
+                ON ASCENDING KEY WK-NOMEDEP
+                INPUT PROCEDURE IS CARREGAR-DEPIMP
+                OUTPUT PROCEDURE IS IMPRIMIR-DEPIMP.
+
+           MOVE "*** RELATORIO GERADO: ARQDEPIMP.DOC ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+
+      *----------------[ CARGA DO ARQUIVO DE TRABALHO ]-----------------
+       CARREGAR-DEPIMP.
+       LER-DEPE-IMP.
+           READ ARQDEPE NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO FIM-CARGA
+              ELSE
+                 MOVE "ERRO NA LEITURA ARQDEPE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           IF DEPEN-IMPRENDA NOT = "S"
+              GO TO LER-DEPE-IMP.
+           MOVE DEPEN-CHAPA TO WK-CHAPA
+           MOVE DEPEN-NOME  TO WK-NOMEDEP
+           MOVE DEPEN-INSS  TO WK-INSS
+           RELEASE REGWORK.
+           GO TO LER-DEPE-IMP.
+       FIM-CARGA.
+           EXIT.
+
+      *----------------[ IMPRESSAO DO RELATORIO ]------------------------
+       IMPRIMIR-DEPIMP.
+           MOVE "S" TO W-PRIMEIRO
+           MOVE ZEROS TO W-CHAPA-ANT W-TOTGERAL.
+       PROX-DEPIMP.
+           RETURN WORKDEPIMP AT END
+               GO TO FIM-DEPIMP.
+           IF W-PRIMEIRO = "S" OR WK-CHAPA NOT = W-CHAPA-ANT
+              IF W-PRIMEIRO NOT = "S"
+                 PERFORM ESCREVER-TOTFUNC
+              END-IF
+              MOVE WK-CHAPA TO W-CHAPA-ANT
+              MOVE ZEROS TO W-TOTFUNC
+              MOVE "N" TO W-PRIMEIRO
+              PERFORM ESCREVER-CABFUNC
+           END-IF
+           MOVE WK-NOMEDEP    TO D-NOMEDEP
+           MOVE WK-INSS       TO D-INSS
+           WRITE REGARQDEPIMPTX FROM DET
+           ADD 1 TO W-TOTFUNC W-TOTGERAL
+           GO TO PROX-DEPIMP.
+       FIM-DEPIMP.
+           IF W-PRIMEIRO NOT = "S"
+              PERFORM ESCREVER-TOTFUNC.
+           MOVE W-TOTGERAL TO T-TOTGERAL
+           WRITE REGARQDEPIMPTX FROM LINTOTGER.
+
+       ESCREVER-CABFUNC.
+           MOVE WK-CHAPA TO CHAPA
+           READ ARQFUNC
+           IF ST-ERRO = "00"
+              MOVE NOME TO CABFUNC-NOME
+           ELSE
+              MOVE "*** FUNCIONARIO NAO CADASTRADO ***" TO CABFUNC-NOME.
+           MOVE WK-CHAPA TO CABFUNC-CHAPA
+           WRITE REGARQDEPIMPTX FROM CABFUNC
+           WRITE REGARQDEPIMPTX FROM CAB2.
+
+       ESCREVER-TOTFUNC.
+           MOVE W-TOTFUNC TO T-TOTFUNC
+           WRITE REGARQDEPIMPTX FROM LINTOTFUNC
+           WRITE REGARQDEPIMPTX FROM CABBLANK.
+
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+                CLOSE ARQDEPE ARQFUNC ARQDEPIMPTX.
+                STOP RUN.
+
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+       ROT-MENS.
+                CONTINUE.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                CALL "C$SLEEP" USING W-SEGUNDOS
+                DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-DEPIMP.
