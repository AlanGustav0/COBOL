@@ -0,0 +1,345 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP020.
+      ************************
+      * RELATORIO DE MOVIMENTACAO DE PESSOAL (ADMISSOES/DESLIGAMENTOS) *
+      ************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQFUNC ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS CHAPA
+                      FILE STATUS IS ST-ERRO
+                      ALTERNATE RECORD KEY IS NOME
+                      WITH DUPLICATES.
+
+           SELECT ARQDEP ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS CODIGO
+                      ALTERNATE RECORD KEY IS DENOMINACAO
+                      WITH DUPLICATES
+                      FILE STATUS IS ST-ERRO.
+
+           SELECT ARQMOVTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+
+           SELECT WORKMOV ASSIGN TO DISK.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQFUNC
+                 LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+           03 CHAPA             PIC 9(06).
+           03 NOME              PIC X(30).
+           03 DATANASC          PIC 9(08).
+           03 SEXO              PIC X(01).
+           03 IDENTGEN          PIC X(01).
+           03 ORIENTSEX          PIC X(01).
+           03 NIVELSALARIAL     PIC 9(02).
+           03 QTDDEPENDENTES    PIC 9(01).
+           03 IMPRENDA          PIC X(01).
+           03 FUNCSTATUS        PIC X(01).
+           03 CEPFUNC           PIC 9(08).
+           03 CODDEP            PIC 9(03).
+           03 CODIGOCARG        PIC 9(03).
+           03 CEP-COMPLE        PIC X(12).
+           03 CEP-NUMRES        PIC 9(04).
+           03 TELFUNC            PIC X(15).
+           03 EMAILFUNC          PIC X(40).
+           03 CONTEMERG-NOME     PIC X(30).
+           03 CONTEMERG-FONE     PIC X(15).
+           03 DTADMISSAO        PIC 9(08).
+           03 DTADM REDEFINES DTADMISSAO.
+            05 DIAADM              PIC 9(02).
+            05 MESADM              PIC 9(02).
+            05 ANOADM              PIC 9(04).
+           03 DTDESLIGAMENTO     PIC 9(08).
+           03 DTDESLIG REDEFINES DTDESLIGAMENTO.
+            05 DIADESL             PIC 9(02).
+            05 MESDESL             PIC 9(02).
+            05 ANODESL             PIC 9(04).
+           03 MOTIVODESLIG       PIC X(01).
+           03 SALARIOEMP         PIC 9(06)V99.
+           03 FUNC-OPERADOR       PIC X(08).
+           03 FUNC-DTULTALT       PIC 9(08).
+           03 FUNC-HRULTALT       PIC 9(06).
+      *-----------------------------------------------------------------
+       FD ARQDEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQDEP.DAT".
+       01 REGDEP.
+          03 CODIGO                   PIC 9(03).
+          03 DENOMINACAO              PIC X(25).
+          03 DEPSTATUS                PIC X(01).
+          03 TPHIERARC                PIC 9(02).
+          03 DEP-OPERADOR             PIC X(08).
+          03 DEP-DTULTALT             PIC 9(08).
+          03 DEP-HRULTALT             PIC 9(06).
+      *-----------------------------------------------------------------
+       FD ARQMOVTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQMOV.DOC".
+       01 REGARQMOVTX    PIC X(100).
+      *-----------------------------------------------------------------
+       SD WORKMOV.
+       01 REGWORK.
+          03 WK-CODDEP        PIC 9(03).
+          03 WK-YMD           PIC 9(08).
+          03 WK-TIPO          PIC X(12).
+          03 WK-DIA           PIC 9(02).
+          03 WK-MES           PIC 9(02).
+          03 WK-ANO           PIC 9(04).
+          03 WK-CHAPA         PIC 9(06).
+          03 WK-NOME          PIC X(30).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEGUNDOS     PIC 9(02) VALUE 1.
+       77 W-OPCAO        PIC X(01) VALUE SPACES.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 W-ACT          PIC 9(02) VALUE ZEROS.
+       77 MENS           PIC X(50) VALUE SPACES.
+       77 LIMPA          PIC X(50) VALUE SPACES.
+       01 DATAINI        PIC 9(08) VALUE ZEROS.
+       01 DTINI REDEFINES DATAINI.
+          05 DIAINI          PIC 9(02).
+          05 MESINI          PIC 9(02).
+          05 ANOINI          PIC 9(04).
+       01 DATAFIM        PIC 9(08) VALUE ZEROS.
+       01 DTFIM REDEFINES DATAFIM.
+          05 DIAFIM          PIC 9(02).
+          05 MESFIM          PIC 9(02).
+          05 ANOFIM          PIC 9(04).
+       01 W-DATAINI-YMD  PIC 9(08) VALUE ZEROS.
+       01 W-DATAFIM-YMD  PIC 9(08) VALUE ZEROS.
+       01 W-DATAEVT-YMD  PIC 9(08) VALUE ZEROS.
+       01 W-CODDEP-ANT   PIC 9(03) VALUE ZEROS.
+       01 W-PRIMEIRO     PIC X(01) VALUE "S".
+       01 W-TOTDEP       PIC 9(03) VALUE ZEROS.
+       01 W-TOTGERAL     PIC 9(05) VALUE ZEROS.
+
+       01  CABDEP.
+           05  FILLER     PIC X(013) VALUE "DEPARTAMENTO ".
+           05  CABDEP-COD PIC 999 VALUE ZEROS.
+           05  FILLER     PIC X(003) VALUE " - ".
+           05  CABDEP-DENOM PIC X(25) VALUE SPACES.
+
+       01  CAB2.
+           05  FILLER PIC X(060) VALUE
+           "MOVIMENTO     DATA       CHAPA  NOME".
+
+       01  DET.
+           05  D-TIPO        PIC X(12) VALUE SPACES.
+           05  FILLER        PIC X(02) VALUE SPACES.
+           05  D-DIA         PIC 99 VALUE ZEROS.
+           05  FILLER        PIC X(01) VALUE "/".
+           05  D-MES         PIC 99 VALUE ZEROS.
+           05  FILLER        PIC X(01) VALUE "/".
+           05  D-ANO         PIC 9999 VALUE ZEROS.
+           05  FILLER        PIC X(02) VALUE SPACES.
+           05  D-CHAPA       PIC 999999 VALUE ZEROS.
+           05  FILLER        PIC X(02) VALUE SPACES.
+           05  D-NOME        PIC X(30) VALUE SPACES.
+
+       01  LINTOTDEP.
+           05  FILLER PIC X(040) VALUE
+           "*** TOTAL DE MOVIMENTOS NO DEPTO: ".
+           05  T-TOTDEP      PIC ZZ9 VALUE ZEROS.
+
+       01  LINTOTGER.
+           05  FILLER PIC X(040) VALUE
+           "*** TOTAL GERAL DE MOVIMENTOS: ".
+           05  T-TOTGERAL    PIC ZZZZ9 VALUE ZEROS.
+
+       01  CABBLANK.
+           05  FILLER PIC X(001) VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAMOV.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "   *** MOVIMENTACAO DE PESSOAL POR PERIODO ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "         DATA INICIAL :".
+           05  LINE 13  COLUMN 01
+               VALUE  "         DATA FINAL   :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TDTINI
+               LINE 12  COLUMN 26  PIC 99/99/9999
+               USING  DTINI
+               HIGHLIGHT.
+           05  TDTFIM
+               LINE 13  COLUMN 26  PIC 99/99/9999
+               USING  DTFIM
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-001.
+                DISPLAY TELAMOV.
+       INC-OP1.
+                ACCEPT TDTINI.
+       INC-OP2.
+                ACCEPT TDTFIM
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                     GO TO INC-OP1.
+                COMPUTE W-DATAINI-YMD = ANOINI * 10000 + MESINI * 100
+                                        + DIAINI
+                COMPUTE W-DATAFIM-YMD = ANOFIM * 10000 + MESFIM * 100
+                                        + DIAFIM
+                IF W-DATAFIM-YMD < W-DATAINI-YMD
+                   MOVE "*** DATA FINAL ANTERIOR A DATA INICIAL ***"
+                        TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OP1.
+
+       INC-OP0.
+           OPEN INPUT ARQFUNC
+           IF ST-ERRO NOT = "00"
+              MOVE "* ARQUIVO FUNCIONARIOS NAO EXISTE *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           OPEN INPUT ARQDEP
+           IF ST-ERRO NOT = "00"
+              MOVE "* ARQUIVO DEPARTAMENTO NAO EXISTE *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           OPEN OUTPUT ARQMOVTX
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQUIVO ARQMOVTX" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+
+           SORT WORKMOV
+                ON ASCENDING KEY WK-CODDEP
+                ON ASCENDING KEY WK-YMD
+                INPUT PROCEDURE IS CARREGAR-MOV
+                OUTPUT PROCEDURE IS IMPRIMIR-MOV.
+
+           MOVE "*** RELATORIO GERADO: ARQMOV.DOC ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+
+      *----------------[ CARGA DO ARQUIVO DE TRABALHO ]-----------------
+       CARREGAR-MOV.
+       LER-FUNC-MOV.
+           READ ARQFUNC NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO FIM-CARGA
+              ELSE
+                 MOVE "ERRO NA LEITURA ARQFUNC" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           IF DTADMISSAO NOT = ZEROS
+              COMPUTE W-DATAEVT-YMD = ANOADM * 10000 + MESADM * 100
+                                      + DIAADM
+              IF W-DATAEVT-YMD >= W-DATAINI-YMD AND
+                 W-DATAEVT-YMD <= W-DATAFIM-YMD
+                 MOVE CODDEP         TO WK-CODDEP
+                 MOVE W-DATAEVT-YMD  TO WK-YMD
+                 MOVE "ADMISSAO"     TO WK-TIPO
+                 MOVE DIAADM         TO WK-DIA
+                 MOVE MESADM         TO WK-MES
+                 MOVE ANOADM         TO WK-ANO
+                 MOVE CHAPA          TO WK-CHAPA
+                 MOVE NOME           TO WK-NOME
+                 RELEASE REGWORK
+              END-IF.
+           IF FUNCSTATUS = "D" AND DTDESLIGAMENTO NOT = ZEROS
+              COMPUTE W-DATAEVT-YMD = ANODESL * 10000 + MESDESL * 100
+                                      + DIADESL
+              IF W-DATAEVT-YMD >= W-DATAINI-YMD AND
+                 W-DATAEVT-YMD <= W-DATAFIM-YMD
+                 MOVE CODDEP         TO WK-CODDEP
+                 MOVE W-DATAEVT-YMD  TO WK-YMD
+                 MOVE "DESLIGAMENTO" TO WK-TIPO
+                 MOVE DIADESL        TO WK-DIA
+                 MOVE MESDESL        TO WK-MES
+                 MOVE ANODESL        TO WK-ANO
+                 MOVE CHAPA          TO WK-CHAPA
+                 MOVE NOME           TO WK-NOME
+                 RELEASE REGWORK
+              END-IF.
+           GO TO LER-FUNC-MOV.
+       FIM-CARGA.
+           EXIT.
+
+      *----------------[ IMPRESSAO DO RELATORIO ]------------------------
+       IMPRIMIR-MOV.
+           MOVE "S" TO W-PRIMEIRO
+           MOVE ZEROS TO W-CODDEP-ANT W-TOTGERAL.
+       PROX-MOV.
+           RETURN WORKMOV AT END
+               GO TO FIM-MOV.
+           IF W-PRIMEIRO = "S" OR WK-CODDEP NOT = W-CODDEP-ANT
+              IF W-PRIMEIRO NOT = "S"
+                 PERFORM ESCREVER-TOTDEP
+              END-IF
+              MOVE WK-CODDEP TO W-CODDEP-ANT
+              MOVE ZEROS TO W-TOTDEP
+              MOVE "N" TO W-PRIMEIRO
+              PERFORM ESCREVER-CABDEP
+           END-IF
+           MOVE WK-TIPO   TO D-TIPO
+           MOVE WK-DIA    TO D-DIA
+           MOVE WK-MES    TO D-MES
+           MOVE WK-ANO    TO D-ANO
+           MOVE WK-CHAPA  TO D-CHAPA
+           MOVE WK-NOME   TO D-NOME
+           WRITE REGARQMOVTX FROM DET
+           ADD 1 TO W-TOTDEP W-TOTGERAL
+           GO TO PROX-MOV.
+       FIM-MOV.
+           IF W-PRIMEIRO NOT = "S"
+              PERFORM ESCREVER-TOTDEP.
+           MOVE W-TOTGERAL TO T-TOTGERAL
+           WRITE REGARQMOVTX FROM LINTOTGER.
+
+       ESCREVER-CABDEP.
+           MOVE WK-CODDEP TO CODIGO
+           READ ARQDEP
+           IF ST-ERRO = "00"
+              MOVE DENOMINACAO TO CABDEP-DENOM
+           ELSE
+              MOVE "*** DEPTO NAO CADASTRADO ***" TO CABDEP-DENOM.
+           MOVE WK-CODDEP TO CABDEP-COD
+           WRITE REGARQMOVTX FROM CABDEP
+           WRITE REGARQMOVTX FROM CAB2.
+
+       ESCREVER-TOTDEP.
+           MOVE W-TOTDEP TO T-TOTDEP
+           WRITE REGARQMOVTX FROM LINTOTDEP
+           WRITE REGARQMOVTX FROM CABBLANK.
+
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+                CLOSE ARQFUNC ARQDEP ARQMOVTX.
+                STOP RUN.
+
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+       ROT-MENS.
+                CONTINUE.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                CALL "C$SLEEP" USING W-SEGUNDOS
+                DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
