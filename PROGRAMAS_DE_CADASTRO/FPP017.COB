@@ -0,0 +1,240 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP017.
+      ************************
+      * RELATORIO DE RECONCILIACAO QTDDEPENDENTES X ARQDEPE *
+      ************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQFUNC ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS CHAPA
+                      FILE STATUS IS ST-ERRO
+                      ALTERNATE RECORD KEY IS NOME
+                      WITH DUPLICATES.
+
+           SELECT ARQDEPE ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS DEPEN-KEY
+                      ALTERNATE RECORD KEY IS DEPEN-NOME
+                      WITH DUPLICATES
+                      FILE STATUS IS ST-ERRO.
+
+           SELECT ARQRECONTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQFUNC
+                 LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+           03 CHAPA             PIC 9(06).
+           03 NOME              PIC X(30).
+           03 DATANASC          PIC 9(08).
+           03 SEXO              PIC X(01).
+           03 IDENTGEN          PIC X(01).
+           03 ORIENTSEX          PIC X(01).
+           03 NIVELSALARIAL     PIC 9(02).
+           03 QTDDEPENDENTES    PIC 9(01).
+           03 IMPRENDA          PIC X(01).
+           03 FUNCSTATUS        PIC X(01).
+           03 CEPFUNC           PIC 9(08).
+           03 CODDEP            PIC 9(03).
+           03 CODIGOCARG        PIC 9(03).
+           03 CEP-COMPLE        PIC X(12).
+           03 CEP-NUMRES        PIC 9(04).
+           03 TELFUNC            PIC X(15).
+           03 EMAILFUNC          PIC X(40).
+           03 CONTEMERG-NOME     PIC X(30).
+           03 CONTEMERG-FONE     PIC X(15).
+           03 DTADMISSAO        PIC 9(08).
+           03 DTDESLIGAMENTO     PIC 9(08).
+           03 MOTIVODESLIG       PIC X(01).
+           03 SALARIOEMP         PIC 9(06)V99.
+           03 FUNC-OPERADOR       PIC X(08).
+           03 FUNC-DTULTALT       PIC 9(08).
+           03 FUNC-HRULTALT       PIC 9(06).
+      *
+       FD ARQDEPE
+                 LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS "ARQDEPE.DAT".
+       01 REGDEPE.
+           03 TPGRAU             PIC 9(01).
+           03 DEPEN-KEY.
+            05 DEPEN-SEQ          PIC 9(01).
+            05 DEPEN-CHAPA        PIC 9(06).
+           03 DEPEN-NOME         PIC X(30).
+           03 DEPEN-DATANASC           PIC 9(08).
+           03 DEPEN-SEXO        PIC X(01).
+           03 DEPEN-INSS        PIC X(01).
+           03 DEPEN-IMPRENDA    PIC X(01).
+           03 DEPEN-STATUS      PIC X(20).
+           03 DEPE-OPERADOR      PIC X(08).
+           03 DEPE-DTULTALT      PIC 9(08).
+           03 DEPE-HRULTALT      PIC 9(06).
+      *
+       FD ARQRECONTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQRECON.DOC".
+       01 REGARQRECONTX    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEGUNDOS PIC 9(02) VALUE 1.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       01 W-QTDREAL  PIC 9(03) VALUE ZEROS.
+       01 W-DIVERG   PIC 9(05) VALUE ZEROS.
+       01 W-RC       PIC 9(02) VALUE ZEROS.
+       01 W-BATCHFLAG PIC X(01) VALUE SPACES.
+
+       01  CAB1.
+           05  FILLER PIC X(060) VALUE
+           "RELATORIO DE RECONCILIACAO - QTDDEPENDENTES X ARQDEPE".
+
+       01  CAB2.
+           05  FILLER PIC X(060) VALUE
+           "CHAPA  NOME                           QTD.CAD  QTD.REAL".
+
+       01  DET.
+           05  D-CHAPA       PIC 999999 VALUE ZEROS.
+           05  FILLER        PIC X(02) VALUE SPACES.
+           05  D-NOME        PIC X(30) VALUE SPACES.
+           05  FILLER        PIC X(02) VALUE SPACES.
+           05  D-QTDCAD      PIC ZZ9 VALUE ZEROS.
+           05  FILLER        PIC X(05) VALUE SPACES.
+           05  D-QTDREAL     PIC ZZ9 VALUE ZEROS.
+
+       01  LINTOT.
+           05  FILLER PIC X(040) VALUE
+           "*** TOTAL DE DIVERGENCIAS ENCONTRADAS: ".
+           05  T-DIVERG      PIC ZZZZ9 VALUE ZEROS.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELARECON.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "        *** RECONCILIACAO QTDDEPENDENTES ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "         CONFIRMA EXECUCAO (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 41  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-001.
+                ACCEPT W-BATCHFLAG FROM ENVIRONMENT "FPP017_BATCH"
+                DISPLAY TELARECON.
+       INC-OPC.
+                IF W-BATCHFLAG = "S" OR "s"
+                   MOVE "S" TO W-OPCAO
+                   GO TO INC-OP0.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* EXECUCAO CANCELADA *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE 1 TO W-RC
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+
+       INC-OP0.
+           OPEN INPUT ARQFUNC
+           IF ST-ERRO NOT = "00"
+              MOVE "* ARQUIVO FUNCIONARIOS NAO EXISTE *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              MOVE 2 TO W-RC
+              GO TO ROT-FIM.
+           OPEN INPUT ARQDEPE
+           IF ST-ERRO NOT = "00"
+              MOVE "* ARQUIVO DEPENDENTES NAO EXISTE *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              MOVE 2 TO W-RC
+              GO TO ROT-FIM.
+           OPEN OUTPUT ARQRECONTX
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQUIVO ARQRECONTX" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              MOVE 2 TO W-RC
+              GO TO ROT-FIM.
+           WRITE REGARQRECONTX FROM CAB1.
+           WRITE REGARQRECONTX FROM CAB2.
+
+       LER-FUNC.
+           READ ARQFUNC NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO FIM-RECON
+              ELSE
+                 MOVE "ERRO NA LEITURA ARQFUNC" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 MOVE 2 TO W-RC
+                 GO TO ROT-FIM.
+
+       ROT-CONTAR.
+           MOVE ZEROS TO W-QTDREAL
+           MOVE LOW-VALUES TO DEPEN-KEY
+           START ARQDEPE KEY IS NOT LESS DEPEN-KEY
+               INVALID KEY GO TO ROT-AVALIAR.
+       ROT-CONTAR-RD.
+           READ ARQDEPE NEXT RECORD
+           IF ST-ERRO NOT = "00"
+              GO TO ROT-AVALIAR.
+           IF DEPEN-CHAPA = CHAPA AND DEPEN-STATUS(1:1) NOT = "X"
+              ADD 1 TO W-QTDREAL.
+           GO TO ROT-CONTAR-RD.
+
+       ROT-AVALIAR.
+           IF W-QTDREAL NOT = QTDDEPENDENTES
+              MOVE CHAPA TO D-CHAPA
+              MOVE NOME TO D-NOME
+              MOVE QTDDEPENDENTES TO D-QTDCAD
+              MOVE W-QTDREAL TO D-QTDREAL
+              WRITE REGARQRECONTX FROM DET
+              ADD 1 TO W-DIVERG.
+           GO TO LER-FUNC.
+
+       FIM-RECON.
+           MOVE W-DIVERG TO T-DIVERG
+           WRITE REGARQRECONTX FROM LINTOT.
+           MOVE "*** RELATORIO GERADO: ARQRECON.DOC ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+                CLOSE ARQFUNC ARQDEPE ARQRECONTX.
+                MOVE W-RC TO RETURN-CODE.
+                EXIT PROGRAM.
+
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+       ROT-MENS.
+                CONTINUE.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                CALL "C$SLEEP" USING W-SEGUNDOS
+                DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
