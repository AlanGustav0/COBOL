@@ -0,0 +1,448 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP021.
+      ************************
+      * RELATORIO DE DECIMO TERCEIRO SALARIO   *
+      ************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQFUNC ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS CHAPA
+                      FILE STATUS IS ST-ERRO
+                      ALTERNATE RECORD KEY IS NOME
+                      WITH DUPLICATES.
+
+           SELECT ARQCARG ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS COD
+                      FILE STATUS IS ST-ERRO
+                      ALTERNATE RECORD KEY IS DENOM
+                      WITH DUPLICATES.
+
+           SELECT ARQ13TX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+
+           SELECT TBTAX ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS TBTAX-COD
+                      ALTERNATE RECORD KEY IS TBTAX-DESC
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQFUNC
+                 LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+           03 CHAPA             PIC 9(06).
+           03 NOME              PIC X(30).
+           03 DATANASC          PIC 9(08).
+           03 DTNASC REDEFINES DATANASC.
+            05 DIA                 PIC 9(02).
+            05 MES                 PIC 9(02).
+            05 ANO                 PIC 9(04).
+           03 SEXO              PIC X(01).
+           03 IDENTGEN          PIC X(01).
+           03 ORIENTSEX          PIC X(01).
+           03 NIVELSALARIAL     PIC 9(02).
+           03 QTDDEPENDENTES    PIC 9(01).
+           03 IMPRENDA          PIC X(01).
+           03 FUNCSTATUS        PIC X(01).
+           03 CEPFUNC           PIC 9(08).
+           03 CODDEP            PIC 9(03).
+           03 CODIGOCARG        PIC 9(03).
+           03 CEP-COMPLE        PIC X(12).
+           03 CEP-NUMRES        PIC 9(04).
+           03 TELFUNC            PIC X(15).
+           03 EMAILFUNC          PIC X(40).
+           03 CONTEMERG-NOME     PIC X(30).
+           03 CONTEMERG-FONE     PIC X(15).
+           03 DTADMISSAO        PIC 9(08).
+           03 DTDESLIGAMENTO     PIC 9(08).
+           03 MOTIVODESLIG       PIC X(01).
+           03 SALARIOEMP         PIC 9(06)V99.
+           03 FUNC-OPERADOR       PIC X(08).
+           03 FUNC-DTULTALT       PIC 9(08).
+           03 FUNC-HRULTALT       PIC 9(06).
+      *
+       FD ARQ13TX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQ13.DOC".
+       01 REGARQ13TX    PIC X(100).
+
+      *-----------------------------------------------------------------
+       FD ARQCARG
+              LABEL RECORD IS STANDARD
+              VALUE OF FILE-ID IS "ARQCARG.DAT".
+       01 REGCARG.
+          03 COD                PIC 9(03).
+          03 DENOM              PIC X(45).
+          03 TPSALARIO          PIC X(01).
+          03 SALARIOBASE        PIC 9(06)V99.
+          03 CARGSTATUS         PIC X(01).
+          03 CARG-OPERADOR      PIC X(08).
+          03 CARG-DTULTALT      PIC 9(08).
+          03 CARG-HRULTALT      PIC 9(06).
+      *-----------------------------------------------------------------
+       FD TBTAX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "TBTAX.DAT".
+       01 REGTAX.
+          03 TBTAX-COD                 PIC X(03).
+          03 TBTAX-DESC                PIC X(30).
+          03 TBTAX-LIMITE              PIC 9(06)V99.
+          03 TBTAX-ALIQUOTA            PIC 9(01)V9999.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 W-SEGUNDOS PIC 9(02) VALUE 1.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       01 CONLIN     PIC 9(03) VALUE ZEROS.
+       01 CONLIN1    PIC 9(04) VALUE ZEROS.
+       01 CONPAG     PIC 9(03) VALUE ZEROS.
+       01 W-BASE13   PIC 9(06)V99 VALUE ZEROS.
+       01 PRIMEIRA   PIC 9(06)V99 VALUE ZEROS.
+       01 SEGUNDA    PIC 9(06)V99 VALUE ZEROS.
+       01 INSS13     PIC 9(06)V99 VALUE ZEROS.
+       01 IRRF13     PIC 9(06)V99 VALUE ZEROS.
+       01 TOT13      PIC 9(08)V99 VALUE ZEROS.
+       01 TOTFUNC13  PIC ZZZ9 VALUE ZEROS.
+       01 W-INSS-LIM1   PIC 9(06)V99    VALUE ZEROS.
+       01 W-INSS-ALIQ1  PIC 9(01)V9999  VALUE ZEROS.
+       01 W-INSS-LIM2   PIC 9(06)V99    VALUE ZEROS.
+       01 W-INSS-ALIQ2  PIC 9(01)V9999  VALUE ZEROS.
+       01 W-INSS-ALIQ3  PIC 9(01)V9999  VALUE ZEROS.
+       01 W-IRRF-LIM1   PIC 9(06)V99    VALUE ZEROS.
+       01 W-IRRF-ALIQ1  PIC 9(01)V9999  VALUE ZEROS.
+       01 W-IRRF-LIM2   PIC 9(06)V99    VALUE ZEROS.
+       01 W-IRRF-ALIQ2  PIC 9(01)V9999  VALUE ZEROS.
+       01 W-IRRF-LIM3   PIC 9(06)V99    VALUE ZEROS.
+       01 W-IRRF-ALIQ3  PIC 9(01)V9999  VALUE ZEROS.
+       01 W-IRRF-ALIQ4  PIC 9(01)V9999  VALUE ZEROS.
+
+       01  CAB1.
+           05  FILLER                 PIC X(060) VALUE
+           "EMPRESA FATEC - ZL    *** DECIMO TERCEIRO SALARIO ***".
+           05  FILLER                 PIC X(008) VALUE
+           "PAGINA:".
+           05  NUMPAG   VALUE ZEROS  PIC Z99.
+
+       01  CAB2.
+           05  FILLER                 PIC X(060) VALUE
+           "CODIGO NOME DO FUNCIONARIO    BASE13  1A.PARC  2A.PARC".
+           05  FILLER                 PIC X(020) VALUE
+           "   INSS  I.RENDA".
+
+       01  CAB3.
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+           05  FILLER                 PIC X(016) VALUE
+           "----------------".
+
+       01  CABBLANK.
+           05  FILLER                 PIC X(083) VALUE
+           "                                                          ".
+
+       01  DET.
+           05  FUNC-CODIGO     PIC 999999 VALUE ZEROS.
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  FUNC-NOME       PIC X(025) VALUE SPACES.
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  FUNC-BASE13     PIC 9(06)V99.
+           05  FILLER          PIC X(02) VALUE "  ".
+           05  FUNC-PRIMEIRA   PIC 9(06)V99.
+           05  FILLER          PIC X(02) VALUE "  ".
+           05  FUNC-SEGUNDA    PIC 9(06)V99.
+           05  FILLER          PIC X(02) VALUE "  ".
+           05  FUNC-INSS13     PIC ZZZZ9.
+           05  FILLER          PIC X(02) VALUE "  ".
+           05  FUNC-IRRF13     PIC ZZZZ9.
+
+       01  LINTOTAIS.
+           05  FILLER                 PIC X(040) VALUE
+           "*** TOTAL DE DECIMO TERCEIRO..........: ".
+           05  TOT13-ED               PIC 9(08)V99 VALUE ZEROS.
+           05  FILLER                 PIC X(004) VALUE
+           " ***".
+       01  LINTOT.
+           05  FILLER                 PIC X(051) VALUE
+           "                       ***TOTAL DE FUNCIONARIOS : ".
+           05  TOTFUNC-ED   VALUE ZEROS  PIC ZZZ9.
+           05  FILLER                 PIC X(004) VALUE
+           " ***".
+       01  LINHABR                    PIC X(150) VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELA13.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "          *** RELATORIO DE DECIMO TERCEIRO".
+           05  LINE 02  COLUMN 44
+               VALUE  " SALARIO ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA IMPRES".
+           05  LINE 12  COLUMN 41
+               VALUE  "SAO (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                MOVE ZEROS TO CONLIN CONLIN1 CONPAG TOT13
+                DISPLAY TELA13.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO USUARIO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT ARQFUNC
+           IF ST-ERRO NOT = "00"
+               MOVE "* ARQUIVO FUNCIONARIOS NAO EXISTE *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           OPEN OUTPUT ARQ13TX
+           IF ST-ERRO NOT = "00"
+               MOVE "ERRO ABERTURA DO ARQUIVO ARQ13TX" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+
+       INC-OP1.
+           OPEN INPUT ARQCARG
+           IF ST-ERRO NOT = "00"
+               MOVE "* ARQUIVO DE CARGO NAO EXISTE *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+
+       INC-OP2.
+           OPEN INPUT TBTAX
+           IF ST-ERRO NOT = "00"
+               MOVE "* ARQUIVO TBTAX NAO EXISTE *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           PERFORM CARREGAR-TAX THRU CARREGAR-TAX-FIM.
+           GO TO ROT-CABEC.
+
+      *----------------[ CARGA DAS FAIXAS DE INSS/IRRF ]-----------------
+       CARREGAR-TAX.
+           MOVE "I01" TO TBTAX-COD
+           READ TBTAX
+           IF ST-ERRO NOT = "00"
+              MOVE "* FAIXA I01 NAO CADASTRADA EM TBTAX *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           MOVE TBTAX-LIMITE   TO W-INSS-LIM1
+           MOVE TBTAX-ALIQUOTA TO W-INSS-ALIQ1
+
+           MOVE "I02" TO TBTAX-COD
+           READ TBTAX
+           IF ST-ERRO NOT = "00"
+              MOVE "* FAIXA I02 NAO CADASTRADA EM TBTAX *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           MOVE TBTAX-LIMITE   TO W-INSS-LIM2
+           MOVE TBTAX-ALIQUOTA TO W-INSS-ALIQ2
+
+           MOVE "I03" TO TBTAX-COD
+           READ TBTAX
+           IF ST-ERRO NOT = "00"
+              MOVE "* FAIXA I03 NAO CADASTRADA EM TBTAX *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           MOVE TBTAX-ALIQUOTA TO W-INSS-ALIQ3
+
+           MOVE "R01" TO TBTAX-COD
+           READ TBTAX
+           IF ST-ERRO NOT = "00"
+              MOVE "* FAIXA R01 NAO CADASTRADA EM TBTAX *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           MOVE TBTAX-LIMITE   TO W-IRRF-LIM1
+
+           MOVE "R02" TO TBTAX-COD
+           READ TBTAX
+           IF ST-ERRO NOT = "00"
+              MOVE "* FAIXA R02 NAO CADASTRADA EM TBTAX *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           MOVE TBTAX-LIMITE   TO W-IRRF-LIM2
+           MOVE TBTAX-ALIQUOTA TO W-IRRF-ALIQ2
+
+           MOVE "R03" TO TBTAX-COD
+           READ TBTAX
+           IF ST-ERRO NOT = "00"
+              MOVE "* FAIXA R03 NAO CADASTRADA EM TBTAX *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           MOVE TBTAX-LIMITE   TO W-IRRF-LIM3
+           MOVE TBTAX-ALIQUOTA TO W-IRRF-ALIQ3
+
+           MOVE "R04" TO TBTAX-COD
+           READ TBTAX
+           IF ST-ERRO NOT = "00"
+              MOVE "* FAIXA R04 NAO CADASTRADA EM TBTAX *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           MOVE TBTAX-ALIQUOTA TO W-IRRF-ALIQ4.
+       CARREGAR-TAX-FIM.
+           EXIT.
+
+       ROT-CABEC.
+           ADD 1 TO CONPAG
+           MOVE CONPAG TO NUMPAG
+           WRITE REGARQ13TX FROM CAB1.
+           WRITE REGARQ13TX FROM CAB3.
+           MOVE SPACES TO REGARQ13TX
+           WRITE REGARQ13TX FROM CAB2.
+           WRITE REGARQ13TX FROM CAB3.
+
+      *
+       LER-FUNC.
+                READ ARQFUNC NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      WRITE REGARQ13TX FROM LINHABR
+                      MOVE CONLIN1 TO TOTFUNC-ED
+                      MOVE TOT13 TO TOT13-ED
+                      WRITE REGARQ13TX FROM LINTOTAIS
+                      WRITE REGARQ13TX FROM LINTOT
+                      MOVE "*** FIM DO ARQFUNC ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQFUNC"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+
+       LER-CARG.
+                READ ARQCARG NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      MOVE "*** FIM DO ARQCARG ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQCARG"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+
+       VERIF-STATUS.
+           IF FUNCSTATUS NOT = "A"
+              GO TO LER-FUNC.
+
+       ROT-CALC.
+           IF SALARIOEMP NOT = ZEROS
+              MOVE SALARIOEMP TO W-BASE13
+           ELSE
+              MOVE SALARIOBASE TO W-BASE13.
+
+           MULTIPLY W-BASE13 BY 0,5 GIVING PRIMEIRA.
+
+           IF W-BASE13 NOT GREATER W-INSS-LIM1
+              MULTIPLY W-BASE13 BY W-INSS-ALIQ1 GIVING INSS13
+           ELSE
+               IF W-BASE13 > W-INSS-LIM1 AND NOT GREATER W-INSS-LIM2
+                  MULTIPLY W-BASE13 BY W-INSS-ALIQ2 GIVING INSS13
+               ELSE
+                   IF W-BASE13 > W-INSS-LIM2
+                      MULTIPLY W-BASE13 BY W-INSS-ALIQ3 GIVING INSS13.
+
+           IF (W-BASE13 - INSS13) NOT GREATER W-IRRF-LIM1
+              MOVE 0 TO IRRF13
+           ELSE
+               IF (W-BASE13 - INSS13) > W-IRRF-LIM1
+                                   AND NOT GREATER W-IRRF-LIM2
+                  COMPUTE IRRF13 = (W-BASE13 - INSS13) * W-IRRF-ALIQ2
+               ELSE
+                  IF (W-BASE13 - INSS13) > W-IRRF-LIM2
+                                   AND NOT GREATER W-IRRF-LIM3
+                     COMPUTE IRRF13 = (W-BASE13 - INSS13)
+                                      * W-IRRF-ALIQ3
+                  ELSE
+                     COMPUTE IRRF13 = (W-BASE13 - INSS13)
+                                      * W-IRRF-ALIQ4.
+
+           COMPUTE SEGUNDA = (W-BASE13 * 0,5) - INSS13 - IRRF13.
+
+           ADD W-BASE13 TO TOT13.
+
+       INC-003.
+           MOVE CHAPA TO FUNC-CODIGO.
+           MOVE NOME TO FUNC-NOME.
+           MOVE W-BASE13  TO FUNC-BASE13.
+           MOVE PRIMEIRA  TO FUNC-PRIMEIRA.
+           MOVE SEGUNDA   TO FUNC-SEGUNDA.
+           MOVE INSS13    TO FUNC-INSS13.
+           MOVE IRRF13    TO FUNC-IRRF13.
+
+       INC-WR1.
+           WRITE REGARQ13TX FROM DET
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO ARQ13TX"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+                ADD 1 TO CONLIN CONLIN1
+                DISPLAY (20, 40) CONLIN1
+                IF CONLIN < 40
+                      GO TO LER-FUNC
+                ELSE
+                      MOVE ZEROS TO CONLIN
+                      MOVE SPACES TO REGARQ13TX
+                      WRITE REGARQ13TX FROM LINHABR
+                      GO TO ROT-CABEC.
+
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE ARQCARG ARQFUNC ARQ13TX TBTAX.
+                STOP RUN.
+
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+       ROT-MENS.
+                CONTINUE.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                CALL "C$SLEEP" USING W-SEGUNDOS
+                DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
