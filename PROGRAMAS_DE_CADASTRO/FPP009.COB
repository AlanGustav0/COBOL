@@ -0,0 +1,407 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP009.
+      **MANUTENCAO DO CADASTRO DE FERIAS*
+      **********************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQFER ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS FER-CHAPA
+                      ALTERNATE RECORD KEY IS FER-NOME
+                      WITH DUPLICATES
+                      FILE STATUS IS ST-ERRO.
+
+           SELECT ARQFUNC ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS CHAPA
+                      ALTERNATE RECORD KEY IS NOME
+                      ALTERNATE RECORD KEY IS DTNASC
+                      WITH DUPLICATES
+                      FILE STATUS IS ST-ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQFER
+                 LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS "ARQFER.DAT".
+       01 REGFER.
+           03 FER-CHAPA             PIC 9(06).
+           03 FER-NOME              PIC X(30).
+           03 DTINICIOPER           PIC 9(08).
+           03 DTINIPER REDEFINES DTINICIOPER.
+            05 DIAINIPER               PIC 9(02).
+            05 MESINIPER               PIC 9(02).
+            05 ANOINIPER               PIC 9(04).
+           03 DTFIMPER              PIC 9(08).
+           03 DTFIMPERX REDEFINES DTFIMPER.
+            05 DIAFIMPER               PIC 9(02).
+            05 MESFIMPER               PIC 9(02).
+            05 ANOFIMPER               PIC 9(04).
+           03 DTLIMITEGOZO          PIC 9(08).
+           03 DTLIMITEGOZOX REDEFINES DTLIMITEGOZO.
+            05 DIALIMITE               PIC 9(02).
+            05 MESLIMITE               PIC 9(02).
+            05 ANOLIMITE               PIC 9(04).
+           03 DTGOZOINI             PIC 9(08).
+           03 DTGOZOINIX REDEFINES DTGOZOINI.
+            05 DIAGOZO                 PIC 9(02).
+            05 MESGOZO                 PIC 9(02).
+            05 ANOGOZO                 PIC 9(04).
+           03 QTDDIASFERIAS         PIC 9(02).
+           03 FERSTATUS             PIC X(01).
+
+       FD ARQFUNC
+                 LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+           03 CHAPA             PIC 9(06).
+           03 NOME              PIC X(30).
+           03 DATANASC          PIC 9(08).
+           03 DTNASC REDEFINES DATANASC.
+            05 DIA                 PIC 9(02).
+            05 MES                 PIC 9(02).
+            05 ANO                 PIC 9(04).
+           03 SEXO              PIC X(01).
+           03 IDENTGEN          PIC X(01).
+           03 ORIENTSEX          PIC X(01).
+           03 NIVELSALARIAL     PIC 9(02).
+           03 QTDDEPENDENTES    PIC 9(01).
+           03 IMPRENDA          PIC X(01).
+           03 FUNCSTATUS        PIC X(01).
+           03 CEPFUNC           PIC 9(08).
+           03 CODDEP            PIC 9(03).
+           03 CODIGOCARG        PIC 9(03).
+           03 CEP-COMPLE        PIC X(12).
+           03 CEP-NUMRES        PIC 9(04).
+           03 TELFUNC            PIC X(15).
+           03 EMAILFUNC          PIC X(40).
+           03 CONTEMERG-NOME     PIC X(30).
+           03 CONTEMERG-FONE     PIC X(15).
+           03 DTADMISSAO        PIC 9(08).
+           03 DTDESLIGAMENTO     PIC 9(08).
+           03 MOTIVODESLIG       PIC X(01).
+           03 SALARIOEMP         PIC 9(06)V99.
+           03 FUNC-OPERADOR       PIC X(08).
+           03 FUNC-DTULTALT       PIC 9(08).
+           03 FUNC-HRULTALT       PIC 9(06).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEGUNDOS      PIC 9(02) VALUE 1.
+       77 W-OPCAO         PIC X(01) VALUE SPACES.
+       77 W-ACT           PIC 9(02) VALUE ZEROS.
+       77 MENS            PIC X(50) VALUE SPACES.
+       77 LIMPA           PIC X(50) VALUE SPACES.
+       01 ST-ERRO         PIC X(02) VALUE "00".
+       01 W-SEL           PIC 9(01) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAFER.
+           05  LINE 02  COLUMN 01
+               VALUE  "*****************************CADASTRO DE".
+           05  LINE 02  COLUMN 41
+               VALUE  " FERIAS*****************************".
+           05  LINE 04  COLUMN 01
+               VALUE  "  CHAPA DO FUNCIONARIO:                N".
+           05  LINE 04  COLUMN 41
+               VALUE  "OME:".
+           05  LINE 05  COLUMN 01
+               VALUE  "  STATUS DO FUNCIONARIO:".
+           05  LINE 07  COLUMN 01
+               VALUE  "  INICIO DO PERIODO AQUISITIVO:".
+           05  LINE 08  COLUMN 01
+               VALUE  "  FIM DO PERIODO AQUISITIVO:".
+           05  LINE 09  COLUMN 01
+               VALUE  "  LIMITE PARA GOZO (CONCESSIVO):".
+           05  LINE 11  COLUMN 01
+               VALUE  "  INICIO DO GOZO (0=NAO GOZADAS):".
+           05  LINE 12  COLUMN 01
+               VALUE  "  QTD. DIAS GOZADOS:".
+           05  LINE 13  COLUMN 01
+               VALUE  "  STATUS (A=ABERTA  G=GOZADA):".
+           05  LINE 20  COLUMN 01
+               VALUE  "  MENSAGEM:".
+
+           05  TFER-CHAPA
+               LINE 04  COLUMN 24  PIC 9(06)
+               USING  FER-CHAPA
+               REVERSE-VIDEO.
+           05  TNOME
+               LINE 04  COLUMN 45  PIC X(30)
+               USING  NOME
+               HIGHLIGHT.
+           05  TFUNCSTATUS
+               LINE 05  COLUMN 26  PIC X(01)
+               USING  FUNCSTATUS
+               HIGHLIGHT.
+           05  TDTINICIOPER
+               LINE 07  COLUMN 34  PIC 99/99/9999
+               USING  DTINIPER
+               HIGHLIGHT.
+           05  TDTFIMPER
+               LINE 08  COLUMN 31  PIC 99/99/9999
+               USING  DTFIMPERX
+               HIGHLIGHT.
+           05  TDTLIMITEGOZO
+               LINE 09  COLUMN 35  PIC 99/99/9999
+               USING  DTLIMITEGOZOX
+               HIGHLIGHT.
+           05  TDTGOZOINI
+               LINE 11  COLUMN 36  PIC 99/99/9999
+               USING  DTGOZOINIX
+               HIGHLIGHT.
+           05  TQTDDIASFERIAS
+               LINE 12  COLUMN 22  PIC 9(02)
+               USING  QTDDIASFERIAS
+               HIGHLIGHT.
+           05  TFERSTATUS
+               LINE 13  COLUMN 32  PIC X(01)
+               USING  FERSTATUS
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+
+       R0.
+           OPEN I-O ARQFER
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT ARQFER
+                 CLOSE ARQFER
+                 MOVE "*** ARQUIVO ARQFER FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0
+              ELSE
+                IF ST-ERRO = "95"
+                    MOVE "*** ISAM NAO EXCUTADO **" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
+                ELSE
+                    MOVE "ERRO NA ABERTURA DO ARQUIVO ARQFER" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0A.
+           OPEN INPUT ARQFUNC
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO ARQFUNC NAO ENCONTRADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO ARQFUNC" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+      *------------[ INICIALIZACAO DAS VARIAVEIS ]----------------------
+       R1.
+           MOVE SPACES TO NOME FUNCSTATUS FERSTATUS
+           MOVE ZEROS TO FER-CHAPA DTINICIOPER DTFIMPER DTLIMITEGOZO
+           MOVE ZEROS TO DTGOZOINI QTDDIASFERIAS
+
+           DISPLAY TELAFER.
+
+       R2.
+           ACCEPT TFER-CHAPA.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   DISPLAY TELAFER
+                   GO TO R2.
+           IF FER-CHAPA < 0
+                 MOVE "*** CHAPA NAO INFORMADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R2.
+
+       R3.
+           MOVE FER-CHAPA TO CHAPA.
+           READ ARQFUNC
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "23"
+                   MOVE "*** FUNCIONARIO DIGITADO NAO ENCONTRADO ***"
+                   TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R2
+               ELSE
+                  MOVE "ERRO NA LEITURA ARQUIVO CADASTRO FUNCIONARIO"
+                  TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM.
+           IF FUNCSTATUS NOT = "A"
+               MOVE "*** FUNCIONARIO NAO ESTA ATIVO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R2
+           ELSE
+                MOVE NOME TO FER-NOME
+                DISPLAY TELAFER.
+
+       LER-ARQFER.
+           READ ARQFER
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                DISPLAY TELAFER
+                MOVE "*** FERIAS JA CADASTRADAS P/ FUNC. ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ACE-001
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO ARQFER" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                MOVE "*** FERIAS NAO CADASTRADAS ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       R4.
+           ACCEPT TDTINICIOPER.
+           IF DTINICIOPER = ZEROS
+              MOVE "DATA INICIO PERIODO INVALIDA!" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4.
+
+       R4A.
+           MOVE DIAINIPER TO DIAFIMPER
+           MOVE MESINIPER TO MESFIMPER
+           COMPUTE ANOFIMPER = ANOINIPER + 1
+           MOVE DIAINIPER TO DIALIMITE
+           MOVE MESINIPER TO MESLIMITE
+           COMPUTE ANOLIMITE = ANOINIPER + 2
+           DISPLAY TDTFIMPER
+           DISPLAY TDTLIMITEGOZO.
+
+       R5.
+           ACCEPT TDTGOZOINI.
+
+       R6.
+           ACCEPT TQTDDIASFERIAS.
+
+       R7.
+           MOVE 1 TO W-ACT
+           ACCEPT TFERSTATUS.
+           IF FERSTATUS NOT = "A" AND FERSTATUS NOT = "G"
+              MOVE "*** DIGITE APENAS A=ABERTA  G=GOZADA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R7.
+
+      * ------------- VERICAR SE E ALTERACAO ---------------------------
+           IF W-SEL = 1
+                GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (20, 40) "DADOS OK (S/N) : ".
+                ACCEPT (20, 57) W-OPCAO WITH UPDATE
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+           WRITE REGFER
+               IF ST-ERRO = "00" OR "02"
+                   MOVE "*** DADOS GRAVADOS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+               IF ST-ERRO = "22"
+                   MOVE "* FERIAS JA EXISTEM,DADOS NAO GRAVADOS *"
+                   TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1
+               ELSE
+                   MOVE "ERRO NA GRAVACAO DO ARQUIVO ARQFER" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (20, 15)
+                    "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (20, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E"
+                    GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (20, 15) MENS
+                IF W-OPCAO = "N"
+                   GO TO R4
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R4.
+      *
+       EXC-OPC.
+                DISPLAY (23, 15) "EXCLUIR   (S/N) : ".
+                ACCEPT W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R4.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE ARQFER RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO DE FERIAS EXCLUIDO ***"
+                   TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R4.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (20, 12) "ALTERAR  (S/N) : ".
+                ACCEPT W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R4.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGFER
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R4.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO DE FERIAS"
+                TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *----------------------------------------------------------------
+       ROT-FIM.
+           CLOSE ARQFER ARQFUNC.
+           STOP RUN.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                CONTINUE.
+       ROT-MENS1.
+               DISPLAY (20, 15) MENS.
+       ROT-MENS2.
+                CALL "C$SLEEP" USING W-SEGUNDOS
+                MOVE SPACES TO MENS
+                DISPLAY (20, 15) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
