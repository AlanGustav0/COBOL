@@ -25,6 +25,10 @@
                       ALTERNATE RECORD KEY IS DTNASC
                       WITH DUPLICATES
                       FILE STATUS IS ST-ERRO.
+
+           SELECT ARQLOG ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -47,6 +51,9 @@
            03 DEPEN-INSS        PIC X(01).
            03 DEPEN-IMPRENDA    PIC X(01).
            03 DEPEN-STATUS      PIC X(20).
+           03 DEPE-OPERADOR      PIC X(08).
+           03 DEPE-DTULTALT      PIC 9(08).
+           03 DEPE-HRULTALT      PIC 9(06).
            
 
        FD ARQFUNC
@@ -61,7 +68,8 @@
             05 MES                 PIC 9(02).
             05 ANO                 PIC 9(04).
            03 SEXO              PIC X(01).
-           03 GENERO            PIC X(01).
+           03 IDENTGEN          PIC X(01).
+           03 ORIENTSEX          PIC X(01).
            03 NIVELSALARIAL     PIC 9(02).
            03 QTDDEPENDENTES    PIC 9(01).
            03 IMPRENDA          PIC X(01).
@@ -71,10 +79,38 @@
            03 CODIGOCARG        PIC 9(03).
            03 CEP-COMPLE        PIC X(12).
            03 CEP-NUMRES        PIC 9(04).
-
+           03 TELFUNC            PIC X(15).
+           03 EMAILFUNC          PIC X(40).
+           03 CONTEMERG-NOME     PIC X(30).
+           03 CONTEMERG-FONE     PIC X(15).
+           03 DTADMISSAO        PIC 9(08).
+           03 DTDESLIGAMENTO     PIC 9(08).
+           03 MOTIVODESLIG       PIC X(01).
+           03 SALARIOEMP         PIC 9(06)V99.
+           03 FUNC-OPERADOR       PIC X(08).
+           03 FUNC-DTULTALT       PIC 9(08).
+           03 FUNC-HRULTALT       PIC 9(06).
+
+       FD ARQLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQLOG.LOG".
+       01 REGLOG.
+          03 LOG-DATA                  PIC 9(08).
+          03 FILLER                    PIC X(01) VALUE SPACE.
+          03 LOG-HORA                  PIC 9(06).
+          03 FILLER                    PIC X(01) VALUE SPACE.
+          03 LOG-OPERADOR              PIC X(08).
+          03 FILLER                    PIC X(01) VALUE SPACE.
+          03 LOG-ARQUIVO               PIC X(08).
+          03 FILLER                    PIC X(01) VALUE SPACE.
+          03 LOG-ACAO                  PIC X(01).
+          03 FILLER                    PIC X(01) VALUE SPACE.
+          03 LOG-CHAVE                 PIC X(10).
+          03 FILLER                    PIC X(01) VALUE SPACE.
+          03 LOG-DESCR                 PIC X(30).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
-       77 W-CONT          PIC 9(06) VALUE ZEROS.
+       77 W-SEGUNDOS      PIC 9(02) VALUE 1.
        77 W-OPCAO         PIC X(01) VALUE SPACES.
        77 W-ACT           PIC 9(02) VALUE ZEROS.
        77 MENS            PIC X(50) VALUE SPACES.
@@ -86,6 +122,7 @@
        01 TEXSEXO         PIC X(15) VALUE SPACES.
        01 TDEPENINSS      PIC X(10) VALUE SPACES.
        01 TDEPENSEXO      PIC X(10) VALUE SPACES.
+       01 W-OPERADOR      PIC X(08) VALUE SPACES.
 
        01 TABGRAU.
            03 TBGRAU     PIC X(20) OCCURS 09 TIMES.
@@ -117,7 +154,7 @@
            05  LINE 05  COLUMN 01
                VALUE  "  DATA NASC:                 SEXO:".
            05  LINE 05  COLUMN 41
-               VALUE  "            GENERO:".
+               VALUE  "       ORIENT.SEXUAL:".
            05  LINE 06  COLUMN 01
                VALUE  "  NIVEL SALARIAL:            IMP. RENDA:".
            05  LINE 06  COLUMN 41
@@ -167,9 +204,9 @@
                LINE 05  COLUMN 38  PIC X(15)
                USING  TEXSEXO
                HIGHLIGHT.
-           05  TGENERO
+           05  TORIENTSEX
                LINE 05  COLUMN 60  PIC x(01)
-               USING  GENERO
+               USING  ORIENTSEX
                HIGHLIGHT.
            05  TNIVELSALARIAL
                LINE 06  COLUMN 18 PIC 9(02)
@@ -285,9 +322,18 @@
            ELSE
                  NEXT SENTENCE.
 
+       R0B.
+           OPEN EXTEND ARQLOG
+           IF ST-ERRO NOT = "00"
+              OPEN OUTPUT ARQLOG
+              CLOSE ARQLOG
+              OPEN EXTEND ARQLOG.
+           ACCEPT W-OPERADOR FROM ENVIRONMENT "OPERADOR".
+
       *------------[ INICIALIZACAO DAS VARIAVEIS ]----------------------
        R1.
-           MOVE SPACES TO NOME SEXO GENERO IMPRENDA FUNCSTATUS
+           MOVE SPACES TO NOME SEXO IDENTGEN ORIENTSEX IMPRENDA
+           MOVE SPACES TO FUNCSTATUS
            MOVE SPACES TO DEPEN-SEXO DEPEN-INSS  DEPEN-IMPRENDA
            MOVE SPACES TO DEPEN-STATUS TXTTGRAU 
 
@@ -321,9 +367,8 @@
                   MOVE "ERRO NA LEITURA ARQUIVO CADASTRO FUNCIONARIO"
                   TO MENS
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                  GO TO ROT-FIM
-           ELSE
-                DISPLAY TELADEPEN.
+                  GO TO ROT-FIM.
+           DISPLAY TELADEPEN.
        ROT-NOME.
 
        R4.
@@ -342,8 +387,13 @@
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM
            ELSE
-                MOVE "*** DEPENDENTE NAO CADASTRADO ***" TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+                IF FUNCSTATUS NOT = "A"
+                   MOVE "*** FUNCIONARIO NAO ESTA ATIVO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R2
+                ELSE
+                   MOVE "*** DEPENDENTE NAO CADASTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
 
        R5.
            ACCEPT TDPEN-SEQ.
@@ -467,8 +517,13 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
        INC-WR1.
+           MOVE W-OPERADOR TO DEPE-OPERADOR
+           ACCEPT DEPE-DTULTALT FROM DATE YYYYMMDD
+           ACCEPT DEPE-HRULTALT FROM TIME
            WRITE REGDEPE
                IF ST-ERRO = "00" OR "02"
+                   MOVE "I" TO LOG-ACAO
+                   PERFORM GRAVAR-LOG THRU GRAVAR-LOG-FIM
                    MOVE "*** DADOS GRAVADOS *** " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
@@ -515,6 +570,8 @@
        EXC-DL1.
                 DELETE ARQDEPE RECORD
                 IF ST-ERRO = "00"
+                   MOVE "E" TO LOG-ACAO
+                   PERFORM GRAVAR-LOG THRU GRAVAR-LOG-FIM
                    MOVE "*** REGISTRO DE DEPENDENTE EXCLUIDO ***"
                    TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -535,8 +592,13 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
+                MOVE W-OPERADOR TO DEPE-OPERADOR
+                ACCEPT DEPE-DTULTALT FROM DATE YYYYMMDD
+                ACCEPT DEPE-HRULTALT FROM TIME
                 REWRITE REGDEPE
                 IF ST-ERRO = "00" OR "02"
+                   MOVE "A" TO LOG-ACAO
+                   PERFORM GRAVAR-LOG THRU GRAVAR-LOG-FIM
                    MOVE "*** REGISTRO ALTERADO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R5.
@@ -544,23 +606,31 @@
                 TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
+      *----------------------------------------------------------------
+       GRAVAR-LOG.
+                ACCEPT LOG-DATA FROM DATE YYYYMMDD
+                ACCEPT LOG-HORA FROM TIME
+                MOVE W-OPERADOR TO LOG-OPERADOR
+                MOVE "ARQDEPE" TO LOG-ARQUIVO
+                MOVE DEPEN-KEY TO LOG-CHAVE
+                MOVE DEPEN-NOME TO LOG-DESCR
+                WRITE REGLOG.
+       GRAVAR-LOG-FIM.
+                EXIT.
       *----------------------------------------------------------------
        ROT-FIM.
-           CLOSE ARQDEPE ARQFUNC.
-           STOP RUN.
+           CLOSE ARQDEPE ARQFUNC ARQLOG.
+           EXIT PROGRAM.
 
       *---------[ ROTINA DE MENSAGEM ]---------------------
        ROT-MENS.
-                MOVE ZEROS TO W-CONT.
+                CONTINUE.
        ROT-MENS1.
                DISPLAY (20, 15) MENS.
        ROT-MENS2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 3000
-                   GO TO ROT-MENS2
-                ELSE
-                   MOVE SPACES TO MENS
-                   DISPLAY (20, 15) MENS.
+                CALL "C$SLEEP" USING W-SEGUNDOS
+                MOVE SPACES TO MENS
+                DISPLAY (20, 15) MENS.
        ROT-MENS-FIM.
                 EXIT.
        FIM-ROT-TEMPO.
