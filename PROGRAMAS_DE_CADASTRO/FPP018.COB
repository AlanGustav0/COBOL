@@ -0,0 +1,301 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP018.
+      ************************
+      * RELATORIO DE TEMPO DE SERVICO POR DEPARTAMENTO *
+      ************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQFUNC ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS CHAPA
+                      FILE STATUS IS ST-ERRO
+                      ALTERNATE RECORD KEY IS NOME
+                      WITH DUPLICATES.
+
+           SELECT ARQDEP ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS CODIGO
+                      ALTERNATE RECORD KEY IS DENOMINACAO
+                      WITH DUPLICATES
+                      FILE STATUS IS ST-ERRO.
+
+           SELECT ARQTEMPOTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+
+           SELECT WORKTEMPO ASSIGN TO DISK.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQFUNC
+                 LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+           03 CHAPA             PIC 9(06).
+           03 NOME              PIC X(30).
+           03 DATANASC          PIC 9(08).
+           03 SEXO              PIC X(01).
+           03 IDENTGEN          PIC X(01).
+           03 ORIENTSEX          PIC X(01).
+           03 NIVELSALARIAL     PIC 9(02).
+           03 QTDDEPENDENTES    PIC 9(01).
+           03 IMPRENDA          PIC X(01).
+           03 FUNCSTATUS        PIC X(01).
+           03 CEPFUNC           PIC 9(08).
+           03 CODDEP            PIC 9(03).
+           03 CODIGOCARG        PIC 9(03).
+           03 CEP-COMPLE        PIC X(12).
+           03 CEP-NUMRES        PIC 9(04).
+           03 TELFUNC            PIC X(15).
+           03 EMAILFUNC          PIC X(40).
+           03 CONTEMERG-NOME     PIC X(30).
+           03 CONTEMERG-FONE     PIC X(15).
+           03 DTADMISSAO        PIC 9(08).
+           03 DTADM REDEFINES DTADMISSAO.
+            05 DIAADM              PIC 9(02).
+            05 MESADM              PIC 9(02).
+            05 ANOADM              PIC 9(04).
+           03 DTDESLIGAMENTO     PIC 9(08).
+           03 MOTIVODESLIG       PIC X(01).
+           03 SALARIOEMP         PIC 9(06)V99.
+           03 FUNC-OPERADOR       PIC X(08).
+           03 FUNC-DTULTALT       PIC 9(08).
+           03 FUNC-HRULTALT       PIC 9(06).
+      *
+       FD ARQDEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQDEP.DAT".
+       01 REGDEP.
+          03 CODIGO                   PIC 9(03).
+          03 DENOMINACAO              PIC X(25).
+          03 DEPSTATUS                PIC X(01).
+          03 TPHIERARC                PIC 9(02).
+          03 DEP-OPERADOR             PIC X(08).
+          03 DEP-DTULTALT             PIC 9(08).
+          03 DEP-HRULTALT             PIC 9(06).
+      *-----------------------------------------------------------------
+       FD ARQTEMPOTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQTEMPO.DOC".
+       01 REGARQTEMPOTX    PIC X(100).
+      *-----------------------------------------------------------------
+       SD WORKTEMPO.
+       01 REGWORK.
+          03 WK-CODDEP        PIC 9(03).
+          03 WK-TEMPOANOS     PIC 9(03).
+          03 WK-CHAPA         PIC 9(06).
+          03 WK-NOME          PIC X(30).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEGUNDOS     PIC 9(02) VALUE 1.
+       77 W-OPCAO        PIC X(01) VALUE SPACES.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 W-ACT          PIC 9(02) VALUE ZEROS.
+       77 MENS           PIC X(50) VALUE SPACES.
+       77 LIMPA          PIC X(50) VALUE SPACES.
+       01 W-CURDATA      PIC X(21) VALUE SPACES.
+       01 W-ANOATU       PIC 9(04) VALUE ZEROS.
+       01 W-MESATU       PIC 9(02) VALUE ZEROS.
+       01 W-DIAATU       PIC 9(02) VALUE ZEROS.
+       01 W-CODDEP-ANT   PIC 9(03) VALUE ZEROS.
+       01 W-PRIMEIRO     PIC X(01) VALUE "S".
+       01 W-TOTDEP       PIC 9(03) VALUE ZEROS.
+       01 W-TOTGERAL     PIC 9(05) VALUE ZEROS.
+
+       01  CABDEP.
+           05  FILLER     PIC X(013) VALUE "DEPARTAMENTO ".
+           05  CABDEP-COD PIC 999 VALUE ZEROS.
+           05  FILLER     PIC X(003) VALUE " - ".
+           05  CABDEP-DENOM PIC X(25) VALUE SPACES.
+
+       01  CAB2.
+           05  FILLER PIC X(060) VALUE
+           "CHAPA  NOME                           TEMPO DE SERVICO".
+
+       01  DET.
+           05  D-CHAPA       PIC 999999 VALUE ZEROS.
+           05  FILLER        PIC X(02) VALUE SPACES.
+           05  D-NOME        PIC X(30) VALUE SPACES.
+           05  FILLER        PIC X(05) VALUE SPACES.
+           05  D-TEMPO       PIC ZZ9 VALUE ZEROS.
+           05  FILLER        PIC X(06) VALUE SPACES.
+           05  FILLER        PIC X(05) VALUE "ANOS".
+
+       01  LINTOTDEP.
+           05  FILLER PIC X(040) VALUE
+           "*** TOTAL DE FUNCIONARIOS NO DEPTO: ".
+           05  T-TOTDEP      PIC ZZ9 VALUE ZEROS.
+
+       01  LINTOTGER.
+           05  FILLER PIC X(040) VALUE
+           "*** TOTAL GERAL DE FUNCIONARIOS: ".
+           05  T-TOTGERAL    PIC ZZZZ9 VALUE ZEROS.
+
+       01  CABBLANK.
+           05  FILLER PIC X(001) VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELATEMPO.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "    *** TEMPO DE SERVICO POR DEPARTAMENTO ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "         CONFIRMA EXECUCAO (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 41  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-001.
+                DISPLAY TELATEMPO.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* EXECUCAO CANCELADA *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+
+       INC-OP0.
+           OPEN INPUT ARQFUNC
+           IF ST-ERRO NOT = "00"
+              MOVE "* ARQUIVO FUNCIONARIOS NAO EXISTE *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           OPEN INPUT ARQDEP
+           IF ST-ERRO NOT = "00"
+              MOVE "* ARQUIVO DEPARTAMENTO NAO EXISTE *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           OPEN OUTPUT ARQTEMPOTX
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQUIVO ARQTEMPOTX" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+
+           SORT WORKTEMPO
+                ON ASCENDING KEY WK-CODDEP
+                ON DESCENDING KEY WK-TEMPOANOS
+                INPUT PROCEDURE IS CARREGAR-TEMPO
+                OUTPUT PROCEDURE IS IMPRIMIR-TEMPO.
+
+           MOVE "*** RELATORIO GERADO: ARQTEMPO.DOC ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+
+      *----------------[ CARGA DO ARQUIVO DE TRABALHO ]-----------------
+       CARREGAR-TEMPO.
+           PERFORM CALC-DATAHOJE.
+       LER-FUNC-TEMPO.
+           READ ARQFUNC NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO FIM-CARGA
+              ELSE
+                 MOVE "ERRO NA LEITURA ARQFUNC" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           IF FUNCSTATUS NOT = "A"
+              GO TO LER-FUNC-TEMPO.
+           MOVE CODDEP TO WK-CODDEP
+           MOVE CHAPA  TO WK-CHAPA
+           MOVE NOME   TO WK-NOME
+           IF DTADMISSAO = ZEROS
+              MOVE ZEROS TO WK-TEMPOANOS
+           ELSE
+              COMPUTE WK-TEMPOANOS = W-ANOATU - ANOADM
+              IF W-MESATU < MESADM
+                 SUBTRACT 1 FROM WK-TEMPOANOS
+              ELSE
+                 IF W-MESATU = MESADM AND W-DIAATU < DIAADM
+                    SUBTRACT 1 FROM WK-TEMPOANOS.
+           RELEASE REGWORK.
+           GO TO LER-FUNC-TEMPO.
+       FIM-CARGA.
+           EXIT.
+
+       CALC-DATAHOJE.
+           MOVE FUNCTION CURRENT-DATE TO W-CURDATA
+           MOVE W-CURDATA(1:4) TO W-ANOATU
+           MOVE W-CURDATA(5:2) TO W-MESATU
+           MOVE W-CURDATA(7:2) TO W-DIAATU.
+
+      *----------------[ IMPRESSAO DO RELATORIO ]------------------------
+       IMPRIMIR-TEMPO.
+           MOVE "S" TO W-PRIMEIRO
+           MOVE ZEROS TO W-CODDEP-ANT W-TOTGERAL.
+       PROX-TEMPO.
+           RETURN WORKTEMPO AT END
+               GO TO FIM-TEMPO.
+           IF W-PRIMEIRO = "S" OR WK-CODDEP NOT = W-CODDEP-ANT
+              IF W-PRIMEIRO NOT = "S"
+                 PERFORM ESCREVER-TOTDEP
+              END-IF
+              MOVE WK-CODDEP TO W-CODDEP-ANT
+              MOVE ZEROS TO W-TOTDEP
+              MOVE "N" TO W-PRIMEIRO
+              PERFORM ESCREVER-CABDEP
+           END-IF
+           MOVE WK-CHAPA      TO D-CHAPA
+           MOVE WK-NOME       TO D-NOME
+           MOVE WK-TEMPOANOS  TO D-TEMPO
+           WRITE REGARQTEMPOTX FROM DET
+           ADD 1 TO W-TOTDEP W-TOTGERAL
+           GO TO PROX-TEMPO.
+       FIM-TEMPO.
+           IF W-PRIMEIRO NOT = "S"
+              PERFORM ESCREVER-TOTDEP.
+           MOVE W-TOTGERAL TO T-TOTGERAL
+           WRITE REGARQTEMPOTX FROM LINTOTGER.
+
+       ESCREVER-CABDEP.
+           MOVE WK-CODDEP TO CODIGO
+           READ ARQDEP
+           IF ST-ERRO = "00"
+              MOVE DENOMINACAO TO CABDEP-DENOM
+           ELSE
+              MOVE "*** DEPTO NAO CADASTRADO ***" TO CABDEP-DENOM.
+           MOVE WK-CODDEP TO CABDEP-COD
+           WRITE REGARQTEMPOTX FROM CABDEP
+           WRITE REGARQTEMPOTX FROM CAB2.
+
+       ESCREVER-TOTDEP.
+           MOVE W-TOTDEP TO T-TOTDEP
+           WRITE REGARQTEMPOTX FROM LINTOTDEP
+           WRITE REGARQTEMPOTX FROM CABBLANK.
+
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+                CLOSE ARQFUNC ARQDEP ARQTEMPOTX.
+                STOP RUN.
+
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+       ROT-MENS.
+                CONTINUE.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                CALL "C$SLEEP" USING W-SEGUNDOS
+                DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
