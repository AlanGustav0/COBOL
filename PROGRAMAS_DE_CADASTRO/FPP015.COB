@@ -30,6 +30,36 @@
            SELECT ARQFUNCTX ASSIGN TO DISK
                   ORGANIZATION IS LINE SEQUENTIAL
                   FILE STATUS  IS ST-ERRO.
+
+           SELECT TBTAX ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS TBTAX-COD
+                      ALTERNATE RECORD KEY IS TBTAX-DESC
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQBEN ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS BEN-CHAPA
+                      ALTERNATE RECORD KEY IS BEN-NOME
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQCKPT ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQFUNCCSV ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+
+           SELECT TBPARAM ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS PARAM-COD
+                      FILE STATUS  IS ST-ERRO.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -46,7 +76,8 @@
             05 MES                 PIC 9(02).
             05 ANO                 PIC 9(04).
            03 SEXO              PIC X(01).
-           03 GENERO            PIC X(01).
+           03 IDENTGEN          PIC X(01).
+           03 ORIENTSEX          PIC X(01).
            03 NIVELSALARIAL     PIC 9(02).
            03 QTDDEPENDENTES    PIC 9(01).
            03 IMPRENDA          PIC X(01).
@@ -56,6 +87,17 @@
            03 CODIGOCARG        PIC 9(03).
            03 CEP-COMPLE        PIC X(12).
            03 CEP-NUMRES        PIC 9(04).
+           03 TELFUNC            PIC X(15).
+           03 EMAILFUNC          PIC X(40).
+           03 CONTEMERG-NOME     PIC X(30).
+           03 CONTEMERG-FONE     PIC X(15).
+           03 DTADMISSAO        PIC 9(08).
+           03 DTDESLIGAMENTO     PIC 9(08).
+           03 MOTIVODESLIG       PIC X(01).
+           03 SALARIOEMP         PIC 9(06)V99.
+           03 FUNC-OPERADOR       PIC X(08).
+           03 FUNC-DTULTALT       PIC 9(08).
+           03 FUNC-HRULTALT       PIC 9(06).
       *
        FD ARQFUNCTX
                LABEL RECORD IS STANDARD
@@ -72,10 +114,58 @@
           03 TPSALARIO          PIC X(01).
           03 SALARIOBASE        PIC 9(06)V99.
           03 CARGSTATUS         PIC X(01).
+          03 CARG-OPERADOR      PIC X(08).
+          03 CARG-DTULTALT      PIC 9(08).
+          03 CARG-HRULTALT      PIC 9(06).
+      *-----------------------------------------------------------------
+       FD TBTAX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "TBTAX.DAT".
+       01 REGTAX.
+          03 TBTAX-COD                 PIC X(03).
+          03 TBTAX-DESC                PIC X(30).
+          03 TBTAX-LIMITE              PIC 9(06)V99.
+          03 TBTAX-ALIQUOTA            PIC 9(01)V9999.
+      *-----------------------------------------------------------------
+       FD ARQBEN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQBEN.DAT".
+       01 REGBEN.
+          03 BEN-CHAPA                 PIC 9(06).
+          03 BEN-NOME                  PIC X(30).
+          03 VALETRANSP                PIC 9(06)V99.
+          03 VALEREFEICAO              PIC 9(06)V99.
+          03 BENSTATUS                 PIC X(01).
+      *-----------------------------------------------------------------
+       FD ARQCKPT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "FPP015.CKP".
+       01 REGCKPT.
+          03 CKPT-CHAPA                PIC 9(06).
+          03 CKPT-CONLIN1              PIC 9(04).
+          03 CKPT-TOTFOLHA             PIC 9(06)V99.
+          03 CKPT-TOTFGTS              PIC 9(07)V99.
+          03 CKPT-TOTVT                PIC 9(07)V99.
+          03 CKPT-TOTVR                PIC 9(07)V99.
+          03 CKPT-CARGLIDOS            PIC 9(04).
+      *-----------------------------------------------------------------
+       FD ARQFUNCCSV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFUNCRL.CSV".
+       01 REGARQFUNCCSV                PIC X(150).
+      *-----------------------------------------------------------------
+       FD TBPARAM
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "TBPARAM.DAT".
+       01 REGPARAM.
+          03 PARAM-COD                 PIC X(02).
+          03 PARAM-RAZSOCIAL           PIC X(40).
+          03 PARAM-CNPJ                PIC X(18).
+          03 PARAM-SALMIN               PIC 9(06)V99.
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-SEL      PIC 9(01) VALUE ZEROS.
-       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-SEGUNDOS PIC 9(02) VALUE 1.
        77 W-OPCAO    PIC X(01) VALUE SPACES.
        77 ST-ERRO    PIC X(02) VALUE "00".
        77 W-ACT      PIC 9(02) VALUE ZEROS.
@@ -88,13 +178,68 @@
        01 TOTALFUNC  PIC ZZZ9 VALUE ZEROS.
        01 SALLIQUIDO PIC 9(06)V99 VALUE ZEROS.
        01 SALBRUTO   PIC 9(06)99 VALUE ZEROS.
+       01 W-SALBASE  PIC 9(06)V99 VALUE ZEROS.
+       01 W-INSS-LIM1   PIC 9(06)V99    VALUE ZEROS.
+       01 W-INSS-ALIQ1  PIC 9(01)V9999  VALUE ZEROS.
+       01 W-INSS-LIM2   PIC 9(06)V99    VALUE ZEROS.
+       01 W-INSS-ALIQ2  PIC 9(01)V9999  VALUE ZEROS.
+       01 W-INSS-ALIQ3  PIC 9(01)V9999  VALUE ZEROS.
+       01 W-IRRF-LIM1   PIC 9(06)V99    VALUE ZEROS.
+       01 W-IRRF-ALIQ1  PIC 9(01)V9999  VALUE ZEROS.
+       01 W-IRRF-LIM2   PIC 9(06)V99    VALUE ZEROS.
+       01 W-IRRF-ALIQ2  PIC 9(01)V9999  VALUE ZEROS.
+       01 W-IRRF-LIM3   PIC 9(06)V99    VALUE ZEROS.
+       01 W-IRRF-ALIQ3  PIC 9(01)V9999  VALUE ZEROS.
+       01 W-IRRF-ALIQ4  PIC 9(01)V9999  VALUE ZEROS.
+       01 W-TOTEXC      PIC 9(05) VALUE ZEROS.
+       01 W-QTDTRAB     PIC 9(03) VALUE ZEROS.
+       01 TABEXC.
+           05 TABEXC-ITEM OCCURS 300 TIMES INDEXED BY IDXEXC.
+              10 TE-CHAPA    PIC 9(06).
+              10 TE-NOME     PIC X(30).
+              10 TE-STATUS   PIC X(15).
        01 IMP-RENDA   PIC 9(06)99 VALUE ZEROS.
        01 AUXILIAR   PIC 9(06)99 VALUE ZEROS.
+       01 FGTS       PIC 9(06)V99 VALUE ZEROS.
+       01 TOTFGTS    PIC 9(07)V99 VALUE ZEROS.
+       01 W-VALETRANSP   PIC 9(06)V99 VALUE ZEROS.
+       01 W-VALEREFEICAO PIC 9(06)V99 VALUE ZEROS.
+       01 TOTVT          PIC 9(07)V99 VALUE ZEROS.
+       01 TOTVR          PIC 9(07)V99 VALUE ZEROS.
+       01 W-BATCHFLAG    PIC X(01) VALUE SPACES.
+       01 W-CARGLIDOS    PIC 9(04) VALUE ZEROS.
+       01 W-CKPT-REC.
+          03 W-CKPT-CHAPA     PIC 9(06) VALUE ZEROS.
+          03 W-CKPT-CONLIN1   PIC 9(04) VALUE ZEROS.
+          03 W-CKPT-TOTFOLHA  PIC 9(06)V99 VALUE ZEROS.
+          03 W-CKPT-TOTFGTS   PIC 9(07)V99 VALUE ZEROS.
+          03 W-CKPT-TOTVT     PIC 9(07)V99 VALUE ZEROS.
+          03 W-CKPT-TOTVR     PIC 9(07)V99 VALUE ZEROS.
+          03 W-CKPT-CARGLIDOS PIC 9(04) VALUE ZEROS.
+       01 W-SKIP-IND     PIC 9(04) VALUE ZEROS.
+       01 W-CSVLINE      PIC X(150) VALUE SPACES.
+       01 CSV-SALBRUTO   PIC Z(5)9,99.
+       01 CSV-INSS       PIC Z(5)9,99.
+       01 CSV-IMPRENDA   PIC Z(5)9,99.
+       01 CSV-SALLIQUIDO PIC Z(5)9,99.
+       01 CSV-FGTS       PIC Z(5)9,99.
+       01 CSV-VT         PIC Z(5)9,99.
+       01 CSV-VR         PIC Z(5)9,99.
+       01 W-RAZSOCIAL    PIC X(40) VALUE
+           "EMPRESA FATEC - ZL".
+       01 W-CNPJ         PIC X(18) VALUE SPACES.
+       01 CSVCAB.
+           05 FILLER PIC X(050) VALUE
+           "CHAPA;NOME;CARGO;SALARIO_BRUTO;INSS;IMP_RENDA;".
+           05 FILLER PIC X(050) VALUE
+           "SALARIO_LIQUIDO;FGTS;VALE_TRANSPORTE;VALE_REFEICAO".
       *
 
        01  CAB1.
-           05  FILLER                 PIC X(046) VALUE
-           "EMPRESA FATEC - ZL    ***FOLHA DE PAGAMENTO***".
+           05  CAB1-EMPRESA           PIC X(040) VALUE SPACES.
+           05  FILLER                 PIC X(002) VALUE SPACES.
+           05  FILLER                 PIC X(024) VALUE
+           "***FOLHA DE PAGAMENTO***".
            05  FILLER                 PIC X(008) VALUE
            "PAGINA:".
            05  NUMPAG   VALUE ZEROS  PIC Z99.
@@ -102,11 +247,18 @@
            "   DATA:".
            05  DATAREL  VALUE ZEROS  PIC 99.99.99.
 
+       01  CAB1B.
+           05  FILLER                 PIC X(007) VALUE
+           "CNPJ: ".
+           05  CAB1B-CNPJ             PIC X(018) VALUE SPACES.
+
        01  CAB2.
            05  FILLER                 PIC X(037) VALUE
            "CODIGO NOME DO FUNCIONARIO    CARGO".
-           05  FILLER                 PIC X(036) VALUE
-           "    S.BRU   INSS  I.RENDA  S.LIQUIDO".
+           05  FILLER                 PIC X(044) VALUE
+           "    S.BRU   INSS  I.RENDA  S.LIQUIDO    FGTS".
+           05  FILLER                 PIC X(022) VALUE
+           "  V.TRANSP  V.REFEIC".
 
        01  CAB3.
            05  FILLER                 PIC X(057) VALUE
@@ -143,12 +295,36 @@
            05  FUNC-IMPRENDA    PIC ZZZZ9.
            05  FILLER                 PIC X(02) VALUE "  ".
            05  FUNC-SALLIQUIDO   PIC 9(06)V99.
+           05  FILLER                 PIC X(02) VALUE "  ".
+           05  FUNC-FGTS         PIC 9(06)V99.
+           05  FILLER                 PIC X(02) VALUE "  ".
+           05  FUNC-VT           PIC 9(06)V99.
+           05  FILLER                 PIC X(02) VALUE "  ".
+           05  FUNC-VR           PIC 9(06)V99.
        01  LINTOTAIS.
            05  FILLER                 PIC X(040) VALUE
            "***TOTAL FOLHA DE PAGAMENTO..........: ".
            05  TOTFOLHA               PIC 9(06)V99 VALUE ZEROS.
            05  FILLER                 PIC X(004) VALUE
            " ***".
+       01  LINTOTFGTS.
+           05  FILLER                 PIC X(040) VALUE
+           "***TOTAL DE FGTS A RECOLHER..........: ".
+           05  TOTFGTS-ED             PIC 9(07)V99 VALUE ZEROS.
+           05  FILLER                 PIC X(004) VALUE
+           " ***".
+       01  LINTOTVT.
+           05  FILLER                 PIC X(040) VALUE
+           "***TOTAL DE VALE-TRANSPORTE..........: ".
+           05  TOTVT-ED               PIC 9(07)V99 VALUE ZEROS.
+           05  FILLER                 PIC X(004) VALUE
+           " ***".
+       01  LINTOTVR.
+           05  FILLER                 PIC X(040) VALUE
+           "***TOTAL DE VALE-REFEICAO.............: ".
+           05  TOTVR-ED               PIC 9(07)V99 VALUE ZEROS.
+           05  FILLER                 PIC X(004) VALUE
+           " ***".
        01  LINTOT.
            05  FILLER                 PIC X(051) VALUE
            "                       ***TOTAL DE FUNCIONARIOS : ".
@@ -156,6 +332,26 @@
            05  FILLER                 PIC X(004) VALUE
            " ***".
        01  LINHABR                    PIC X(150) VALUE SPACES.
+
+       01  CABEXC1.
+           05  FILLER PIC X(060) VALUE
+           "*** FUNCIONARIOS NAO PROCESSADOS (STATUS <> ATIVO) ***".
+
+       01  CABEXC2.
+           05  FILLER PIC X(060) VALUE
+           "CHAPA  NOME                           STATUS".
+
+       01  DETEXC.
+           05  DE-CHAPA        PIC 999999 VALUE ZEROS.
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  DE-NOME         PIC X(30) VALUE SPACES.
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  DE-STATUS       PIC X(15) VALUE SPACES.
+
+       01  LINTOTEXC.
+           05  FILLER PIC X(041) VALUE
+           "*** TOTAL DE EXCECOES (NAO PROCESSADOS): ".
+           05  TOTEXC          PIC ZZZ9 VALUE ZEROS.
       *-----------------------------------------------------------------
        SCREEN SECTION.
        01  TELAFOLHAPAGTO.
@@ -175,6 +371,24 @@
                USING  W-OPCAO
                HIGHLIGHT.
 
+       01  TELAQTD.
+           05  LINE 16  COLUMN 01
+               VALUE  "FUNCIONARIO:".
+           05  FQ-CHAPA
+               LINE 16  COLUMN 14  PIC 9(06)
+               USING  CHAPA
+               HIGHLIGHT.
+           05  FQ-NOME
+               LINE 16  COLUMN 22  PIC X(30)
+               USING  NOME
+               HIGHLIGHT.
+           05  LINE 18  COLUMN 01
+               VALUE  "QTD. TRABALHADA NO PERIODO (HORAS/DIAS):".
+           05  TQTDTRAB
+               LINE 18  COLUMN 43  PIC 9(03)
+               USING  W-QTDTRAB
+               HIGHLIGHT.
+
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
@@ -183,12 +397,18 @@
                 MOVE SPACES TO NOME DENOM TPSALARIO
                 MOVE ZEROS TO COD CHAPA SALARIOBASE INSS IMPRENDA
                 MOVE ZEROS TO SALLIQUIDO TOTALFUNC SALBRUTO
+                MOVE 2 TO RETURN-CODE
+                ACCEPT W-BATCHFLAG FROM ENVIRONMENT "FPP015_BATCH"
                 DISPLAY TELAFOLHAPAGTO.
        INC-OPC.
+                IF W-BATCHFLAG = "S" OR "s"
+                   MOVE "S" TO W-OPCAO
+                   GO TO INC-OP0.
                 ACCEPT TW-OPCAO
                 IF W-OPCAO = "N" OR "n"
                    MOVE "* DADOS RECUSADOS PELO USUARIO *" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE 1 TO RETURN-CODE
                    GO TO ROT-FIM.
                 IF W-OPCAO NOT = "S" AND "s"
                    MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
@@ -210,12 +430,45 @@
            ELSE
                     NEXT SENTENCE.
       *
-           OPEN OUTPUT ARQFUNCTX
+           OPEN INPUT ARQCKPT
+           IF ST-ERRO = "00"
+              READ ARQCKPT INTO W-CKPT-REC
+              CLOSE ARQCKPT
+           ELSE
+              MOVE ZEROS TO W-CKPT-REC.
+
+           IF W-CKPT-CHAPA NOT = ZEROS
+              OPEN EXTEND ARQFUNCTX
+           ELSE
+              OPEN OUTPUT ARQFUNCTX.
            IF ST-ERRO NOT = "00"
                       MOVE "ERRO ABERTURA DO ARQUIVO ARQFUNCTX" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM.
 
+           IF W-CKPT-CHAPA NOT = ZEROS
+              OPEN EXTEND ARQFUNCCSV
+           ELSE
+              OPEN OUTPUT ARQFUNCCSV.
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO ARQFUNCCSV" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+           IF W-CKPT-CHAPA NOT = ZEROS
+              MOVE W-CKPT-CONLIN1   TO CONLIN1
+              MOVE W-CKPT-TOTFOLHA  TO TOTFOLHA
+              MOVE W-CKPT-TOTFGTS   TO TOTFGTS
+              MOVE W-CKPT-TOTVT     TO TOTVT
+              MOVE W-CKPT-TOTVR     TO TOTVR
+              MOVE W-CKPT-CARGLIDOS TO W-CARGLIDOS
+              MOVE W-CKPT-CHAPA     TO CHAPA
+              START ARQFUNC KEY IS GREATER THAN CHAPA
+              MOVE "*** RETOMANDO A PARTIR DO CHECKPOINT ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+           ELSE
+              WRITE REGARQFUNCCSV FROM CSVCAB.
+
        INC-OP1.
            OPEN INPUT ARQCARG
            IF ST-ERRO NOT = "00"
@@ -231,11 +484,130 @@
            ELSE
                     NEXT SENTENCE.
 
+           MOVE ZEROS TO W-SKIP-IND.
+       INC-OP1-SKIP.
+           IF W-SKIP-IND NOT < W-CKPT-CARGLIDOS
+              GO TO INC-OP2.
+           READ ARQCARG NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO INC-OP2.
+           ADD 1 TO W-SKIP-IND
+           GO TO INC-OP1-SKIP.
+
+       INC-OP2.
+           OPEN INPUT TBTAX
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO TBTAX NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO TBTAX"
+                      TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+           PERFORM CARREGAR-TAX THRU CARREGAR-TAX-FIM.
+
+       INC-OP3.
+           OPEN INPUT ARQBEN
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO ARQBEN NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO ARQBEN"
+                      TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+
+       INC-OP4.
+           OPEN INPUT TBPARAM
+           IF ST-ERRO = "00"
+              MOVE "01" TO PARAM-COD
+              READ TBPARAM
+              IF ST-ERRO = "00"
+                 MOVE PARAM-RAZSOCIAL TO W-RAZSOCIAL
+                 MOVE PARAM-CNPJ      TO W-CNPJ
+              END-IF
+              CLOSE TBPARAM.
+           GO TO ROT-CABEC.
+
+      *----------------[ CARGA DAS FAIXAS DE INSS/IRRF ]-----------------
+       CARREGAR-TAX.
+           MOVE "I01" TO TBTAX-COD
+           READ TBTAX
+           IF ST-ERRO NOT = "00"
+              MOVE "* FAIXA I01 NAO CADASTRADA EM TBTAX *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           MOVE TBTAX-LIMITE   TO W-INSS-LIM1
+           MOVE TBTAX-ALIQUOTA TO W-INSS-ALIQ1
+
+           MOVE "I02" TO TBTAX-COD
+           READ TBTAX
+           IF ST-ERRO NOT = "00"
+              MOVE "* FAIXA I02 NAO CADASTRADA EM TBTAX *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           MOVE TBTAX-LIMITE   TO W-INSS-LIM2
+           MOVE TBTAX-ALIQUOTA TO W-INSS-ALIQ2
+
+           MOVE "I03" TO TBTAX-COD
+           READ TBTAX
+           IF ST-ERRO NOT = "00"
+              MOVE "* FAIXA I03 NAO CADASTRADA EM TBTAX *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           MOVE TBTAX-ALIQUOTA TO W-INSS-ALIQ3
+
+           MOVE "R01" TO TBTAX-COD
+           READ TBTAX
+           IF ST-ERRO NOT = "00"
+              MOVE "* FAIXA R01 NAO CADASTRADA EM TBTAX *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           MOVE TBTAX-LIMITE   TO W-IRRF-LIM1
+
+           MOVE "R02" TO TBTAX-COD
+           READ TBTAX
+           IF ST-ERRO NOT = "00"
+              MOVE "* FAIXA R02 NAO CADASTRADA EM TBTAX *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           MOVE TBTAX-LIMITE   TO W-IRRF-LIM2
+           MOVE TBTAX-ALIQUOTA TO W-IRRF-ALIQ2
+
+           MOVE "R03" TO TBTAX-COD
+           READ TBTAX
+           IF ST-ERRO NOT = "00"
+              MOVE "* FAIXA R03 NAO CADASTRADA EM TBTAX *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           MOVE TBTAX-LIMITE   TO W-IRRF-LIM3
+           MOVE TBTAX-ALIQUOTA TO W-IRRF-ALIQ3
+
+           MOVE "R04" TO TBTAX-COD
+           READ TBTAX
+           IF ST-ERRO NOT = "00"
+              MOVE "* FAIXA R04 NAO CADASTRADA EM TBTAX *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           MOVE TBTAX-ALIQUOTA TO W-IRRF-ALIQ4.
+       CARREGAR-TAX-FIM.
+           EXIT.
 
        ROT-CABEC.
            ADD 1 TO CONPAG
            MOVE CONPAG TO NUMPAG
+           MOVE W-RAZSOCIAL TO CAB1-EMPRESA
+           MOVE W-CNPJ TO CAB1B-CNPJ
            WRITE REGARQFUNCTX FROM CAB1.
+           WRITE REGARQFUNCTX FROM CAB1B.
            WRITE REGARQFUNCTX FROM CAB3.
            MOVE SPACES TO REGARQFUNCTX
            WRITE REGARQFUNCTX FROM CAB2.
@@ -249,9 +621,19 @@
                       WRITE REGARQFUNCTX FROM LINHABR
                       MOVE CONLIN1 TO TOTFUNC
                       WRITE REGARQFUNCTX FROM LINTOTAIS
+                      MOVE TOTFGTS TO TOTFGTS-ED
+                      WRITE REGARQFUNCTX FROM LINTOTFGTS
+                      MOVE TOTVT TO TOTVT-ED
+                      WRITE REGARQFUNCTX FROM LINTOTVT
+                      MOVE TOTVR TO TOTVR-ED
+                      WRITE REGARQFUNCTX FROM LINTOTVR
                       WRITE REGARQFUNCTX FROM LINTOT
+                      PERFORM IMPRIMIR-EXCECOES THRU
+                              IMPRIMIR-EXCECOES-FIM
+                      PERFORM LIMPAR-CKPT THRU LIMPAR-CKPT-FIM
                       MOVE "*** FIM DO ARQFUNC ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE 0 TO RETURN-CODE
                       GO TO ROT-FIM
                    ELSE
                       MOVE "ERRO NA LEITURA ARQFUNC"   TO MENS
@@ -272,43 +654,93 @@
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM
                 ELSE
-                   NEXT SENTENCE.
+                   ADD 1 TO W-CARGLIDOS.
+
+       LER-BEN.
+           MOVE ZEROS TO W-VALETRANSP W-VALEREFEICAO
+           MOVE CHAPA TO BEN-CHAPA
+           READ ARQBEN
+           IF ST-ERRO = "00" AND BENSTATUS = "A"
+              MOVE VALETRANSP   TO W-VALETRANSP
+              MOVE VALEREFEICAO TO W-VALEREFEICAO.
+
+       VERIF-STATUS.
+           IF FUNCSTATUS NOT = "A"
+              IF W-TOTEXC < 300
+                 ADD 1 TO W-TOTEXC
+                 SET IDXEXC TO W-TOTEXC
+                 MOVE CHAPA TO TE-CHAPA(IDXEXC)
+                 MOVE NOME TO TE-NOME(IDXEXC)
+                 IF FUNCSTATUS = "S"
+                    MOVE "SUSPENSA" TO TE-STATUS(IDXEXC)
+                 ELSE
+                    IF FUNCSTATUS = "D"
+                       MOVE "DESATIVADA" TO TE-STATUS(IDXEXC)
+                    ELSE
+                       MOVE "DESCONHECIDO" TO TE-STATUS(IDXEXC)
+                    END-IF
+                 END-IF
+              END-IF
+              GO TO LER-FUNC
+           END-IF.
+
+       PEDIR-QTDTRAB.
+           MOVE ZEROS TO W-QTDTRAB
+           IF TPSALARIO = "H" OR TPSALARIO = "D"
+              DISPLAY TELAQTD
+              ACCEPT TQTDTRAB.
 
        ROT-CALC.
+           IF SALARIOEMP NOT = ZEROS
+              MOVE SALARIOEMP TO W-SALBASE
+           ELSE
+              MOVE SALARIOBASE TO W-SALBASE.
+
            IF TPSALARIO = "H"
-               MULTIPLY SALARIOBASE BY 220 GIVING SALBRUTO
+               MULTIPLY W-SALBASE BY W-QTDTRAB GIVING SALBRUTO
            ELSE
                IF TPSALARIO = "D"
-                   MULTIPLY SALARIOBASE BY 30 GIVING SALBRUTO
+                   MULTIPLY W-SALBASE BY W-QTDTRAB GIVING SALBRUTO
                ELSE
                    IF TPSALARIO = "M"
-                      MOVE SALARIOBASE TO SALBRUTO.
+                      MOVE W-SALBASE TO SALBRUTO
+                   ELSE
+                      MOVE ZEROS TO SALBRUTO.
 
 
-           IF SALBRUTO NOT GREATER 230000
-              MULTIPLY SALBRUTO BY 0,08 GIVING INSS
+           IF SALBRUTO NOT GREATER W-INSS-LIM1
+              MULTIPLY SALBRUTO BY W-INSS-ALIQ1 GIVING INSS
            ELSE
-               IF SALBRUTO > 230000 AND NOT GREATER 450000
-                  MULTIPLY SALBRUTO BY 0,09 GIVING INSS
+               IF SALBRUTO > W-INSS-LIM1 AND NOT GREATER W-INSS-LIM2
+                  MULTIPLY SALBRUTO BY W-INSS-ALIQ2 GIVING INSS
                ELSE
-                   IF SALBRUTO > 450000
-                      MULTIPLY SALBRUTO BY 0,1 GIVING INSS.
+                   IF SALBRUTO > W-INSS-LIM2
+                      MULTIPLY SALBRUTO BY W-INSS-ALIQ3 GIVING INSS.
 
 
-           IF (SALBRUTO - INSS) NOT GREATER 340000
+           IF (SALBRUTO - INSS) NOT GREATER W-IRRF-LIM1
               MOVE 0 TO IMP-RENDA
            ELSE
-               IF (SALBRUTO - INSS) > 340000 AND NOT GREATER 600000
-                  COMPUTE IMP-RENDA = (SALBRUTO - INSS) * 0,12
-               ELSE 
-                  IF (SALBRUTO - INSS) > 600000 AND NOT GREATER 950000
-                     COMPUTE IMP-RENDA = (SALBRUTO - INSS) * 0,15
+               IF (SALBRUTO - INSS) > W-IRRF-LIM1
+                                   AND NOT GREATER W-IRRF-LIM2
+                  COMPUTE IMP-RENDA = (SALBRUTO - INSS)
+                                      * W-IRRF-ALIQ2
+               ELSE
+                  IF (SALBRUTO - INSS) > W-IRRF-LIM2
+                                      AND NOT GREATER W-IRRF-LIM3
+                     COMPUTE IMP-RENDA = (SALBRUTO - INSS)
+                                         * W-IRRF-ALIQ3
                   ELSE
-                      COMPUTE IMP-RENDA = (SALBRUTO - INSS) * 0,20.
+                      COMPUTE IMP-RENDA = (SALBRUTO - INSS)
+                                          * W-IRRF-ALIQ4.
 
            COMPUTE SALLIQUIDO = (SALBRUTO - INSS) - IMP-RENDA.
+           MULTIPLY SALBRUTO BY 0,08 GIVING FGTS.
 
            ADD SALLIQUIDO TO TOTFOLHA.
+           ADD FGTS TO TOTFGTS.
+           ADD W-VALETRANSP TO TOTVT.
+           ADD W-VALEREFEICAO TO TOTVR.
 
 
 
@@ -322,6 +754,9 @@
            MOVE INSS TO FUNC-INSS.
            MOVE IMP-RENDA TO FUNC-IMPRENDA.
            MOVE SALLIQUIDO TO FUNC-SALLIQUIDO.
+           MOVE FGTS TO FUNC-FGTS.
+           MOVE W-VALETRANSP TO FUNC-VT.
+           MOVE W-VALEREFEICAO TO FUNC-VR.
 
        INC-WR1.
            WRITE REGARQFUNCTX FROM DET
@@ -333,6 +768,9 @@
 
            WRITE REGARQFUNCTX FROM CABBLANK.
 
+           PERFORM GRAVAR-CSV THRU GRAVAR-CSV-FIM.
+
+           PERFORM GRAVAR-CKPT THRU GRAVAR-CKPT-FIM.
 
                 ADD 1 TO CONLIN CONLIN1
                 DISPLAY (20, 40) CONLIN1
@@ -348,13 +786,91 @@
                       WRITE REGARQFUNCTX FROM LINHABR
                       GO TO ROT-CABEC.
 
+      *----------------[ GRAVACAO DA LINHA CSV ]---------------------------
+       GRAVAR-CSV.
+           MOVE SALBRUTO        TO CSV-SALBRUTO
+           MOVE INSS            TO CSV-INSS
+           MOVE IMP-RENDA       TO CSV-IMPRENDA
+           MOVE SALLIQUIDO      TO CSV-SALLIQUIDO
+           MOVE FGTS            TO CSV-FGTS
+           MOVE W-VALETRANSP    TO CSV-VT
+           MOVE W-VALEREFEICAO  TO CSV-VR
+           MOVE SPACES TO W-CSVLINE
+           STRING CHAPA                        DELIMITED BY SIZE
+                  ";"                           DELIMITED BY SIZE
+                  FUNCTION TRIM(NOME)           DELIMITED BY SIZE
+                  ";"                           DELIMITED BY SIZE
+                  FUNCTION TRIM(DENOM)          DELIMITED BY SIZE
+                  ";"                           DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-SALBRUTO)   DELIMITED BY SIZE
+                  ";"                           DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-INSS)       DELIMITED BY SIZE
+                  ";"                           DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-IMPRENDA)   DELIMITED BY SIZE
+                  ";"                           DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-SALLIQUIDO) DELIMITED BY SIZE
+                  ";"                           DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-FGTS)       DELIMITED BY SIZE
+                  ";"                           DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-VT)         DELIMITED BY SIZE
+                  ";"                           DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-VR)         DELIMITED BY SIZE
+                  INTO W-CSVLINE
+           END-STRING
+           WRITE REGARQFUNCCSV FROM W-CSVLINE.
+       GRAVAR-CSV-FIM.
+           EXIT.
+
+      *----------------[ GRAVACAO DO CHECKPOINT ]-------------------------
+       GRAVAR-CKPT.
+           OPEN OUTPUT ARQCKPT
+           MOVE CHAPA      TO CKPT-CHAPA
+           MOVE CONLIN1    TO CKPT-CONLIN1
+           MOVE TOTFOLHA   TO CKPT-TOTFOLHA
+           MOVE TOTFGTS    TO CKPT-TOTFGTS
+           MOVE TOTVT      TO CKPT-TOTVT
+           MOVE TOTVR      TO CKPT-TOTVR
+           MOVE W-CARGLIDOS TO CKPT-CARGLIDOS
+           WRITE REGCKPT
+           CLOSE ARQCKPT.
+       GRAVAR-CKPT-FIM.
+           EXIT.
+
+      *----------------[ LIMPEZA DO CHECKPOINT AO FINAL ]-----------------
+       LIMPAR-CKPT.
+           OPEN OUTPUT ARQCKPT
+           MOVE ZEROS TO REGCKPT
+           WRITE REGCKPT
+           CLOSE ARQCKPT.
+       LIMPAR-CKPT-FIM.
+           EXIT.
+
+      *----------------[ LISTA DE EXCECOES (NAO PROCESSADOS) ]-----------
+       IMPRIMIR-EXCECOES.
+           WRITE REGARQFUNCTX FROM CABBLANK
+           WRITE REGARQFUNCTX FROM CABEXC1
+           WRITE REGARQFUNCTX FROM CABEXC2
+           IF W-TOTEXC = ZEROS
+              GO TO IMPRIMIR-EXCECOES-FIM.
+           PERFORM VARYING IDXEXC FROM 1 BY 1
+                   UNTIL IDXEXC > W-TOTEXC
+              MOVE TE-CHAPA(IDXEXC)  TO DE-CHAPA
+              MOVE TE-NOME(IDXEXC)   TO DE-NOME
+              MOVE TE-STATUS(IDXEXC) TO DE-STATUS
+              WRITE REGARQFUNCTX FROM DETEXC
+           END-PERFORM.
+           MOVE W-TOTEXC TO TOTEXC
+           WRITE REGARQFUNCTX FROM LINTOTEXC.
+       IMPRIMIR-EXCECOES-FIM.
+           EXIT.
+
       *
       **********************
       * ROTINA DE FIM      *
       **********************
        ROT-FIM.
                 DISPLAY (01, 01) ERASE
-                CLOSE ARQCARG ARQFUNC ARQFUNCTX.
+                CLOSE ARQCARG ARQFUNC ARQFUNCTX TBTAX ARQBEN ARQFUNCCSV.
        ROT-FIMP.
                 EXIT PROGRAM.
 
@@ -366,15 +882,12 @@
       **********************
       *
        ROT-MENS.
-                MOVE ZEROS TO W-CONT.
+                CONTINUE.
        ROT-MENS1.
                DISPLAY (23, 12) MENS.
        ROT-MENS2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 3000
-                   GO TO ROT-MENS2
-                ELSE
-                   DISPLAY (23, 12) LIMPA.
+                CALL "C$SLEEP" USING W-SEGUNDOS
+                DISPLAY (23, 12) LIMPA.
        ROT-MENS-FIM.
                 EXIT.
        FIM-ROT-TEMPO.
