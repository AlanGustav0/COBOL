@@ -0,0 +1,240 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP007.
+      ********************************************************
+      * MANUTENCAO DO CADASTRO DE TIPO DE SALARIO   *
+      ********************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TBSAL ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS TBSAL-COD
+                      ALTERNATE RECORD KEY IS TBSAL-DESC
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD TBSAL
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "TBSAL.DAT".
+       01 REGSAL.
+          03 TBSAL-COD                 PIC X(01).
+          03 TBSAL-DESC                PIC X(20).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEGUNDOS      PIC 9(02) VALUE 1.
+       77 W-OPCAO         PIC X(01) VALUE SPACES.
+       77 W-ACT           PIC 9(02) VALUE ZEROS.
+       77 MENS            PIC X(50) VALUE SPACES.
+       77 LIMPA           PIC X(50) VALUE SPACES.
+       01 ST-ERRO         PIC X(02) VALUE "00".
+       01 W-SEL           PIC 9(01) VALUE ZEROS.
+
+       SCREEN SECTION.
+
+       01  TELASAL.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "*********************** CADASTRO DE TIPO".
+           05  LINE 02  COLUMN 41
+               VALUE  " DE SALARIO *****************************".
+           05  LINE 03  COLUMN 01
+               VALUE  "----------------------------------------".
+           05  LINE 03  COLUMN 41
+               VALUE  "----------------------------------------".
+           05  LINE 06  COLUMN 02
+               VALUE  "CODIGO (H/D/M): ".
+           05  LINE 08  COLUMN 02
+               VALUE  "DESCRICAO: ".
+           05  LINE 23  COLUMN 02
+               VALUE  "MENSAGEM: ".
+
+           05  TTBSAL-COD
+               LINE 06  COLUMN 18  PIC X(01)
+               USING  TBSAL-COD
+               REVERSE-VIDEO.
+           05  TTBSAL-DESC
+               LINE 08  COLUMN 14  PIC X(20)
+               USING  TBSAL-DESC
+               HIGHLIGHT.
+
+      *--------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+
+       R0.
+           OPEN I-O TBSAL
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT TBSAL
+                 CLOSE TBSAL
+                 MOVE "*** ARQUIVO TBSAL FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0
+              ELSE
+                IF ST-ERRO = "95"
+                    MOVE "*** ISAM NAO EXCUTADO **" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
+                ELSE
+                    MOVE "ERRO NA ABERTURA DO ARQUIVO TBSAL" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+      *------------[ INICIALIZACAO DAS VARIAVEIS ]----------------------
+       R1.
+           MOVE SPACES TO TBSAL-DESC TBSAL-COD
+           MOVE ZEROS TO W-SEL
+
+           DISPLAY TELASAL.
+
+       R2.
+           ACCEPT TTBSAL-COD.
+           IF TBSAL-COD = SPACES
+              MOVE "CODIGO INVALIDO!" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2.
+
+       LER-TBSAL.
+           READ TBSAL
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                DISPLAY TELASAL
+                MOVE "*** TIPO JA CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ACE-001
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO TBSAL" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                MOVE "*** TIPO NAO CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       R3.
+           ACCEPT TTBSAL-DESC.
+           IF TBSAL-DESC = SPACES
+              MOVE "CAMPO DESCRICAO VAZIO!" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+
+      * ------------- VERICAR SE E ALTERACAO ---------------------------
+           IF W-SEL = 1
+                GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGSAL
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** TIPO DE SALARIO GRAVADO *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+                  MOVE "* TIPO JA EXISTE, DADOS NAO GRAVADOS *"
+                  TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO TBSAL" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO TIPO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E"
+                    GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R3.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE TBSAL RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO DE TIPO EXCLUIDO ***"
+                   TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGSAL
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO DE TIPO."   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *----------------------------------------------------------------
+       ROT-FIM.
+           CLOSE TBSAL.
+           STOP RUN.
+
+      *----------------------[ ROTINA DE MENSAGENS ]--------------------
+       ROT-MENS.
+                CONTINUE.
+       ROT-MENS1.
+               DISPLAY (23, 20) MENS.
+       ROT-MENS2.
+                CALL "C$SLEEP" USING W-SEGUNDOS
+                MOVE SPACES TO MENS
+                DISPLAY (23, 20) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
