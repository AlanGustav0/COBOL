@@ -0,0 +1,260 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP008.
+      ********************************************************
+      * MANUTENCAO DO CADASTRO DE FAIXAS DE INSS/IRRF   *
+      ********************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TBTAX ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS TBTAX-COD
+                      ALTERNATE RECORD KEY IS TBTAX-DESC
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD TBTAX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "TBTAX.DAT".
+       01 REGTAX.
+          03 TBTAX-COD                 PIC X(03).
+          03 TBTAX-DESC                PIC X(30).
+          03 TBTAX-LIMITE              PIC 9(06)V99.
+          03 TBTAX-ALIQUOTA            PIC 9(01)V9999.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEGUNDOS      PIC 9(02) VALUE 1.
+       77 W-OPCAO         PIC X(01) VALUE SPACES.
+       77 W-ACT           PIC 9(02) VALUE ZEROS.
+       77 MENS            PIC X(50) VALUE SPACES.
+       77 LIMPA           PIC X(50) VALUE SPACES.
+       01 ST-ERRO         PIC X(02) VALUE "00".
+       01 W-SEL           PIC 9(01) VALUE ZEROS.
+
+       SCREEN SECTION.
+
+       01  TELATAX.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "*********************** CADASTRO DE FAIX".
+           05  LINE 02  COLUMN 41
+               VALUE  "AS INSS/IRRF ***************************".
+           05  LINE 03  COLUMN 01
+               VALUE  "----------------------------------------".
+           05  LINE 03  COLUMN 41
+               VALUE  "----------------------------------------".
+           05  LINE 06  COLUMN 02
+               VALUE  "CODIGO (I01/I02/I03/R01..R04): ".
+           05  LINE 08  COLUMN 02
+               VALUE  "DESCRICAO: ".
+           05  LINE 10  COLUMN 02
+               VALUE  "LIMITE DA FAIXA: ".
+           05  LINE 12  COLUMN 02
+               VALUE  "ALIQUOTA: ".
+           05  LINE 23  COLUMN 02
+               VALUE  "MENSAGEM: ".
+
+           05  TTBTAX-COD
+               LINE 06  COLUMN 34  PIC X(03)
+               USING  TBTAX-COD
+               REVERSE-VIDEO.
+           05  TTBTAX-DESC
+               LINE 08  COLUMN 14  PIC X(30)
+               USING  TBTAX-DESC
+               HIGHLIGHT.
+           05  TTBTAX-LIMITE
+               LINE 10  COLUMN 20  PIC 9(06)V99
+               USING  TBTAX-LIMITE
+               HIGHLIGHT.
+           05  TTBTAX-ALIQUOTA
+               LINE 12  COLUMN 13  PIC 9(01)V9999
+               USING  TBTAX-ALIQUOTA
+               HIGHLIGHT.
+
+      *--------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+
+       R0.
+           OPEN I-O TBTAX
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT TBTAX
+                 CLOSE TBTAX
+                 MOVE "*** ARQUIVO TBTAX FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0
+              ELSE
+                IF ST-ERRO = "95"
+                    MOVE "*** ISAM NAO EXCUTADO **" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
+                ELSE
+                    MOVE "ERRO NA ABERTURA DO ARQUIVO TBTAX" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+      *------------[ INICIALIZACAO DAS VARIAVEIS ]----------------------
+       R1.
+           MOVE SPACES TO TBTAX-DESC TBTAX-COD
+           MOVE ZEROS TO TBTAX-LIMITE TBTAX-ALIQUOTA W-SEL
+
+           DISPLAY TELATAX.
+
+       R2.
+           ACCEPT TTBTAX-COD.
+           IF TBTAX-COD = SPACES
+              MOVE "CODIGO INVALIDO!" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2.
+
+       LER-TBTAX.
+           READ TBTAX
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                DISPLAY TELATAX
+                MOVE "*** FAIXA JA CADASTRADA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ACE-001
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO TBTAX" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                MOVE "*** FAIXA NAO CADASTRADA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       R3.
+           ACCEPT TTBTAX-DESC.
+           IF TBTAX-DESC = SPACES
+              MOVE "CAMPO DESCRICAO VAZIO!" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+
+       R4.
+           ACCEPT TTBTAX-LIMITE.
+
+       R5.
+           ACCEPT TTBTAX-ALIQUOTA.
+
+      * ------------- VERICAR SE E ALTERACAO ---------------------------
+           IF W-SEL = 1
+                GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGTAX
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** FAIXA GRAVADA *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+                  MOVE "* FAIXA JA EXISTE, DADOS NAO GRAVADOS *"
+                  TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO TBTAX" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVA FAIXA   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E"
+                    GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R3.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE TBTAX RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO DE FAIXA EXCLUIDO ***"
+                   TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGTAX
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO DE FAIXA."   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *----------------------------------------------------------------
+       ROT-FIM.
+           CLOSE TBTAX.
+           STOP RUN.
+
+      *----------------------[ ROTINA DE MENSAGENS ]--------------------
+       ROT-MENS.
+                CONTINUE.
+       ROT-MENS1.
+               DISPLAY (23, 20) MENS.
+       ROT-MENS2.
+                CALL "C$SLEEP" USING W-SEGUNDOS
+                MOVE SPACES TO MENS
+                DISPLAY (23, 20) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
