@@ -40,6 +40,10 @@
                       ALTERNATE RECORD KEY IS DENOMINACAO
                       WITH DUPLICATES
                       FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQCONSDEPENTX ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -62,6 +66,9 @@
            03 DEPEN-INSS        PIC X(01).
            03 DEPEN-IMPRENDA    PIC X(01).
            03 DEPEN-STATUS      PIC X(20).
+           03 DEPE-OPERADOR      PIC X(08).
+           03 DEPE-DTULTALT      PIC 9(08).
+           03 DEPE-HRULTALT      PIC 9(06).
 
        FD ARQFUNC
                  LABEL RECORD IS STANDARD
@@ -75,7 +82,8 @@
             05 MES                 PIC 9(02).
             05 ANO                 PIC 9(04).
            03 SEXO              PIC X(01).
-           03 GENERO            PIC X(01).
+           03 IDENTGEN          PIC X(01).
+           03 ORIENTSEX          PIC X(01).
            03 NIVELSALARIAL     PIC 9(02).
            03 QTDDEPENDENTES    PIC 9(01).
            03 IMPRENDA          PIC X(01).
@@ -85,6 +93,17 @@
            03 CODIGOCARG        PIC 9(03).
            03 CEP-COMPLE        PIC X(12).
            03 CEP-NUMRES        PIC 9(04).
+           03 TELFUNC            PIC X(15).
+           03 EMAILFUNC          PIC X(40).
+           03 CONTEMERG-NOME     PIC X(30).
+           03 CONTEMERG-FONE     PIC X(15).
+           03 DTADMISSAO        PIC 9(08).
+           03 DTDESLIGAMENTO     PIC 9(08).
+           03 MOTIVODESLIG       PIC X(01).
+           03 SALARIOEMP         PIC 9(06)V99.
+           03 FUNC-OPERADOR       PIC X(08).
+           03 FUNC-DTULTALT       PIC 9(08).
+           03 FUNC-HRULTALT       PIC 9(06).
 
        FD ARQCARG
               LABEL RECORD IS STANDARD
@@ -95,6 +114,9 @@
           03 TPSALARIO          PIC X(01).
           03 SALARIOBASE        PIC 9(06)V99.
           03 CARGSTATUS         PIC X(01).
+          03 CARG-OPERADOR      PIC X(08).
+          03 CARG-DTULTALT      PIC 9(08).
+          03 CARG-HRULTALT      PIC 9(06).
 
        FD ARQDEP
                LABEL RECORD IS STANDARD
@@ -104,10 +126,18 @@
           03 DENOMINACAO              PIC X(25).
           03 DEPSTATUS                PIC X(01).
           03 TPHIERARC                PIC 9(02).
+          03 DEP-OPERADOR             PIC X(08).
+          03 DEP-DTULTALT             PIC 9(08).
+          03 DEP-HRULTALT             PIC 9(06).
+
+       FD ARQCONSDEPENTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CONSDEPEN.DOC".
+       01 REGCONSDEPENTX              PIC X(100).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01 W-SEL        PIC 9(01) VALUE ZEROS.
-       01 W-CONT       PIC 9(04) VALUE ZEROS.
+       01 W-SEGUNDOS   PIC 9(02) VALUE 1.
        01 W-OPCAO      PIC X(01) VALUE SPACES.
        01 ST-ERRO      PIC X(02) VALUE "00".
        01 W-ACT        PIC 9(02) VALUE ZEROS.
@@ -118,6 +148,7 @@
        01 CHAPAENTR    PIC 9(06) VALUE ZEROS.
        01 NOMENTR      PIC X(45) VALUE SPACES.
        01 IND          PIC 9(02) VALUE ZEROS.
+       01 LIN          PIC 9(02) VALUE ZEROS.
        01 CODIGO-CARG  PIC 9(03) VALUE ZEROS.
        01 COD-DEP      PIC 9(03) VALUE ZEROS.
        01 AUXILIAR     PIC 9(06) VALUE ZEROS.
@@ -136,6 +167,19 @@
        01 TXTSTATUS.
            03 TXTSTATUS2 PIC X(14) VALUE SPACES.
 
+       01 W-IMPRIME    PIC X(01) VALUE "N".
+       01 W-TOTIMP     PIC 9(05) VALUE ZEROS.
+
+       01  CABI1.
+           05  FILLER PIC X(050) VALUE
+           "LISTAGEM DE DEPENDENTES - FPP013".
+       01  CABI2.
+           05  FILLER PIC X(080) VALUE
+           "SEQ  NOME                    PARENTESCO NASCIMENTO STATUS".
+       01  LINTOTIMP.
+           05  FILLER PIC X(040) VALUE
+           "*** TOTAL DE REGISTROS LISTADOS: ".
+           05  TOTIMP        PIC ZZZZ9 VALUE ZEROS.
       *-----------------------------------------------------------------
        01 DET2.
       
@@ -252,6 +296,23 @@
            ELSE
                  NEXT SENTENCE.
 
+       INC-OPIMP.
+           DISPLAY (20, 13)
+            "IMPRIMIR/SALVAR A LISTAGEM EM ARQUIVO (S/N) ? :"
+           MOVE "N" TO W-IMPRIME
+           ACCEPT (20, 62) W-IMPRIME WITH UPDATE
+           IF W-IMPRIME = "S" OR "s"
+              MOVE "S" TO W-IMPRIME
+              PERFORM ROT-ABRE-IMP THRU ROT-ABRE-IMP-FIM
+           ELSE
+              IF W-IMPRIME NOT = "N" AND NOT = "n"
+                 MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-OPIMP
+              ELSE
+                 MOVE "N" TO W-IMPRIME.
+           DISPLAY (20, 01) LIMPA.
+
       *------------[ INICIALIZACAO DAS VARIAVEIS ]----------------------
        INC-001.
            MOVE SPACES TO NOMENTR NOME TXTSTATUS
@@ -381,9 +442,25 @@
 
            COMPUTE LIN = CONLIN + 9
            DISPLAY (LIN, 01) DET2
+           IF W-IMPRIME = "S"
+              WRITE REGCONSDEPENTX FROM DET2
+              ADD 1 TO W-TOTIMP.
            ADD 1 TO CONLIN
            IF CONLIN < 12
                   GO TO INC-RD2.
+           GO TO ROT-SOL.
+
+       ROT-ABRE-IMP.
+           OPEN OUTPUT ARQCONSDEPENTX
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQUIVO ARQCONSDEPENTX" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              MOVE "N" TO W-IMPRIME
+           ELSE
+              WRITE REGCONSDEPENTX FROM CABI1
+              WRITE REGCONSDEPENTX FROM CABI2.
+       ROT-ABRE-IMP-FIM.
+           EXIT.
 
        ROT-SOL.
            DISPLAY (22, 13) " *** CONTINUA CONSULTA : . ***"
@@ -420,7 +497,13 @@
       **********************
       *
        ROT-FIM.
-           DISPLAY (01 01) ERASE.
+           IF W-IMPRIME = "S"
+              MOVE W-TOTIMP TO TOTIMP
+              WRITE REGCONSDEPENTX FROM LINTOTIMP
+              CLOSE ARQCONSDEPENTX
+              MOVE "*** LISTAGEM SALVA: CONSDEPEN.DOC ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM.
+           DISPLAY (01, 01) ERASE.
            CLOSE ARQCARG ARQDEP ARQDEPE ARQFUNC.
        ROT-FIM2.
            EXIT PROGRAM.
@@ -432,15 +515,12 @@
       **********************
       *
        ROT-MENS.
-           MOVE ZEROS TO W-CONT.
+           CONTINUE.
        ROT-MENS1.
            DISPLAY (22, 13) MENS.
        ROT-MENS2.
-           ADD 1 TO W-CONT
-           IF W-CONT < 1000
-              GO TO ROT-MENS2
-           ELSE
-              DISPLAY (22, 12) LIMPA.
+           CALL "C$SLEEP" USING W-SEGUNDOS
+           DISPLAY (22, 12) LIMPA.
        ROT-MENS-FIM.
            EXIT.
        FIM-ROT-MENS.
