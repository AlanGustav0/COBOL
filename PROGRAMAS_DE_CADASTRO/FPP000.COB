@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP000.
+      **********************************************************
+      * MENU PRINCIPAL DO SISTEMA DE CADASTRO/CONSULTA/RELATORIO *
+      **********************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 W-CONT          PIC 9(06) VALUE ZEROS.
+       77 W-SEGUNDOS      PIC 9(02) VALUE 1.
+       77 MENS            PIC X(50) VALUE SPACES.
+       01 W-OPCAO         PIC 9(02) VALUE ZEROS.
+       01 W-PROGRAMA      PIC X(08) VALUE SPACES.
+
+       01 TABMENU.
+           03 FILLER PIC X(10) VALUE "01FPP001".
+           03 FILLER PIC X(10) VALUE "02FPP002".
+           03 FILLER PIC X(10) VALUE "03FPP003".
+           03 FILLER PIC X(10) VALUE "04FPP004".
+           03 FILLER PIC X(10) VALUE "05FPP005".
+           03 FILLER PIC X(10) VALUE "06FPP011".
+           03 FILLER PIC X(10) VALUE "07FPP012".
+           03 FILLER PIC X(10) VALUE "08FPP013".
+           03 FILLER PIC X(10) VALUE "09FPP014".
+           03 FILLER PIC X(10) VALUE "10FPP016".
+           03 FILLER PIC X(10) VALUE "11FPP015".
+
+       01 TABMENUX REDEFINES TABMENU.
+           03 TBMENU OCCURS 11 TIMES.
+               05 TBMENU-NUM   PIC 9(02).
+               05 TBMENU-PROG  PIC X(08).
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAMENU.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "*************************** MENU PRINCIP".
+           05  LINE 02  COLUMN 41
+               VALUE  "AL ************************************".
+           05  LINE 04  COLUMN 05
+               VALUE  "01 - CADASTRO DE DEPARTAMENTO    (FPP001)".
+           05  LINE 05  COLUMN 05
+               VALUE  "02 - CADASTRO DE CARGOS          (FPP002)".
+           05  LINE 06  COLUMN 05
+               VALUE  "03 - CADASTRO DE DEPENDENTES     (FPP003)".
+           05  LINE 07  COLUMN 05
+               VALUE  "04 - CADASTRO DE FUNCIONARIOS    (FPP004)".
+           05  LINE 08  COLUMN 05
+               VALUE  "05 - CADASTRO DE CEP             (FPP005)".
+           05  LINE 10  COLUMN 05
+               VALUE  "06 - CONSULTA DE DEPARTAMENTO    (FPP011)".
+           05  LINE 11  COLUMN 05
+               VALUE  "07 - CONSULTA DE CARGOS          (FPP012)".
+           05  LINE 12  COLUMN 05
+               VALUE  "08 - CONSULTA DE DEPENDENTES     (FPP013)".
+           05  LINE 13  COLUMN 05
+               VALUE  "09 - CONSULTA DE FUNCIONARIOS    (FPP014)".
+           05  LINE 14  COLUMN 05
+               VALUE  "10 - CONSULTA DE CEP             (FPP016)".
+           05  LINE 16  COLUMN 05
+               VALUE  "11 - RELATORIO DE FOLHA DE PAGAMENTO (FPP015)".
+           05  LINE 18  COLUMN 05
+               VALUE  "00 - ENCERRAR O SISTEMA".
+           05  LINE 22  COLUMN 02
+               VALUE  "OPCAO: ".
+           05  LINE 23  COLUMN 02
+               VALUE  "MENSAGEM: ".
+
+           05  TW-OPCAO
+               LINE 22  COLUMN 10  PIC 9(02)
+               USING  W-OPCAO
+               REVERSE-VIDEO.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R1.
+           MOVE ZEROS TO W-OPCAO
+           DISPLAY TELAMENU.
+
+       R2.
+           ACCEPT TW-OPCAO.
+           IF W-OPCAO = 00
+              GO TO ROT-FIM.
+           MOVE 1 TO W-CONT.
+
+       R3.
+           IF W-CONT > 11
+              MOVE "*** OPCAO INVALIDA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF TBMENU-NUM(W-CONT) = W-OPCAO
+              MOVE TBMENU-PROG(W-CONT) TO W-PROGRAMA
+              GO TO R4.
+           ADD 1 TO W-CONT
+           GO TO R3.
+
+       R4.
+           CALL W-PROGRAMA.
+           GO TO R1.
+
+      *----------------------------------------------------------------
+       ROT-FIM.
+           STOP RUN.
+
+      *----------------------[ ROTINA DE MENSAGENS ]--------------------
+       ROT-MENS.
+                CONTINUE.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                CALL "C$SLEEP" USING W-SEGUNDOS
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
