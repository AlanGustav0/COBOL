@@ -0,0 +1,198 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP022.
+      ************************
+      * RELATORIO DE FERIAS VENCIDAS *
+      ************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQFER ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS FER-CHAPA
+                      FILE STATUS IS ST-ERRO
+                      ALTERNATE RECORD KEY IS FER-NOME
+                      WITH DUPLICATES.
+
+           SELECT ARQFERVTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQFER
+                 LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS "ARQFER.DAT".
+       01 REGFER.
+           03 FER-CHAPA             PIC 9(06).
+           03 FER-NOME              PIC X(30).
+           03 DTINICIOPER           PIC 9(08).
+           03 DTINIPER REDEFINES DTINICIOPER.
+            05 DIAINIPER               PIC 9(02).
+            05 MESINIPER               PIC 9(02).
+            05 ANOINIPER               PIC 9(04).
+           03 DTFIMPER              PIC 9(08).
+           03 DTFIMPERX REDEFINES DTFIMPER.
+            05 DIAFIMPER               PIC 9(02).
+            05 MESFIMPER               PIC 9(02).
+            05 ANOFIMPER               PIC 9(04).
+           03 DTLIMITEGOZO          PIC 9(08).
+           03 DTLIMITEGOZOX REDEFINES DTLIMITEGOZO.
+            05 DIALIMITE               PIC 9(02).
+            05 MESLIMITE               PIC 9(02).
+            05 ANOLIMITE               PIC 9(04).
+           03 DTGOZOINI             PIC 9(08).
+           03 DTGOZOINIX REDEFINES DTGOZOINI.
+            05 DIAGOZO                 PIC 9(02).
+            05 MESGOZO                 PIC 9(02).
+            05 ANOGOZO                 PIC 9(04).
+           03 QTDDIASFERIAS         PIC 9(02).
+           03 FERSTATUS             PIC X(01).
+      *-----------------------------------------------------------------
+       FD ARQFERVTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFERV.DOC".
+       01 REGARQFERVTX    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEGUNDOS     PIC 9(02) VALUE 1.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 W-ACT          PIC 9(02) VALUE ZEROS.
+       77 MENS           PIC X(50) VALUE SPACES.
+       77 LIMPA          PIC X(50) VALUE SPACES.
+       77 W-OPCAO        PIC X(01) VALUE SPACES.
+       01 W-TOTGERAL     PIC 9(05) VALUE ZEROS.
+       01 W-DATAHOJE     PIC 9(08) VALUE ZEROS.
+       01 W-HOJE-YMD     PIC 9(08) VALUE ZEROS.
+       01 W-LIMITE-YMD   PIC 9(08) VALUE ZEROS.
+
+       01  CAB1.
+           05  FILLER PIC X(060) VALUE
+           "RELATORIO DE FERIAS VENCIDAS".
+
+       01  CAB2.
+           05  FILLER PIC X(060) VALUE
+           "CHAPA  NOME                           LIMITE P/ GOZO".
+
+       01  DET.
+           05  D-CHAPA       PIC 999999 VALUE ZEROS.
+           05  FILLER        PIC X(02) VALUE SPACES.
+           05  D-NOME        PIC X(30) VALUE SPACES.
+           05  FILLER        PIC X(02) VALUE SPACES.
+           05  D-DIALIMITE   PIC 99 VALUE ZEROS.
+           05  FILLER        PIC X(01) VALUE "/".
+           05  D-MESLIMITE   PIC 99 VALUE ZEROS.
+           05  FILLER        PIC X(01) VALUE "/".
+           05  D-ANOLIMITE   PIC 9999 VALUE ZEROS.
+
+       01  LINTOT.
+           05  FILLER PIC X(040) VALUE
+           "*** TOTAL DE FERIAS VENCIDAS: ".
+           05  T-TOTGERAL    PIC ZZZZ9 VALUE ZEROS.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAFERV.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "      *** RELATORIO DE FERIAS VENCIDAS ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "               CONFIRMA GERACAO (S ou N) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 45  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-001.
+                DISPLAY TELAFERV.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* RELATORIO CANCELADO PELO USUARIO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+
+       INC-OP0.
+           OPEN INPUT ARQFER
+           IF ST-ERRO NOT = "00"
+              MOVE "* ARQUIVO ARQFER NAO EXISTE *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           OPEN OUTPUT ARQFERVTX
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQUIVO ARQFERVTX" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+
+           ACCEPT W-DATAHOJE FROM DATE YYYYMMDD
+           MOVE W-DATAHOJE TO W-HOJE-YMD.
+
+           WRITE REGARQFERVTX FROM CAB1.
+           WRITE REGARQFERVTX FROM CAB2.
+
+           MOVE ZEROS TO W-TOTGERAL.
+      *
+       LER-FER.
+           READ ARQFER NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO FIM-FER
+              ELSE
+                 MOVE "ERRO NA LEITURA ARQFER" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+           COMPUTE W-LIMITE-YMD =
+                   (ANOLIMITE * 10000) + (MESLIMITE * 100) + DIALIMITE.
+
+           IF FERSTATUS = "A" AND DTGOZOINI = ZEROS
+                              AND W-LIMITE-YMD < W-HOJE-YMD
+              MOVE FER-CHAPA  TO D-CHAPA
+              MOVE FER-NOME   TO D-NOME
+              MOVE DIALIMITE  TO D-DIALIMITE
+              MOVE MESLIMITE  TO D-MESLIMITE
+              MOVE ANOLIMITE  TO D-ANOLIMITE
+              WRITE REGARQFERVTX FROM DET
+              ADD 1 TO W-TOTGERAL.
+
+           GO TO LER-FER.
+
+       FIM-FER.
+           MOVE W-TOTGERAL TO T-TOTGERAL
+           WRITE REGARQFERVTX FROM LINTOT.
+           MOVE "*** RELATORIO GERADO: ARQFERV.DOC ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+                CLOSE ARQFER ARQFERVTX.
+                STOP RUN.
+
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+       ROT-MENS.
+                CONTINUE.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                CALL "C$SLEEP" USING W-SEGUNDOS
+                DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
