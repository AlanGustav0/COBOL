@@ -0,0 +1,291 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP005.
+      ********************************************************
+      * MANUTENCAO DO CADASTRO DE CEP   *
+      ********************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCEP ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CEP-NUMCEP
+                      ALTERNATE RECORD KEY IS CEP-LOGRA
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+          03 CEP-NUMCEP               PIC 9(08).
+          03 CEP-LOGRA                PIC X(30).
+          03 CEP-BAIRRO               PIC X(20).
+          03 CEP-CIDADE               PIC X(20).
+          03 CEP-UF                   PIC X(02).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEGUNDOS      PIC 9(02) VALUE 1.
+       77 W-OPCAO         PIC X(01) VALUE SPACES.
+       77 W-ACT           PIC 9(02) VALUE ZEROS.
+       77 MENS            PIC X(50) VALUE SPACES.
+       77 LIMPA           PIC X(50) VALUE SPACES.
+       01 ST-ERRO         PIC X(02) VALUE "00".
+       01 W-SEL           PIC 9(01) VALUE ZEROS.
+
+       SCREEN SECTION.
+
+       01  TELACEP.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "*************************** CADASTRO DE C".
+           05  LINE 02  COLUMN 41
+               VALUE  "EP ***********************************".
+           05  LINE 03  COLUMN 01
+               VALUE  "----------------------------------------".
+           05  LINE 03  COLUMN 41
+               VALUE  "----------------------------------------".
+           05  LINE 06  COLUMN 02
+               VALUE  "CEP: ".
+           05  LINE 08  COLUMN 02
+               VALUE  "LOGRADOURO: ".
+           05  LINE 10  COLUMN 02
+               VALUE  "BAIRRO: ".
+           05  LINE 12  COLUMN 02
+               VALUE  "CIDADE: ".
+           05  LINE 14  COLUMN 02
+               VALUE  "UF: ".
+           05  LINE 23  COLUMN 02
+               VALUE  "MENSAGEM: ".
+
+           05  TCEP-NUMCEP
+               LINE 06  COLUMN 8  PIC 9(08)
+               USING  CEP-NUMCEP
+               REVERSE-VIDEO.
+           05  TCEP-LOGRA
+               LINE 08  COLUMN 15  PIC X(30)
+               USING  CEP-LOGRA
+               HIGHLIGHT.
+           05  TCEP-BAIRRO
+               LINE 10  COLUMN 11  PIC X(20)
+               USING  CEP-BAIRRO
+               HIGHLIGHT.
+           05  TCEP-CIDADE
+               LINE 12  COLUMN 11  PIC X(20)
+               USING  CEP-CIDADE
+               HIGHLIGHT.
+           05  TCEP-UF
+               LINE 14  COLUMN 07  PIC X(02)
+               USING  CEP-UF
+               HIGHLIGHT.
+
+      *--------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+
+       R0.
+           OPEN I-O CADCEP
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADCEP
+                 CLOSE CADCEP
+                 MOVE "*** ARQUIVO CADCEP FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0
+              ELSE
+                IF ST-ERRO = "95"
+                    MOVE "*** ISAM NAO EXCUTADO **" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
+                ELSE
+                    MOVE "ERRO NA ABERTURA DO ARQUIVO CADCEP" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+      *------------[ INICIALIZACAO DAS VARIAVEIS ]----------------------
+       R1.
+           MOVE SPACES TO CEP-LOGRA CEP-BAIRRO CEP-CIDADE CEP-UF
+           MOVE ZEROS TO CEP-NUMCEP W-SEL
+
+           DISPLAY TELACEP.
+
+       R2.
+           ACCEPT TCEP-NUMCEP.
+           IF CEP-NUMCEP < 1
+              MOVE "CEP INVALIDO!" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2.
+
+       LER-CADCEP.
+           READ CADCEP
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                DISPLAY TELACEP
+                MOVE "*** CEP JA CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ACE-001
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO CADCEP" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                MOVE "*** CEP NAO CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       R3.
+           ACCEPT TCEP-LOGRA.
+           IF CEP-LOGRA = SPACES
+              MOVE "CAMPO LOGRADOURO VAZIO!" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+
+       R4.
+           ACCEPT TCEP-BAIRRO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                GO TO R3.
+           IF CEP-BAIRRO = SPACES
+              MOVE "CAMPO BAIRRO VAZIO!" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4.
+
+       R5.
+           ACCEPT TCEP-CIDADE.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                GO TO R4.
+           IF CEP-CIDADE = SPACES
+              MOVE "CAMPO CIDADE VAZIO!" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R5.
+
+       R6.
+           ACCEPT TCEP-UF.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                GO TO R5.
+           IF CEP-UF = SPACES
+              MOVE "CAMPO UF VAZIO!" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R6.
+
+      * ------------- VERICAR SE E ALTERACAO ---------------------------
+           IF W-SEL = 1
+                GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGCEP
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** CEP GRAVADO *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+                  MOVE "* CEP JA EXISTE, DADOS NAO GRAVADOS *"
+                  TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO CADCEP" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO CEP   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E"
+                    GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R3.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADCEP RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO DE CEP EXCLUIDO ***"
+                   TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGCEP
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO DE CEP."   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *----------------------------------------------------------------
+       ROT-FIM.
+           CLOSE CADCEP.
+           EXIT PROGRAM.
+
+      *----------------------[ ROTINA DE MENSAGENS ]--------------------
+       ROT-MENS.
+                CONTINUE.
+       ROT-MENS1.
+               DISPLAY (23, 20) MENS.
+       ROT-MENS2.
+                CALL "C$SLEEP" USING W-SEGUNDOS
+                MOVE SPACES TO MENS
+                DISPLAY (23, 20) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
