@@ -0,0 +1,258 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP024.
+      ************************
+      * RELATORIO DE DEPARTAMENTOS EM ORGANOGRAMA *
+      ************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQDEP ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS CODIGO
+                      ALTERNATE RECORD KEY IS DENOMINACAO
+                      WITH DUPLICATES
+                      FILE STATUS IS ST-ERRO.
+
+           SELECT TBHIER ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS TBHIER-COD
+                      ALTERNATE RECORD KEY IS TBHIER-DESC
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQORGTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+
+           SELECT WORKORG ASSIGN TO DISK.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQDEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQDEP.DAT".
+       01 REGDEP.
+          03 CODIGO                   PIC 9(03).
+          03 DENOMINACAO              PIC X(25).
+          03 DEPSTATUS                PIC X(01).
+          03 TPHIERARC                PIC 9(02).
+          03 DEP-OPERADOR             PIC X(08).
+          03 DEP-DTULTALT             PIC 9(08).
+          03 DEP-HRULTALT             PIC 9(06).
+      *
+       FD TBHIER
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "TBHIER.DAT".
+       01 REGHIER.
+          03 TBHIER-COD                PIC 9(02).
+          03 TBHIER-DESC               PIC X(30).
+      *-----------------------------------------------------------------
+       FD ARQORGTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ORGCHART.DOC".
+       01 REGARQORGTX    PIC X(100).
+      *-----------------------------------------------------------------
+       SD WORKORG.
+       01 REGWORK.
+          03 WK-NIVEL         PIC 9(02).
+          03 WK-CODIGO        PIC 9(03).
+          03 WK-DENOM         PIC X(25).
+          03 WK-STATUS        PIC X(01).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEGUNDOS      PIC 9(02) VALUE 1.
+       77 W-OPCAO        PIC X(01) VALUE SPACES.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 W-ACT          PIC 9(02) VALUE ZEROS.
+       77 MENS           PIC X(50) VALUE SPACES.
+       77 LIMPA          PIC X(50) VALUE SPACES.
+       01 W-NIVEL-ANT    PIC 9(02) VALUE ZEROS.
+       01 W-PRIMEIRO     PIC X(01) VALUE "S".
+       01 W-TOTNIVEL     PIC 9(03) VALUE ZEROS.
+       01 W-TOTGERAL     PIC 9(05) VALUE ZEROS.
+       01 W-START        PIC 9(02) VALUE ZEROS.
+       01 W-START-CALC   PIC 9(04) VALUE ZEROS.
+       01 W-LINDET       PIC X(40) VALUE SPACES.
+
+       01  CABREL.
+           05  FILLER     PIC X(050) VALUE
+           "ORGANOGRAMA DE DEPARTAMENTOS POR NIVEL HIERARQUICO".
+
+       01  CABNIVEL.
+           05  FILLER       PIC X(008) VALUE "NIVEL ".
+           05  CABNIVEL-COD PIC 99 VALUE ZEROS.
+           05  FILLER       PIC X(003) VALUE " - ".
+           05  CABNIVEL-DESC PIC X(30) VALUE SPACES.
+
+       01  DET.
+           05  DET-LINHA    PIC X(80) VALUE SPACES.
+
+       01  LINTOTNIVEL.
+           05  FILLER PIC X(040) VALUE
+           "*** TOTAL DE DEPARTAMENTOS NO NIVEL: ".
+           05  T-TOTNIVEL    PIC ZZ9 VALUE ZEROS.
+
+       01  LINTOTGER.
+           05  FILLER PIC X(040) VALUE
+           "*** TOTAL GERAL DE DEPARTAMENTOS: ".
+           05  T-TOTGERAL    PIC ZZZZ9 VALUE ZEROS.
+
+       01  CABBLANK.
+           05  FILLER PIC X(001) VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAORG.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "    *** ORGANOGRAMA DE DEPARTAMENTOS ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "         CONFIRMA EXECUCAO (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 41  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-001.
+                DISPLAY TELAORG.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* EXECUCAO CANCELADA *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+
+       INC-OP0.
+           OPEN INPUT ARQDEP
+           IF ST-ERRO NOT = "00"
+              MOVE "* ARQUIVO DEPARTAMENTO NAO EXISTE *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           OPEN INPUT TBHIER
+           IF ST-ERRO NOT = "00"
+              MOVE "* ARQUIVO TBHIER NAO EXISTE *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           OPEN OUTPUT ARQORGTX
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQUIVO ARQORGTX" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+
+           SORT WORKORG
+                ON ASCENDING KEY WK-NIVEL
+                ON ASCENDING KEY WK-CODIGO
+                INPUT PROCEDURE IS CARREGAR-ORG
+                OUTPUT PROCEDURE IS IMPRIMIR-ORG.
+
+           MOVE "*** RELATORIO GERADO: ORGCHART.DOC ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+
+      *----------------[ CARGA DO ARQUIVO DE TRABALHO ]-----------------
+       CARREGAR-ORG.
+       LER-DEP-ORG.
+           READ ARQDEP NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO FIM-CARGA
+              ELSE
+                 MOVE "ERRO NA LEITURA ARQDEP" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           MOVE TPHIERARC   TO WK-NIVEL
+           MOVE CODIGO      TO WK-CODIGO
+           MOVE DENOMINACAO TO WK-DENOM
+           MOVE DEPSTATUS   TO WK-STATUS
+           RELEASE REGWORK.
+           GO TO LER-DEP-ORG.
+       FIM-CARGA.
+           EXIT.
+
+      *----------------[ IMPRESSAO DO RELATORIO ]------------------------
+       IMPRIMIR-ORG.
+           WRITE REGARQORGTX FROM CABREL.
+           WRITE REGARQORGTX FROM CABBLANK.
+           MOVE "S" TO W-PRIMEIRO
+           MOVE ZEROS TO W-NIVEL-ANT W-TOTGERAL.
+       PROX-ORG.
+           RETURN WORKORG AT END
+               GO TO FIM-ORG.
+           IF W-PRIMEIRO = "S" OR WK-NIVEL NOT = W-NIVEL-ANT
+              IF W-PRIMEIRO NOT = "S"
+                 PERFORM ESCREVER-TOTNIVEL
+              END-IF
+              MOVE WK-NIVEL TO W-NIVEL-ANT
+              MOVE ZEROS TO W-TOTNIVEL
+              MOVE "N" TO W-PRIMEIRO
+              PERFORM ESCREVER-CABNIVEL
+           END-IF
+           PERFORM ESCREVER-DET
+           ADD 1 TO W-TOTNIVEL W-TOTGERAL
+           GO TO PROX-ORG.
+       FIM-ORG.
+           IF W-PRIMEIRO NOT = "S"
+              PERFORM ESCREVER-TOTNIVEL.
+           MOVE W-TOTGERAL TO T-TOTGERAL
+           WRITE REGARQORGTX FROM LINTOTGER.
+
+       ESCREVER-CABNIVEL.
+           MOVE WK-NIVEL TO TBHIER-COD
+           READ TBHIER
+           IF ST-ERRO = "00"
+              MOVE TBHIER-DESC TO CABNIVEL-DESC
+           ELSE
+              MOVE "*** NIVEL NAO CADASTRADO ***" TO CABNIVEL-DESC.
+           MOVE WK-NIVEL TO CABNIVEL-COD
+           WRITE REGARQORGTX FROM CABNIVEL.
+
+       ESCREVER-DET.
+           MOVE SPACES TO DET-LINHA W-LINDET
+           STRING WK-CODIGO "  " WK-DENOM " (" WK-STATUS ")"
+              DELIMITED BY SIZE INTO W-LINDET
+           COMPUTE W-START-CALC = 1 + (WK-NIVEL * 3)
+           IF W-START-CALC > 41
+              MOVE 41 TO W-START-CALC.
+           MOVE W-START-CALC TO W-START
+           MOVE W-LINDET TO DET-LINHA(W-START:40)
+           WRITE REGARQORGTX FROM DET.
+
+       ESCREVER-TOTNIVEL.
+           MOVE W-TOTNIVEL TO T-TOTNIVEL
+           WRITE REGARQORGTX FROM LINTOTNIVEL
+           WRITE REGARQORGTX FROM CABBLANK.
+
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+                CLOSE ARQDEP TBHIER ARQORGTX.
+                STOP RUN.
+
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+       ROT-MENS.
+                CONTINUE.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                CALL "C$SLEEP" USING W-SEGUNDOS
+                DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-ORG.
