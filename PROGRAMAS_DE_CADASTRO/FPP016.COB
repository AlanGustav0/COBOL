@@ -0,0 +1,227 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP016.
+      **************************************************
+      * CONSULTA DE CEP *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCEP ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CEP-NUMCEP
+                      ALTERNATE RECORD KEY IS CEP-LOGRA
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+          03 CEP-NUMCEP               PIC 9(08).
+          03 CEP-LOGRA                PIC X(30).
+          03 CEP-BAIRRO               PIC X(20).
+          03 CEP-CIDADE               PIC X(20).
+          03 CEP-UF                   PIC X(02).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-SEGUNDOS   PIC 9(02) VALUE 1.
+       01 W-OPCAO      PIC X(01) VALUE SPACES.
+       01 ST-ERRO      PIC X(02) VALUE "00".
+       01 W-ACT        PIC 9(02) VALUE ZEROS.
+       01 MENS         PIC X(50) VALUE SPACES.
+       01 LIMPA        PIC X(55) VALUE SPACES.
+       01 CONLIN       PIC 9(03) VALUE 001.
+       01 LIN          PIC 9(02) VALUE ZEROS.
+       01 CEPENTR      PIC 9(08) VALUE ZEROS.
+       01 LOGENTR      PIC X(22) VALUE SPACES.
+
+       01 DET2.
+          03 FILLER          PIC X(02) VALUE SPACES.
+          03 DETCEP          PIC 9(08).
+          03 FILLER          PIC X(02) VALUE SPACES.
+          03 DETLOGRA        PIC X(22) VALUE SPACES.
+          03 FILLER          PIC X(02) VALUE SPACES.
+          03 DETBAIRRO       PIC X(18) VALUE SPACES.
+          03 FILLER          PIC X(02) VALUE SPACES.
+          03 DETCIDADE       PIC X(18) VALUE SPACES.
+          03 FILLER          PIC X(02) VALUE SPACES.
+          03 DETUF           PIC X(02) VALUE SPACES.
+
+       SCREEN SECTION.
+
+       01  TELACONSCEP.
+           05 BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "*************************|CONSULTA DE CE".
+           05  LINE 02  COLUMN 41
+               VALUE  "P        |*****************************".
+           05  LINE 04  COLUMN 01
+               VALUE  "  CEP     |  LOGRADOURO           |BAIRRO".
+           05  LINE 04  COLUMN 41
+               VALUE  "           |CIDADE           |UF".
+           05  LINE 22  COLUMN 01
+               VALUE  "  MENSAGEM:".
+
+           05  TCEPENTR
+               LINE 05  COLUMN 03  PIC 9(08)
+               USING  CEPENTR.
+           05  TLOGENTR
+               LINE 05  COLUMN 20  PIC X(22)
+               USING  LOGENTR.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+
+       INC-OP1.
+           OPEN INPUT CADCEP
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO CADCEP NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO CADCEP"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2.
+
+      *------------[ INICIALIZACAO DAS VARIAVEIS ]----------------------
+       INC-001.
+           MOVE SPACES TO LOGENTR
+           MOVE ZEROS TO CEPENTR
+
+      *-------------[VISUALIZACAO DA TELA PRINCIPAL]--------------------
+           DISPLAY  TELACONSCEP.
+
+       INC-001A.
+           DISPLAY (23, 13)
+            "SOLIC.=> F1=ENCERRA CONSULTA   F2=CONSULTA P/LOGRADOURO."
+           ACCEPT TCEPENTR
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE CADCEP
+                      GO TO ROT-FIM.
+           IF W-ACT = 03
+                      GO TO INC-001B.
+           IF W-ACT > 03
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+           MOVE CEPENTR TO CEP-NUMCEP
+           START CADCEP KEY IS NOT LESS CEP-NUMCEP INVALID KEY
+                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001.
+           GO TO INC-RD2.
+
+       INC-001B.
+           DISPLAY (23, 13)
+            "SOLIC.=> F1=ENCERRA CONSULTA     F2=CONSULTA P/CEP "
+           ACCEPT TLOGENTR
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE CADCEP
+                      GO TO ROT-FIM.
+           IF W-ACT = 03
+                      GO TO INC-001B.
+           IF W-ACT > 03
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001B.
+           MOVE LOGENTR TO CEP-LOGRA
+           START CADCEP KEY IS NOT LESS CEP-LOGRA INVALID KEY
+                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001B.
+       INC-RD2.
+           DISPLAY (23, 13) LIMPA
+           READ CADCEP NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE "*** FIM DO ARQUIVO  ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO NOV-SOL
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCEP"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+
+       ROT-MONTAR.
+           MOVE CEP-NUMCEP  TO DETCEP
+           MOVE CEP-LOGRA   TO DETLOGRA
+           MOVE CEP-BAIRRO  TO DETBAIRRO
+           MOVE CEP-CIDADE  TO DETCIDADE
+           MOVE CEP-UF      TO DETUF
+
+           COMPUTE LIN = CONLIN + 5
+           DISPLAY (LIN, 01) DET2
+           ADD 1 TO CONLIN
+           IF CONLIN < 17
+                  GO TO INC-RD2.
+
+       ROT-SOL.
+           DISPLAY (22, 13) " *** CONTINUA CONSULTA : . ***"
+           MOVE "S" TO W-OPCAO
+           ACCEPT  (23, 38) W-OPCAO  WITH UPDATE
+           IF W-OPCAO = "S"
+                  MOVE 01 TO CONLIN
+                  DISPLAY TELACONSCEP
+                  GO TO INC-RD2.
+           IF W-OPCAO NOT = "N"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-SOL.
+           MOVE 01 TO CONLIN.
+           GO TO INC-001.
+
+       NOV-SOL.
+           DISPLAY (22, 13) " *** NOVA CONSULTA : . ***"
+           MOVE "S" TO W-OPCAO
+           ACCEPT  (22, 34) W-OPCAO WITH UPDATE
+           IF W-OPCAO = "S"
+                  MOVE 01 TO CONLIN
+                  GO TO INC-001.
+           IF W-OPCAO NOT = "N"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO NOV-SOL.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           CLOSE CADCEP.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           CONTINUE.
+       ROT-MENS1.
+           DISPLAY (22, 13) MENS.
+       ROT-MENS2.
+           CALL "C$SLEEP" USING W-SEGUNDOS
+           DISPLAY (22, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
+
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
