@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP028.
+      ********************************************************
+      * JOB CONTROLADO DO FECHAMENTO MENSAL                   *
+      * SEQUENCIA: RECONCILIACAO DE DEPENDENTES (FPP017)      *
+      *            SEGUIDA DA FOLHA DE PAGAMENTO (FPP015)     *
+      ********************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQRUNLOG ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQRUNLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RUNLOG.LOG".
+       01 REGRUNLOG.
+          03 RUNLOG-DATA               PIC 9(08).
+          03 FILLER                    PIC X(01) VALUE SPACE.
+          03 RUNLOG-HORA               PIC 9(06).
+          03 FILLER                    PIC X(01) VALUE SPACE.
+          03 RUNLOG-ETAPA              PIC X(08).
+          03 FILLER                    PIC X(01) VALUE SPACE.
+          03 RUNLOG-STATUS             PIC X(10).
+          03 FILLER                    PIC X(01) VALUE SPACE.
+          03 RUNLOG-DESCR              PIC X(30).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEGUNDOS      PIC 9(02) VALUE 1.
+       77 W-OPCAO         PIC X(01) VALUE SPACES.
+       77 MENS            PIC X(50) VALUE SPACES.
+       77 LIMPA           PIC X(50) VALUE SPACES.
+       01 ST-ERRO         PIC X(02) VALUE "00".
+       01 W-RC-RECON      PIC 9(02) VALUE ZEROS.
+       01 W-RC-FOLHA      PIC 9(02) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELABATCH.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "*** JOB CONTROLADO DO FECHAMENTO MENSAL ***".
+           05  LINE 04  COLUMN 01
+               VALUE  "ETAPA 1: RECONCILIACAO DE DEPENDENTES (FPP017)".
+           05  LINE 05  COLUMN 01
+               VALUE  "ETAPA 2: FOLHA DE PAGAMENTO (FPP015)".
+           05  LINE 07  COLUMN 01
+               VALUE  "RESULTADO DE CADA ETAPA E GRAVADO EM RUNLOG.LOG".
+           05  LINE 12  COLUMN 01
+               VALUE  "CONFIRMA EXECUCAO DO JOB (S ou N) :".
+           05  LINE 23  COLUMN 02
+               VALUE  "MENSAGEM: ".
+           05  TW-OPCAO
+               LINE 12  COLUMN 37  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-001.
+                DISPLAY TELABATCH.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* EXECUCAO CANCELADA *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIMSEM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+
+       INC-OP0.
+           OPEN EXTEND ARQRUNLOG
+           IF ST-ERRO NOT = "00"
+              OPEN OUTPUT ARQRUNLOG
+              CLOSE ARQRUNLOG
+              OPEN EXTEND ARQRUNLOG.
+
+           MOVE "JOB"     TO RUNLOG-ETAPA
+           MOVE "INICIADO" TO RUNLOG-STATUS
+           MOVE "FECHAMENTO MENSAL INICIADO" TO RUNLOG-DESCR
+           PERFORM GRAVAR-RUNLOG THRU GRAVAR-RUNLOG-FIM.
+
+      *------------[ ETAPA 1: RECONCILIACAO DE DEPENDENTES ]------------
+       ETAPA-RECON.
+           DISPLAY "FPP017_BATCH" UPON ENVIRONMENT-NAME
+           DISPLAY "S" UPON ENVIRONMENT-VALUE.
+
+           MOVE "FPP017"   TO RUNLOG-ETAPA
+           MOVE "INICIADO" TO RUNLOG-STATUS
+           MOVE "RECONCILIACAO DE DEPENDENTES" TO RUNLOG-DESCR
+           PERFORM GRAVAR-RUNLOG THRU GRAVAR-RUNLOG-FIM.
+
+           CALL "FPP017".
+           MOVE RETURN-CODE TO W-RC-RECON.
+
+           MOVE "FPP017" TO RUNLOG-ETAPA
+           IF W-RC-RECON = 0
+              MOVE "SUCESSO" TO RUNLOG-STATUS
+              MOVE "RELATORIO ARQRECON.DOC GERADO" TO RUNLOG-DESCR
+           ELSE
+              MOVE "FALHA" TO RUNLOG-STATUS
+              MOVE "RECONCILIACAO NAO CONCLUIDA" TO RUNLOG-DESCR.
+           PERFORM GRAVAR-RUNLOG THRU GRAVAR-RUNLOG-FIM.
+
+           IF W-RC-RECON NOT = 0
+              MOVE "*** RECONCILIACAO FALHOU - JOB INTERROMPIDO ***"
+              TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              MOVE "JOB"          TO RUNLOG-ETAPA
+              MOVE "INTERROMPIDO" TO RUNLOG-STATUS
+              MOVE "FOLHA PAGTO NAO EXECUTADA" TO RUNLOG-DESCR
+              PERFORM GRAVAR-RUNLOG THRU GRAVAR-RUNLOG-FIM
+              GO TO ROT-FIM.
+
+      *------------[ ETAPA 2: FOLHA DE PAGAMENTO ]-----------------------
+       ETAPA-FOLHA.
+           DISPLAY "FPP015_BATCH" UPON ENVIRONMENT-NAME
+           DISPLAY "S" UPON ENVIRONMENT-VALUE.
+
+           MOVE "FPP015"   TO RUNLOG-ETAPA
+           MOVE "INICIADO" TO RUNLOG-STATUS
+           MOVE "FOLHA DE PAGAMENTO DO MES" TO RUNLOG-DESCR
+           PERFORM GRAVAR-RUNLOG THRU GRAVAR-RUNLOG-FIM.
+
+           CALL "FPP015".
+           MOVE RETURN-CODE TO W-RC-FOLHA.
+
+           MOVE "FPP015" TO RUNLOG-ETAPA
+           IF W-RC-FOLHA = 0
+              MOVE "SUCESSO" TO RUNLOG-STATUS
+              MOVE "RELATORIO ARQFUNC.DOC GERADO" TO RUNLOG-DESCR
+           ELSE
+              MOVE "FALHA" TO RUNLOG-STATUS
+              MOVE "FOLHA PAGTO NAO CONCLUIDA" TO RUNLOG-DESCR.
+           PERFORM GRAVAR-RUNLOG THRU GRAVAR-RUNLOG-FIM.
+
+           MOVE "JOB" TO RUNLOG-ETAPA
+           IF W-RC-FOLHA = 0
+              MOVE "CONCLUIDO" TO RUNLOG-STATUS
+              MOVE "FECHAMENTO CONCLUIDO OK" TO
+              RUNLOG-DESCR
+              MOVE "*** FECHAMENTO MENSAL CONCLUIDO COM SUCESSO ***"
+              TO MENS
+           ELSE
+              MOVE "FALHA" TO RUNLOG-STATUS
+              MOVE "FOLHA DE PAGAMENTO FALHOU" TO RUNLOG-DESCR
+              MOVE "*** FOLHA DE PAGAMENTO FALHOU - VEJA RUNLOG ***"
+              TO MENS.
+           PERFORM GRAVAR-RUNLOG THRU GRAVAR-RUNLOG-FIM.
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+           GO TO ROT-FIM.
+
+      *----------------------------------------------------------------
+       GRAVAR-RUNLOG.
+                ACCEPT RUNLOG-DATA FROM DATE YYYYMMDD
+                ACCEPT RUNLOG-HORA FROM TIME
+                WRITE REGRUNLOG.
+       GRAVAR-RUNLOG-FIM.
+                EXIT.
+      *----------------------------------------------------------------
+       ROT-FIM.
+           CLOSE ARQRUNLOG.
+           STOP RUN.
+
+       ROT-FIMSEM.
+           STOP RUN.
+
+      *----------------------[ ROTINA DE MENSAGENS ]--------------------
+       ROT-MENS.
+                CONTINUE.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                CALL "C$SLEEP" USING W-SEGUNDOS
+                DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-BATCH.
