@@ -40,6 +40,24 @@
                       ALTERNATE RECORD KEY IS CEP-LOGRA
                       WITH DUPLICATES
                       FILE STATUS IS ST-ERRO.
+
+           SELECT ARQDEPE ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS DEPEN-KEY
+                      ALTERNATE RECORD KEY IS DEPEN-NOME
+                      WITH DUPLICATES
+                      FILE STATUS IS ST-ERRO.
+
+           SELECT ARQLOG ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO.
+
+           SELECT TBPARAM ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS PARAM-COD
+                      FILE STATUS  IS ST-ERRO.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -55,7 +73,8 @@
             05 MES                 PIC 9(02).
             05 ANO                 PIC 9(04).
            03 SEXO              PIC X(01).
-           03 GENERO            PIC X(01).
+           03 IDENTGEN          PIC X(01).
+           03 ORIENTSEX          PIC X(01).
            03 NIVELSALARIAL     PIC 9(02).
            03 QTDDEPENDENTES    PIC 9(01).
            03 IMPRENDA          PIC X(01).
@@ -65,6 +84,26 @@
            03 CODIGOCARG        PIC 9(03).
            03 CEP-COMPLE        PIC X(12).
            03 CEP-NUMRES        PIC 9(04).
+           03 TELFUNC            PIC X(15).
+           03 EMAILFUNC          PIC X(40).
+           03 CONTEMERG-NOME     PIC X(30).
+           03 CONTEMERG-FONE     PIC X(15).
+           03 DTADMISSAO        PIC 9(08).
+           03 DTADM REDEFINES DTADMISSAO.
+            05 DIAADM              PIC 9(02).
+            05 MESADM              PIC 9(02).
+            05 ANOADM              PIC 9(04).
+      *--[ MOTIVODESLIG: D=DEMISSAO  P=PEDIDO  A=APOSENTADORIA  O=OUTRO ]
+           03 DTDESLIGAMENTO     PIC 9(08).
+           03 DTDESLIG REDEFINES DTDESLIGAMENTO.
+            05 DIADESL             PIC 9(02).
+            05 MESDESL             PIC 9(02).
+            05 ANODESL             PIC 9(04).
+           03 MOTIVODESLIG       PIC X(01).
+           03 SALARIOEMP         PIC 9(06)V99.
+           03 FUNC-OPERADOR       PIC X(08).
+           03 FUNC-DTULTALT       PIC 9(08).
+           03 FUNC-HRULTALT       PIC 9(06).
       *-----------------------------------------------------------------
        FD ARQDEP
                LABEL RECORD IS STANDARD
@@ -74,6 +113,9 @@
           03 DENOMINACAO              PIC X(25).
           03 DEPSTATUS                PIC X(01).
           03 TPHIERARC                PIC 9(02).
+          03 DEP-OPERADOR             PIC X(08).
+          03 DEP-DTULTALT             PIC 9(08).
+          03 DEP-HRULTALT             PIC 9(06).
        
       *-----------------------------------------------------------------
        FD ARQCARG
@@ -85,6 +127,9 @@
           03 TPSALARIO          PIC X(01).
           03 SALARIOBASE        PIC 9(06)V99.
           03 CARGSTATUS         PIC X(01).
+          03 CARG-OPERADOR      PIC X(08).
+          03 CARG-DTULTALT      PIC 9(08).
+          03 CARG-HRULTALT      PIC 9(06).
        
       *-----------------------------------------------------------------
        FD CADCEP
@@ -96,9 +141,54 @@
           03 CEP-BAIRRO               PIC X(20).
           03 CEP-CIDADE               PIC X(20).
           03 CEP-UF                   PIC X(02).
+      *-----------------------------------------------------------------
+       FD ARQDEPE
+                 LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS "ARQDEPE.DAT".
+       01 REGDEPE.
+           03 TPGRAU             PIC 9(01).
+           03 DEPEN-KEY.
+            05 DEPEN-SEQ          PIC 9(01).
+            05 DEPEN-CHAPA        PIC 9(06).
+           03 DEPEN-NOME         PIC X(30).
+           03 DEPEN-DATANASC           PIC 9(08).
+           03 DEPEN-SEXO        PIC X(01).
+           03 DEPEN-INSS        PIC X(01).
+           03 DEPEN-IMPRENDA    PIC X(01).
+           03 DEPEN-STATUS      PIC X(20).
+           03 DEPE-OPERADOR      PIC X(08).
+           03 DEPE-DTULTALT      PIC 9(08).
+           03 DEPE-HRULTALT      PIC 9(06).
+      *-----------------------------------------------------------------
+       FD ARQLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQLOG.LOG".
+       01 REGLOG.
+          03 LOG-DATA                  PIC 9(08).
+          03 FILLER                    PIC X(01) VALUE SPACE.
+          03 LOG-HORA                  PIC 9(06).
+          03 FILLER                    PIC X(01) VALUE SPACE.
+          03 LOG-OPERADOR              PIC X(08).
+          03 FILLER                    PIC X(01) VALUE SPACE.
+          03 LOG-ARQUIVO               PIC X(08).
+          03 FILLER                    PIC X(01) VALUE SPACE.
+          03 LOG-ACAO                  PIC X(01).
+          03 FILLER                    PIC X(01) VALUE SPACE.
+          03 LOG-CHAVE                 PIC X(10).
+          03 FILLER                    PIC X(01) VALUE SPACE.
+          03 LOG-DESCR                 PIC X(30).
+      *-----------------------------------------------------------------
+       FD TBPARAM
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "TBPARAM.DAT".
+       01 REGPARAM.
+          03 PARAM-COD                 PIC X(02).
+          03 PARAM-RAZSOCIAL           PIC X(40).
+          03 PARAM-CNPJ                PIC X(18).
+          03 PARAM-SALMIN               PIC 9(06)V99.
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
-       77 W-CONT          PIC 9(06) VALUE ZEROS.
+       77 W-SEGUNDOS      PIC 9(02) VALUE 1.
        77 W-OPCAO         PIC X(01) VALUE SPACES.
        77 W-ACT           PIC 9(02) VALUE ZEROS.
        77 MENS            PIC X(50) VALUE SPACES.
@@ -107,20 +197,49 @@
        01 W-SEL           PIC 9(01) VALUE ZEROS.
        01 IND             PIC 9(02) VALUE ZEROS.
        01 TEXSEXO         PIC X(12) VALUE SPACES.
+       01 W-OPERADOR      PIC X(08) VALUE SPACES.
+       01 W-SALMIN        PIC 9(06)V99 VALUE ZEROS.
+
+       01 TABIDENTGENX.
+          03 FILLER     PIC X(15) VALUE "MMASCULINO".
+          03 FILLER     PIC X(15) VALUE "FFEMININO".
+          03 FILLER     PIC X(15) VALUE "NNAO BINARIO".
+          03 FILLER     PIC X(15) VALUE "TTRANSGENERO".
+          03 FILLER     PIC X(15) VALUE "XNAO DECLARADO".
+
+       01 TABIDENTGEN REDEFINES TABIDENTGENX.
+          03 TBIDENTGEN PIC X(15) OCCURS 5 TIMES.
+
+       01 TXTIDENTGEN.
+          03 TXTIDENTGEN1 PIC X(01) VALUE SPACES.
+          03 TXTIDENTGEN2 PIC X(14) VALUE SPACES.
 
-       01 TABGENEROX.
+       01 TABORIENTX.
           03 FILLER     PIC X(15) VALUE "THETEROSEXUAL".
-          03 FILLER     PIC X(15) VALUE "HHOMESEXUAL".
-          03 FILLER     PIC X(15) VALUE "BBISSESUXUAL".
+          03 FILLER     PIC X(15) VALUE "HHOMOSSEXUAL".
+          03 FILLER     PIC X(15) VALUE "BBISSEXUAL".
           03 FILLER     PIC X(15) VALUE "PPANSEXUAL".
           03 FILLER     PIC X(15) VALUE "NNAO DECLARADO".
 
-       01 TABGENERO REDEFINES TABGENEROX.
-          03 TBGENERO   PIC X(15) OCCURS 9 TIMES.
+       01 TABORIENT REDEFINES TABORIENTX.
+          03 TBORIENT   PIC X(15) OCCURS 5 TIMES.
 
-       01 TXTGENERO.
-          03 TXTGENERO1 PIC X(01) VALUE SPACES.
-          03 TXTGENERO2 PIC X(14) VALUE SPACES.
+       01 TXTORIENT.
+          03 TXTORIENT1 PIC X(01) VALUE SPACES.
+          03 TXTORIENT2 PIC X(14) VALUE SPACES.
+
+       01 TABMOTIVODESLIGX.
+          03 FILLER     PIC X(15) VALUE "DDEMISSAO".
+          03 FILLER     PIC X(15) VALUE "PPEDIDO".
+          03 FILLER     PIC X(15) VALUE "AAPOSENTADORIA".
+          03 FILLER     PIC X(15) VALUE "OOUTRO".
+
+       01 TABMOTIVODESLIG REDEFINES TABMOTIVODESLIGX.
+          03 TBMOTIVODESLIG PIC X(15) OCCURS 4 TIMES.
+
+       01 TXTMOTIVODESLIG.
+          03 TXTMOTIVODESLIG1 PIC X(01) VALUE SPACES.
+          03 TXTMOTIVODESLIG2 PIC X(14) VALUE SPACES.
 
        01 TABSTATUS.
            03 FILLER PIC X(20) VALUE "AATIVA".
@@ -140,12 +259,14 @@
                VALUE  "--------------------------CADASTRO DE FU".
            05  LINE 01  COLUMN 41
                VALUE  "NCIONARIOS------------------------------".
+           05  LINE 02  COLUMN 01
+               VALUE  " IDENT. GENERO:".
            05  LINE 03  COLUMN 01
                VALUE  " CHAPA:           NOME:".
            05  LINE 03  COLUMN 41
                VALUE  "               DATA NASC:".
            05  LINE 04  COLUMN 01
-               VALUE  " SEXO:                    GENERO:".
+               VALUE  " SEXO:              ORIENTACAO:".
            05  LINE 04  COLUMN 41
                VALUE  "                  COD DEP:".
            05  LINE 05  COLUMN 01
@@ -198,7 +319,15 @@
                VALUE  "----------------------------------------".
            05  LINE 19  COLUMN 41
                VALUE  "----------------------------------------".
+           05  LINE 20  COLUMN 01
+               VALUE  " DATA DE ADMISSAO:".
+           05  LINE 20  COLUMN 31
+               VALUE  "DESLIGAMENTO:".
+           05  LINE 20  COLUMN 52
+               VALUE  "MOTIVO:".
            05  LINE 21  COLUMN 01
+               VALUE  " SALARIO DIFERENCIADO:".
+           05  LINE 22  COLUMN 01
                VALUE  " MENSAGEM:".
       *-------------------------FUNCIONARIO-----------------------------
            05  TCHAPA
@@ -221,13 +350,21 @@
                LINE 04  COLUMN 09  PIC X(15)
                USING  TEXSEXO
                HIGHLIGHT.
-           05  TGENERO
-               LINE 04  COLUMN 34  PIC x(01)
-               USING  GENERO
+           05  TORIENTSEX
+               LINE 04  COLUMN 33  PIC x(01)
+               USING  ORIENTSEX
+               HIGHLIGHT.
+           05  TTXTORIENT2
+               LINE 04  COLUMN 35 PIC X(14)
+               USING  TXTORIENT2
+               HIGHLIGHT.
+           05  TIDENTGEN
+               LINE 02  COLUMN 17  PIC x(01)
+               USING  IDENTGEN
                HIGHLIGHT.
-           05  TTXTGENERO2
-               LINE 04  COLUMN 36 PIC X(14)
-               USING  TXTGENERO2
+           05  TTXTIDENTGEN2
+               LINE 02  COLUMN 19 PIC X(14)
+               USING  TXTIDENTGEN2
                HIGHLIGHT.
            05  TNIVELSALARIAL
                LINE 13  COLUMN 17 PIC 9(02)
@@ -253,8 +390,28 @@
                LINE 17  COLUMN 12 PIC 9(04)
                USING  CEP-NUMRES
                HIGHLIGHT.
+           05  TDTADMISSAO
+               LINE 20  COLUMN 20  PIC 99/99/9999
+               USING  DTADM
+               HIGHLIGHT.
+           05  TDTDESLIG
+               LINE 20  COLUMN 45  PIC 99/99/9999
+               USING  DTDESLIG
+               HIGHLIGHT.
+           05  TSALARIOEMP
+               LINE 21  COLUMN 24  PIC 9(06)V99
+               USING  SALARIOEMP
+               HIGHLIGHT.
+           05  TMOTIVODESLIG
+               LINE 20  COLUMN 60  PIC X(01)
+               USING  MOTIVODESLIG
+               HIGHLIGHT.
+           05  TTXTMOTIVODESLIG2
+               LINE 20  COLUMN 62 PIC X(14)
+               USING  TXTMOTIVODESLIG2
+               HIGHLIGHT.
+
 
-         
       *-----------------------DEPARTAMENTO------------------------------
            05  TCODDEP
                LINE 04  COLUMN 67  PIC 9(03)
@@ -317,6 +474,39 @@
                LINE 18 COLUMN 34  PIC X(02)
                USING CEP-UF
                HIGHLIGHT.
+      *-----------------------------------------------------------------
+       01  TELACONTATO.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "--------------------------CADASTRO DE FU".
+           05  LINE 01  COLUMN 41
+               VALUE  "NCIONARIOS - CONTATO---------------------".
+           05  LINE 03  COLUMN 01
+               VALUE  " TELEFONE:".
+           05  LINE 05  COLUMN 01
+               VALUE  " EMAIL:".
+           05  LINE 07  COLUMN 01
+               VALUE  " CONTATO EMERGENCIA - NOME:".
+           05  LINE 09  COLUMN 01
+               VALUE  " CONTATO EMERGENCIA - TELEFONE:".
+           05  LINE 22  COLUMN 01
+               VALUE  " MENSAGEM:".
+           05  TTELFUNC
+               LINE 03  COLUMN 12  PIC X(15)
+               USING  TELFUNC
+               HIGHLIGHT.
+           05  TEMAILFUNC
+               LINE 05  COLUMN 08  PIC X(40)
+               USING  EMAILFUNC
+               HIGHLIGHT.
+           05  TCONTEMERGNOME
+               LINE 07  COLUMN 29  PIC X(30)
+               USING  CONTEMERG-NOME
+               HIGHLIGHT.
+           05  TCONTEMERGFONE
+               LINE 09  COLUMN 33  PIC X(15)
+               USING  CONTEMERG-FONE
+               HIGHLIGHT.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
@@ -385,17 +575,52 @@
            ELSE
                  NEXT SENTENCE.
 
-       
+       R0E.
+           OPEN I-O ARQDEPE
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT ARQDEPE
+                 CLOSE ARQDEPE
+                 OPEN I-O ARQDEPE
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO ARQDEPE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0F.
+           OPEN EXTEND ARQLOG
+           IF ST-ERRO NOT = "00"
+              OPEN OUTPUT ARQLOG
+              CLOSE ARQLOG
+              OPEN EXTEND ARQLOG.
+           ACCEPT W-OPERADOR FROM ENVIRONMENT "OPERADOR".
+
+       R0G.
+           OPEN INPUT TBPARAM
+           IF ST-ERRO = "00"
+              MOVE "01" TO PARAM-COD
+              READ TBPARAM
+              IF ST-ERRO = "00"
+                 MOVE PARAM-SALMIN TO W-SALMIN
+              END-IF
+              CLOSE TBPARAM.
 
       *------------[ INICIALIZACAO DAS VARIAVEIS ]----------------------
        R1.
            MOVE SPACES TO NOME SEXO IMPRENDA FUNCSTATUS DEPSTATUS
-           MOVE SPACES TO CARGSTATUS CEP-COMPLE GENERO DENOM
+           MOVE SPACES TO CARGSTATUS CEP-COMPLE IDENTGEN ORIENTSEX
+           MOVE SPACES TO DENOM
            MOVE SPACES TO DENOMINACAO TPSALARIO 
 
            MOVE ZEROS TO CEP-NUMRES NIVELSALARIAL QTDDEPENDENTES
            MOVE ZEROS TO CHAPA W-SEL DTNASC TPHIERARC
            MOVE ZEROS TO CEPFUNC CODDEP CODIGOCARG SALARIOBASE
+           MOVE ZEROS TO DTADM DTDESLIG SALARIOEMP
+           MOVE SPACES TO MOTIVODESLIG
+           MOVE SPACES TO TELFUNC EMAILFUNC
+           MOVE SPACES TO CONTEMERG-NOME CONTEMERG-FONE
 
       *-------------[VISUALIZACAO DA TELA PRINCIPAL]--------------------
            DISPLAY  TELAFUNC.
@@ -457,24 +682,42 @@
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO R5.
            DISPLAY TTEXSEXO.
-       R6.
+       R5B.
            MOVE 1 TO IND
-           ACCEPT TGENERO.
+           ACCEPT TIDENTGEN.
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
                    GO TO R5.
+       R5B-VALIDA.
+           MOVE TBIDENTGEN(IND) TO TXTIDENTGEN
+           IF TXTIDENTGEN1 NOT = IDENTGEN
+              ADD 1 TO IND
+              IF IND < 6
+                 GO TO R5B-VALIDA
+              ELSE
+                 MOVE "*** IDENTIDADE DE GENERO INCORRETA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R5B
+           ELSE
+               DISPLAY TTXTIDENTGEN2.
+       R6.
+           MOVE 1 TO IND
+           ACCEPT TORIENTSEX.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R5B.
        R6A.
-           MOVE TBGENERO(IND) TO TXTGENERO
-           IF TXTGENERO1 NOT = GENERO
+           MOVE TBORIENT(IND) TO TXTORIENT
+           IF TXTORIENT1 NOT = ORIENTSEX
               ADD 1 TO IND
-              IF IND < 10
+              IF IND < 6
                  GO TO R6A
               ELSE
-                 MOVE "*** TIPO GENERO INCORRETO***" TO MENS
+                 MOVE "*** TIPO ORIENTACAO INCORRETO***" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO R6
            ELSE
-               DISPLAY TTXTGENERO2.
+               DISPLAY TTXTORIENT2.
 
        R7.
            ACCEPT TCODDEP.
@@ -494,11 +737,23 @@
                IF ST-ERRO = "23"
                    MOVE "*** DEP DIGITADO NAO ENCONTRADO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   DISPLAY (23, 40) "CADASTRAR DEPTO AGORA (S/N): "
+                   ACCEPT (23, 70) W-OPCAO
+                   IF W-OPCAO = "S" OR "s"
+                      CLOSE ARQDEP
+                      CALL "FPP001"
+                      OPEN INPUT ARQDEP
+                      DISPLAY TELAFUNC
+                   END-IF
                    GO TO R7
                ELSE
                   MOVE "ERRO NA LEITURA ARQUIVO CADASTRO DEP" TO MENS
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                  GO TO ROT-FIM
+                  GO TO ROT-FIM.
+           IF DEPSTATUS NOT = "A"
+               MOVE "*** DEPARTAMENTO NAO ESTA ATIVO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R7.
            DISPLAY TELAFUNC.
 
 
@@ -520,11 +775,23 @@
                IF ST-ERRO = "23"
                    MOVE "*** CARGO DIGITADO NAO ENCONTRADO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R8
+                   DISPLAY (23, 40) "CADASTRAR O CARGO AGORA (S/N): "
+                   ACCEPT (23, 72) W-OPCAO
+                   IF W-OPCAO = "S" OR "s"
+                      CLOSE ARQCARG
+                      CALL "FPP002"
+                      OPEN INPUT ARQCARG
+                      DISPLAY TELAFUNC
+                   END-IF
+                   GO TO R9
                ELSE
                   MOVE "ERRO NA LEITURA ARQUIVO CADASTRO CARGO" TO MENS
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                  GO TO ROT-FIM
+                  GO TO ROT-FIM.
+           IF CARGSTATUS NOT = "A"
+               MOVE "*** CARGO NAO ESTA ATIVO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R8
            ELSE
                 DISPLAY TELAFUNC.
 
@@ -570,6 +837,48 @@
               MOVE 1 TO IND
               DISPLAY (14 , 24) TXTSTATUS2.
 
+       R14B.
+           IF FUNCSTATUS = "D"
+              ACCEPT TDTDESLIG
+              ACCEPT W-ACT FROM ESCAPE KEY
+              IF W-ACT = 01
+                   GO TO R14
+              MOVE 1 TO IND
+              ACCEPT TMOTIVODESLIG
+              ACCEPT W-ACT FROM ESCAPE KEY
+              IF W-ACT = 01
+                   GO TO R14B
+              GO TO R14B-VALIDA
+           ELSE
+              MOVE ZEROS TO DTDESLIGAMENTO
+              MOVE SPACES TO MOTIVODESLIG
+              GO TO R14C.
+
+       R14B-VALIDA.
+           MOVE TBMOTIVODESLIG(IND) TO TXTMOTIVODESLIG
+           IF TXTMOTIVODESLIG1 NOT = MOTIVODESLIG
+              ADD 1 TO IND
+              IF IND < 5
+                 GO TO R14B-VALIDA
+              ELSE
+                 MOVE "*** MOTIVO DESLIGAMENTO INVALIDO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R14B
+           ELSE
+               DISPLAY TTXTMOTIVODESLIG2.
+
+       R14C.
+           ACCEPT TSALARIOEMP.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   DISPLAY TELAFUNC
+                   GO TO R14B.
+           IF W-SALMIN NOT = ZEROS AND SALARIOEMP NOT = ZEROS
+                    AND SALARIOEMP < W-SALMIN
+              MOVE "*** SALARIO ABAIXO DO MINIMO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R14C.
+
        R15.
            ACCEPT TCEPFUNC.
            ACCEPT W-ACT FROM ESCAPE KEY
@@ -589,7 +898,15 @@
                IF ST-ERRO = "23"
                    MOVE "*** CEP DIGITADO NAO ENCONTRADO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R8
+                   DISPLAY (23, 40) "CADASTRAR O CEP AGORA (S/N): "
+                   ACCEPT (23, 70) W-OPCAO
+                   IF W-OPCAO = "S" OR "s"
+                      CLOSE CADCEP
+                      CALL "FPP005"
+                      OPEN INPUT CADCEP
+                      DISPLAY TELAFUNC
+                   END-IF
+                   GO TO R15
                ELSE
                   MOVE "ERRO NA LEITURA ARQUIVO CADASTRO CEP" TO MENS
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -609,6 +926,24 @@
                    DISPLAY TELAFUNC
                    GO TO R16.
 
+       R19.
+           ACCEPT TDTADMISSAO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   DISPLAY TELAFUNC
+                   GO TO R18.
+
+       R19A.
+           DISPLAY TELACONTATO.
+       R19B.
+           ACCEPT TTELFUNC.
+       R19C.
+           ACCEPT TEMAILFUNC.
+       R19D.
+           ACCEPT TCONTEMERGNOME.
+       R19E.
+           ACCEPT TCONTEMERGFONE.
+
       * ------------- VERICAR SE E ALTERACAO -----------------
            IF W-SEL = 1
                 GO TO ALT-OPC.
@@ -625,8 +960,16 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
        INC-WR1.
+                MOVE W-OPERADOR TO FUNC-OPERADOR
+                ACCEPT FUNC-DTULTALT FROM DATE YYYYMMDD
+                ACCEPT FUNC-HRULTALT FROM TIME
                 WRITE REGFUNC
                 IF ST-ERRO = "00" OR "02"
+                      IF FUNCSTATUS = "D"
+                         PERFORM ROT-CASCADE-DEP THRU ROT-CASCADE-FIM
+                      END-IF
+                      MOVE "I" TO LOG-ACAO
+                      PERFORM GRAVAR-LOG THRU GRAVAR-LOG-FIM
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO R1.
@@ -674,6 +1017,8 @@
        EXC-DL1.
                 DELETE ARQFUNC RECORD
                 IF ST-ERRO = "00"
+                   MOVE "E" TO LOG-ACAO
+                   PERFORM GRAVAR-LOG THRU GRAVAR-LOG-FIM
                    MOVE "*** REGISTRO DE FUNC. EXCLUIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
@@ -693,8 +1038,16 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
+                MOVE W-OPERADOR TO FUNC-OPERADOR
+                ACCEPT FUNC-DTULTALT FROM DATE YYYYMMDD
+                ACCEPT FUNC-HRULTALT FROM TIME
                 REWRITE REGFUNC
                 IF ST-ERRO = "00" OR "02"
+                   IF FUNCSTATUS = "D"
+                      PERFORM ROT-CASCADE-DEP THRU ROT-CASCADE-FIM
+                   END-IF
+                   MOVE "A" TO LOG-ACAO
+                   PERFORM GRAVAR-LOG THRU GRAVAR-LOG-FIM
                    MOVE "*** REGISTRO ALTERADO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
@@ -702,23 +1055,47 @@
                 TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
+      *----------------------------------------------------------------
+       ROT-CASCADE-DEP.
+           MOVE LOW-VALUES TO DEPEN-KEY
+           START ARQDEPE KEY IS NOT LESS DEPEN-KEY
+               INVALID KEY GO TO ROT-CASCADE-FIM.
+       ROT-CASCADE-RD.
+           READ ARQDEPE NEXT RECORD
+           IF ST-ERRO NOT = "00"
+              GO TO ROT-CASCADE-FIM.
+           IF DEPEN-CHAPA = CHAPA AND DEPEN-STATUS NOT = "X"
+              MOVE "X" TO DEPEN-STATUS
+              REWRITE REGDEPE
+           END-IF
+           GO TO ROT-CASCADE-RD.
+       ROT-CASCADE-FIM.
+           EXIT.
+      *----------------------------------------------------------------
+       GRAVAR-LOG.
+                ACCEPT LOG-DATA FROM DATE YYYYMMDD
+                ACCEPT LOG-HORA FROM TIME
+                MOVE W-OPERADOR TO LOG-OPERADOR
+                MOVE "ARQFUNC" TO LOG-ARQUIVO
+                MOVE CHAPA TO LOG-CHAVE
+                MOVE NOME TO LOG-DESCR
+                WRITE REGLOG.
+       GRAVAR-LOG-FIM.
+                EXIT.
       *----------------------------------------------------------------
        ROT-FIM.
-           CLOSE ARQFUNC ARQCARG ARQDEP CADCEP.
-           STOP RUN.
+           CLOSE ARQFUNC ARQCARG ARQDEP CADCEP ARQDEPE ARQLOG.
+           EXIT PROGRAM.
 
       *---------[ ROTINA DE MENSAGEM ]---------------------
        ROT-MENS.
-                MOVE ZEROS TO W-CONT.
+                CONTINUE.
        ROT-MENS1.
                DISPLAY (23, 15) MENS.
        ROT-MENS2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 3000
-                   GO TO ROT-MENS2
-                ELSE
-                   MOVE SPACES TO MENS
-                   DISPLAY (23, 15) MENS.
+                CALL "C$SLEEP" USING W-SEGUNDOS
+                MOVE SPACES TO MENS
+                DISPLAY (23, 15) MENS.
        ROT-MENS-FIM.
                 EXIT.
        FIM-ROT-TEMPO.
