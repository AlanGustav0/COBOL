@@ -0,0 +1,270 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP023.
+      ************************
+      * RELATORIO DE HISTORICO DE ALTERACOES DO CADASTRO (ARQLOG) *
+      ************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQLOG ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQHISTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQLOG.LOG".
+       01 REGLOG.
+          03 LOG-DATA                  PIC 9(08).
+          03 LOG-DATAX REDEFINES LOG-DATA.
+             05 LOG-ANO                PIC 9(04).
+             05 LOG-MES                PIC 9(02).
+             05 LOG-DIA                PIC 9(02).
+          03 FILLER                    PIC X(01) VALUE SPACE.
+          03 LOG-HORA                  PIC 9(06).
+          03 FILLER                    PIC X(01) VALUE SPACE.
+          03 LOG-OPERADOR              PIC X(08).
+          03 FILLER                    PIC X(01) VALUE SPACE.
+          03 LOG-ARQUIVO               PIC X(08).
+          03 FILLER                    PIC X(01) VALUE SPACE.
+          03 LOG-ACAO                  PIC X(01).
+          03 FILLER                    PIC X(01) VALUE SPACE.
+          03 LOG-CHAVE                 PIC X(10).
+          03 FILLER                    PIC X(01) VALUE SPACE.
+          03 LOG-DESCR                 PIC X(30).
+      *
+       FD ARQHISTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQHIST.DOC".
+       01 REGARQHISTX    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEGUNDOS PIC 9(02) VALUE 1.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       01 W-DTINI    PIC 9(08) VALUE ZEROS.
+       01 W-DTINIX   REDEFINES W-DTINI.
+           03 WI-DIA     PIC 99.
+           03 WI-MES     PIC 99.
+           03 WI-ANO     PIC 9999.
+       01 W-DTINI-CMP    PIC 9(08) VALUE ZEROS.
+       01 W-DTINI-CMPX   REDEFINES W-DTINI-CMP.
+           03 WIC-ANO    PIC 9999.
+           03 WIC-MES    PIC 99.
+           03 WIC-DIA    PIC 99.
+       01 W-DTFIM    PIC 9(08) VALUE ZEROS.
+       01 W-DTFIMX   REDEFINES W-DTFIM.
+           03 WF2-DIA    PIC 99.
+           03 WF2-MES    PIC 99.
+           03 WF2-ANO    PIC 9999.
+       01 W-DTFIM-CMP    PIC 9(08) VALUE ZEROS.
+       01 W-DTFIM-CMPX   REDEFINES W-DTFIM-CMP.
+           03 WFC-ANO    PIC 9999.
+           03 WFC-MES    PIC 99.
+           03 WFC-DIA    PIC 99.
+       01 W-TOTAL    PIC 9(05) VALUE ZEROS.
+
+       01  CAB1.
+           05  FILLER PIC X(060) VALUE
+           "RELATORIO DE HISTORICO DE ALTERACOES DO CADASTRO".
+
+       01  CAB2.
+           05  FILLER PIC X(080) VALUE
+           "DATA     HORA   OPERADOR ARQUIVO  ACAO CHAVE      DESCRICAO"
+           .
+
+       01  DET.
+           05  D-DATA        PIC X(10) VALUE SPACES.
+           05  FILLER        PIC X(01) VALUE SPACES.
+           05  D-HORA        PIC 99B99B99 VALUE ZEROS.
+           05  FILLER        PIC X(01) VALUE SPACES.
+           05  D-OPERADOR    PIC X(08) VALUE SPACES.
+           05  FILLER        PIC X(01) VALUE SPACES.
+           05  D-ARQUIVO     PIC X(08) VALUE SPACES.
+           05  FILLER        PIC X(01) VALUE SPACES.
+           05  D-ACAO        PIC X(10) VALUE SPACES.
+           05  FILLER        PIC X(01) VALUE SPACES.
+           05  D-CHAVE       PIC X(10) VALUE SPACES.
+           05  FILLER        PIC X(01) VALUE SPACES.
+           05  D-DESCR       PIC X(30) VALUE SPACES.
+
+       01  LINTOT.
+           05  FILLER PIC X(040) VALUE
+           "*** TOTAL DE MOVIMENTACOES ENCONTRADAS: ".
+           05  T-TOTAL       PIC ZZZZ9 VALUE ZEROS.
+
+       01 TABACAO.
+           03 FILLER PIC X(11) VALUE "ICRIACAO".
+           03 FILLER PIC X(11) VALUE "AALTERACAO".
+           03 FILLER PIC X(11) VALUE "EEXCLUSAO".
+
+       01 TABACAOX     REDEFINES TABACAO.
+           03 TBACAO   PIC X(11) OCCURS 3 TIMES.
+
+       01 IND-ACAO     PIC 9(02) VALUE ZEROS.
+       01 TXTACAO.
+           03 TXTACAO1 PIC X(01) VALUE SPACES.
+           03 TXTACAO2 PIC X(10) VALUE SPACES.
+
+       01 W-DATAFMT.
+           03 WF-DIA   PIC 99.
+           03 FILLER   PIC X VALUE "/".
+           03 WF-MES   PIC 99.
+           03 FILLER   PIC X VALUE "/".
+           03 WF-ANO   PIC 9999.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAHIST.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "    *** HISTORICO DE ALTERACOES DO CADASTRO ***".
+           05  LINE 08  COLUMN 01
+               VALUE  "    DATA INICIAL (DDMMAAAA):".
+           05  LINE 10  COLUMN 01
+               VALUE  "    DATA FINAL   (DDMMAAAA):".
+           05  LINE 12  COLUMN 01
+               VALUE  "    CONFIRMA EXECUCAO (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-DTINI
+               LINE 08  COLUMN 30  PIC 99/99/9999
+               USING  W-DTINI
+               HIGHLIGHT.
+           05  TW-DTFIM
+               LINE 10  COLUMN 30  PIC 99/99/9999
+               USING  W-DTFIM
+               HIGHLIGHT.
+           05  TW-OPCAO
+               LINE 12  COLUMN 36  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-001.
+                MOVE ZEROS TO W-DTINI W-DTFIM
+                DISPLAY TELAHIST.
+       R1.
+           ACCEPT TW-DTINI.
+           IF W-DTINI = ZEROS
+              MOVE "DATA INICIAL INVALIDA!" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           MOVE WI-ANO TO WIC-ANO
+           MOVE WI-MES TO WIC-MES
+           MOVE WI-DIA TO WIC-DIA.
+       R2.
+           ACCEPT TW-DTFIM.
+           IF W-DTFIM = ZEROS
+              MOVE "DATA FINAL INVALIDA!" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2.
+           MOVE WF2-ANO TO WFC-ANO
+           MOVE WF2-MES TO WFC-MES
+           MOVE WF2-DIA TO WFC-DIA
+           IF W-DTFIM-CMP < W-DTINI-CMP
+              MOVE "DATA FINAL ANTERIOR A DATA INICIAL!" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* EXECUCAO CANCELADA *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+
+       INC-OP0.
+           OPEN INPUT ARQLOG
+           IF ST-ERRO NOT = "00"
+              MOVE "* NENHUMA ALTERACAO REGISTRADA (ARQLOG) *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           OPEN OUTPUT ARQHISTX
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQUIVO ARQHISTX" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           WRITE REGARQHISTX FROM CAB1.
+           WRITE REGARQHISTX FROM CAB2.
+
+       LER-LOG.
+           READ ARQLOG NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO FIM-HIST
+              ELSE
+                 MOVE "ERRO NA LEITURA ARQLOG" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+       ROT-FILTRAR.
+           IF LOG-DATA < W-DTINI-CMP OR LOG-DATA > W-DTFIM-CMP
+              GO TO LER-LOG.
+           MOVE 1 TO IND-ACAO.
+       ROT-TRAD-ACAO.
+           MOVE TBACAO(IND-ACAO) TO TXTACAO
+           IF TXTACAO1 NOT = LOG-ACAO
+              ADD 1 TO IND-ACAO
+              IF IND-ACAO < 4
+                 GO TO ROT-TRAD-ACAO
+              ELSE
+                 MOVE LOG-ACAO TO D-ACAO
+                 GO TO ROT-MONTAR.
+           MOVE TXTACAO2 TO D-ACAO.
+       ROT-MONTAR.
+           MOVE LOG-DIA TO WF-DIA
+           MOVE LOG-MES TO WF-MES
+           MOVE LOG-ANO TO WF-ANO
+           MOVE W-DATAFMT TO D-DATA
+           MOVE LOG-HORA TO D-HORA
+           MOVE LOG-OPERADOR TO D-OPERADOR
+           MOVE LOG-ARQUIVO TO D-ARQUIVO
+           MOVE LOG-CHAVE TO D-CHAVE
+           MOVE LOG-DESCR TO D-DESCR
+           WRITE REGARQHISTX FROM DET
+           ADD 1 TO W-TOTAL
+           GO TO LER-LOG.
+
+       FIM-HIST.
+           MOVE W-TOTAL TO T-TOTAL
+           WRITE REGARQHISTX FROM LINTOT.
+           MOVE "*** RELATORIO GERADO: ARQHIST.DOC ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+                CLOSE ARQLOG ARQHISTX.
+                STOP RUN.
+
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+       ROT-MENS.
+                CONTINUE.
+       ROT-MENS1.
+               DISPLAY (24, 12) MENS.
+       ROT-MENS2.
+                CALL "C$SLEEP" USING W-SEGUNDOS
+                DISPLAY (24, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
