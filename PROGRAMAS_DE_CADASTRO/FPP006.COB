@@ -0,0 +1,240 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP006.
+      ********************************************************
+      * MANUTENCAO DO CADASTRO DE NIVEL HIERARQUICO   *
+      ********************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TBHIER ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS TBHIER-COD
+                      ALTERNATE RECORD KEY IS TBHIER-DESC
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD TBHIER
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "TBHIER.DAT".
+       01 REGHIER.
+          03 TBHIER-COD                PIC 9(02).
+          03 TBHIER-DESC               PIC X(30).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEGUNDOS      PIC 9(02) VALUE 1.
+       77 W-OPCAO         PIC X(01) VALUE SPACES.
+       77 W-ACT           PIC 9(02) VALUE ZEROS.
+       77 MENS            PIC X(50) VALUE SPACES.
+       77 LIMPA           PIC X(50) VALUE SPACES.
+       01 ST-ERRO         PIC X(02) VALUE "00".
+       01 W-SEL           PIC 9(01) VALUE ZEROS.
+
+       SCREEN SECTION.
+
+       01  TELAHIER.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "*********************** CADASTRO DE NIVEL".
+           05  LINE 02  COLUMN 41
+               VALUE  " HIERARQUICO ***************************".
+           05  LINE 03  COLUMN 01
+               VALUE  "----------------------------------------".
+           05  LINE 03  COLUMN 41
+               VALUE  "----------------------------------------".
+           05  LINE 06  COLUMN 02
+               VALUE  "CODIGO: ".
+           05  LINE 08  COLUMN 02
+               VALUE  "DESCRICAO: ".
+           05  LINE 23  COLUMN 02
+               VALUE  "MENSAGEM: ".
+
+           05  TTBHIER-COD
+               LINE 06  COLUMN 10  PIC 9(02)
+               USING  TBHIER-COD
+               REVERSE-VIDEO.
+           05  TTBHIER-DESC
+               LINE 08  COLUMN 14  PIC X(30)
+               USING  TBHIER-DESC
+               HIGHLIGHT.
+
+      *--------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+
+       R0.
+           OPEN I-O TBHIER
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT TBHIER
+                 CLOSE TBHIER
+                 MOVE "*** ARQUIVO TBHIER FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0
+              ELSE
+                IF ST-ERRO = "95"
+                    MOVE "*** ISAM NAO EXCUTADO **" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
+                ELSE
+                    MOVE "ERRO NA ABERTURA DO ARQUIVO TBHIER" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+      *------------[ INICIALIZACAO DAS VARIAVEIS ]----------------------
+       R1.
+           MOVE SPACES TO TBHIER-DESC
+           MOVE ZEROS TO TBHIER-COD W-SEL
+
+           DISPLAY TELAHIER.
+
+       R2.
+           ACCEPT TTBHIER-COD.
+           IF TBHIER-COD < 1 OR TBHIER-COD > 9
+              MOVE "CODIGO INVALIDO!" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2.
+
+       LER-TBHIER.
+           READ TBHIER
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                DISPLAY TELAHIER
+                MOVE "*** NIVEL JA CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ACE-001
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO TBHIER" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                MOVE "*** NIVEL NAO CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       R3.
+           ACCEPT TTBHIER-DESC.
+           IF TBHIER-DESC = SPACES
+              MOVE "CAMPO DESCRICAO VAZIO!" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+
+      * ------------- VERICAR SE E ALTERACAO ---------------------------
+           IF W-SEL = 1
+                GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGHIER
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** NIVEL HIERARQUICO GRAVADO *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+                  MOVE "* NIVEL JA EXISTE, DADOS NAO GRAVADOS *"
+                  TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO TBHIER" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO NIVEL   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E"
+                    GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R3.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE TBHIER RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO DE NIVEL EXCLUIDO ***"
+                   TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGHIER
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO DE NIVEL."   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *----------------------------------------------------------------
+       ROT-FIM.
+           CLOSE TBHIER.
+           STOP RUN.
+
+      *----------------------[ ROTINA DE MENSAGENS ]--------------------
+       ROT-MENS.
+                CONTINUE.
+       ROT-MENS1.
+               DISPLAY (23, 20) MENS.
+       ROT-MENS2.
+                CALL "C$SLEEP" USING W-SEGUNDOS
+                MOVE SPACES TO MENS
+                DISPLAY (23, 20) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
