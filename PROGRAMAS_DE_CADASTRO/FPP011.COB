@@ -18,6 +18,26 @@
                       WITH DUPLICATES
                       FILE STATUS  IS ST-ERRO.
 
+           SELECT TBHIER ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS TBHIER-COD
+                      ALTERNATE RECORD KEY IS TBHIER-DESC
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQCONSDEPTX ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQFUNC ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS CHAPA
+                      ALTERNATE RECORD KEY IS NOME
+                      WITH DUPLICATES
+                      FILE STATUS IS ST-ERRO.
+
        DATA DIVISION.
        FILE SECTION.
        FD ARQDEP
@@ -28,11 +48,60 @@
           03 DENOMINACAO              PIC X(25).
           03 DEPSTATUS                PIC X(01).
           03 TPHIERARC                PIC 9(02).
-              
+          03 DEP-OPERADOR             PIC X(08).
+          03 DEP-DTULTALT             PIC 9(08).
+          03 DEP-HRULTALT             PIC 9(06).
+      *-----------------------------------------------------------------
+       FD TBHIER
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "TBHIER.DAT".
+       01 REGHIER.
+          03 TBHIER-COD                PIC 9(02).
+          03 TBHIER-DESC               PIC X(30).
+      *-----------------------------------------------------------------
+       FD ARQCONSDEPTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CONSDEP.DOC".
+       01 REGCONSDEPTX                 PIC X(100).
+      *-----------------------------------------------------------------
+       FD ARQFUNC
+                 LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+           03 CHAPA             PIC 9(06).
+           03 NOME              PIC X(30).
+           03 DATANASC          PIC 9(08).
+           03 DTNASC REDEFINES DATANASC.
+            05 DIA                 PIC 9(02).
+            05 MES                 PIC 9(02).
+            05 ANO                 PIC 9(04).
+           03 SEXO              PIC X(01).
+           03 IDENTGEN          PIC X(01).
+           03 ORIENTSEX          PIC X(01).
+           03 NIVELSALARIAL     PIC 9(02).
+           03 QTDDEPENDENTES    PIC 9(01).
+           03 IMPRENDA          PIC X(01).
+           03 FUNCSTATUS        PIC X(01).
+           03 CEPFUNC           PIC 9(08).
+           03 CODDEP            PIC 9(03).
+           03 CODIGOCARG        PIC 9(03).
+           03 CEP-COMPLE        PIC X(12).
+           03 CEP-NUMRES        PIC 9(04).
+           03 TELFUNC            PIC X(15).
+           03 EMAILFUNC          PIC X(40).
+           03 CONTEMERG-NOME     PIC X(30).
+           03 CONTEMERG-FONE     PIC X(15).
+           03 DTADMISSAO        PIC 9(08).
+           03 DTDESLIGAMENTO     PIC 9(08).
+           03 MOTIVODESLIG       PIC X(01).
+           03 SALARIOEMP         PIC 9(06)V99.
+           03 FUNC-OPERADOR       PIC X(08).
+           03 FUNC-DTULTALT       PIC 9(08).
+           03 FUNC-HRULTALT       PIC 9(06).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01 W-SEL        PIC 9(01) VALUE ZEROS.
-       01 W-CONT       PIC 9(04) VALUE ZEROS.
+       01 W-SEGUNDOS   PIC 9(02) VALUE 1.
        01 W-OPCAO      PIC X(01) VALUE SPACES.
        01 ST-ERRO      PIC X(02) VALUE "00".
        01 W-ACT        PIC 9(02) VALUE ZEROS.
@@ -43,10 +112,10 @@
        01 CODENTR      PIC 9(03) VALUE ZEROS.
        01 DENOENTR     PIC X(22) VALUE SPACES.
        01 IND          PIC 9(02) VALUE ZEROS.
-       01 TXTTHIERARC  PIC X(30) VALUE SPACES. 
-
-       01 TABHIERARC.
-           03 TBHIERARC      PIC X(45) OCCURS 9 TIMES.
+       01 TXTTHIERARC  PIC X(30) VALUE SPACES.
+       01 LIN          PIC 9(02) VALUE ZEROS.
+       01 W-QTDFUNC    PIC 9(05) VALUE ZEROS.
+       01 W-FUNCOK     PIC X(01) VALUE "N".
 
        01 TABSTATUS.
            03 FILLER PIC X(15) VALUE "ATIVA".
@@ -58,6 +127,21 @@
 
        01 TXTSTATUS.
            03 TXTSTATUS2 PIC X(14) VALUE SPACES.
+
+       01 W-IMPRIME    PIC X(01) VALUE "N".
+       01 W-TOTIMP     PIC 9(05) VALUE ZEROS.
+       01 W-SOATIVA    PIC X(01) VALUE "N".
+
+       01  CABI1.
+           05  FILLER PIC X(050) VALUE
+           "LISTAGEM DE DEPARTAMENTOS - FPP011".
+       01  CABI2.
+           05  FILLER PIC X(080) VALUE
+           "COD.DEP  DENOMINACAO         NIVEL HIERARQ.    STATUS EFET".
+       01  LINTOTIMP.
+           05  FILLER PIC X(040) VALUE
+           "*** TOTAL DE REGISTROS LISTADOS: ".
+           05  TOTIMP        PIC ZZZZ9 VALUE ZEROS.
       *-----------------------------------------------------------------
        01 DET2.
           03 FILLER          PIC X(02) VALUE SPACES.
@@ -68,6 +152,8 @@
           03 DETHIERARC      PIC X(30) VALUE SPACES.
           03 FILLER          PIC X(02) VALUE SPACES.
           03 DETDEPSTATUS    PIC X(20) VALUE SPACES.
+          03 FILLER          PIC X(02) VALUE SPACES.
+          03 DETQTDFUNC      PIC ZZZ9.
 
 
        SCREEN SECTION.
@@ -80,8 +166,8 @@
                VALUE  "PARTAMENTO|*****************************".
            05  LINE 04  COLUMN 01 
                VALUE  "  COD.DEP |    DENOMINACAO      |".
-           05  LINE 04  COLUMN 41 
-               VALUE  "  NIVEL HIERARC.     |     STATUS".
+           05  LINE 04  COLUMN 41
+               VALUE  "  NIVEL HIERARC.     |     STATUS  |EFET".
            05  LINE 22  COLUMN 01 
                VALUE  "  MENSAGEM:".
 
@@ -96,15 +182,6 @@
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
-           MOVE "01-CONSELHO CONSULTIVO "     TO TBHIERARC(1)
-           MOVE "02-CONSELHO FISCAL"          TO TBHIERARC(2)
-           MOVE "03-PRESIDENCIA"              TO TBHIERARC(3)
-           MOVE "04-DIRETORIA ADMINISTRATIVA" TO TBHIERARC(4)
-           MOVE "05-DIRETORIA INDUSTRIAL"     TO TBHIERARC(5)
-           MOVE "06-DIRETORIA COMERCIAL"      TO TBHIERARC(6)
-           MOVE "07-DIRETORIA MARKETING"      TO TBHIERARC(7)
-           MOVE "08-DIRETORIA JURIDICA"       TO TBHIERARC(8)
-           MOVE "09-CONSULTORIA"              TO TBHIERARC(9).
 
        INC-OP1.
            OPEN INPUT ARQDEP
@@ -118,6 +195,58 @@
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM2.
 
+       INC-OP1B.
+           OPEN INPUT TBHIER
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO TBHIER NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO TBHIER"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2.
+
+       INC-OP1C.
+           OPEN INPUT ARQFUNC
+           IF ST-ERRO = "00"
+              MOVE "S" TO W-FUNCOK
+           ELSE
+              MOVE "N" TO W-FUNCOK.
+
+       INC-OPIMP.
+           DISPLAY (20, 13)
+            "IMPRIMIR/SALVAR A LISTAGEM EM ARQUIVO (S/N) ? :"
+           MOVE "N" TO W-IMPRIME
+           ACCEPT (20, 62) W-IMPRIME WITH UPDATE
+           IF W-IMPRIME = "S" OR "s"
+              MOVE "S" TO W-IMPRIME
+              PERFORM ROT-ABRE-IMP THRU ROT-ABRE-IMP-FIM
+           ELSE
+              IF W-IMPRIME NOT = "N" AND NOT = "n"
+                 MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-OPIMP
+              ELSE
+                 MOVE "N" TO W-IMPRIME.
+           DISPLAY (20, 01) LIMPA.
+
+       INC-OPATIVA.
+           DISPLAY (21, 13)
+            "LISTAR SOMENTE DEPARTAMENTOS ATIVOS (S/N) ? :"
+           MOVE "N" TO W-SOATIVA
+           ACCEPT (21, 60) W-SOATIVA WITH UPDATE
+           IF W-SOATIVA = "S" OR "s"
+              MOVE "S" TO W-SOATIVA
+           ELSE
+              IF W-SOATIVA NOT = "N" AND NOT = "n"
+                 MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-OPATIVA
+              ELSE
+                 MOVE "N" TO W-SOATIVA.
+           DISPLAY (21, 01) LIMPA.
+
       *------------[ INICIALIZACAO DAS VARIAVEIS ]----------------------
        INC-001.
            MOVE SPACES TO DENOENTR 
@@ -191,19 +320,64 @@
                ELSE
                    IF DEPSTATUS = "D"
                       MOVE "DESATIVADA" TO TXTSTATUS.
-                 
+           IF W-SOATIVA = "S" AND DEPSTATUS NOT = "A"
+              GO TO INC-RD2.
+
+       ROT-HIER.
+           MOVE TPHIERARC TO TBHIER-COD
+           READ TBHIER
+           IF ST-ERRO = "00"
+              MOVE TBHIER-DESC TO TXTTHIERARC
+           ELSE
+              MOVE "*** NIVEL NAO CADASTRADO ***" TO TXTTHIERARC.
+
+       ROT-CONTA-FUNC.
+           MOVE ZEROS TO W-QTDFUNC
+           IF W-FUNCOK NOT = "S"
+              GO TO ROT-CONTA-FUNC-FIM.
+           MOVE LOW-VALUES TO CHAPA
+           START ARQFUNC KEY IS NOT LESS CHAPA
+               INVALID KEY GO TO ROT-CONTA-FUNC-FIM.
+       ROT-CONTA-FUNC-RD.
+           READ ARQFUNC NEXT RECORD
+           IF ST-ERRO NOT = "00"
+              GO TO ROT-CONTA-FUNC-FIM.
+           IF CODDEP = CODIGO AND FUNCSTATUS = "A"
+              ADD 1 TO W-QTDFUNC.
+           GO TO ROT-CONTA-FUNC-RD.
+       ROT-CONTA-FUNC-FIM.
+           EXIT.
+
        ROT-MONTAR.
            MOVE CODIGO      TO DETCODIGO
            MOVE DENOMINACAO TO DETDENOMINACAO
-           MOVE TBHIERARC(TPHIERARC) TO TXTTHIERARC
-           MOVE TXTTHIERARC   TO DETHIERARC 
-           MOVE TXTSTATUS2    TO DETDEPSTATUS 
-           
+           PERFORM ROT-HIER
+           MOVE TXTTHIERARC   TO DETHIERARC
+           MOVE TXTSTATUS2    TO DETDEPSTATUS
+           PERFORM ROT-CONTA-FUNC THRU ROT-CONTA-FUNC-FIM
+           MOVE W-QTDFUNC     TO DETQTDFUNC
+
            COMPUTE LIN = CONLIN + 5
            DISPLAY (LIN, 01) DET2
+           IF W-IMPRIME = "S"
+              WRITE REGCONSDEPTX FROM DET2
+              ADD 1 TO W-TOTIMP.
            ADD 1 TO CONLIN
            IF CONLIN < 17
                   GO TO INC-RD2.
+           GO TO ROT-SOL.
+
+       ROT-ABRE-IMP.
+           OPEN OUTPUT ARQCONSDEPTX
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQUIVO ARQCONSDEPTX" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              MOVE "N" TO W-IMPRIME
+           ELSE
+              WRITE REGCONSDEPTX FROM CABI1
+              WRITE REGCONSDEPTX FROM CABI2.
+       ROT-ABRE-IMP-FIM.
+           EXIT.
 
        ROT-SOL.
            DISPLAY (22, 13) " *** CONTINUA CONSULTA : . ***"
@@ -238,8 +412,16 @@
       **********************
       *
        ROT-FIM.
-           DISPLAY (01 01) ERASE.
-           CLOSE ARQDEP.
+           IF W-IMPRIME = "S"
+              MOVE W-TOTIMP TO TOTIMP
+              WRITE REGCONSDEPTX FROM LINTOTIMP
+              CLOSE ARQCONSDEPTX
+              MOVE "*** LISTAGEM SALVA: CONSDEP.DOC ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM.
+           DISPLAY (01, 01) ERASE.
+           IF W-FUNCOK = "S"
+              CLOSE ARQFUNC.
+           CLOSE ARQDEP TBHIER.
        ROT-FIM2.
            EXIT PROGRAM.
        ROT-FIM3.
@@ -250,15 +432,12 @@
       **********************
       *
        ROT-MENS.
-           MOVE ZEROS TO W-CONT.
+           CONTINUE.
        ROT-MENS1.
            DISPLAY (22, 13) MENS.
        ROT-MENS2.
-           ADD 1 TO W-CONT
-           IF W-CONT < 1000
-              GO TO ROT-MENS2
-           ELSE
-              DISPLAY (22, 12) LIMPA.
+           CALL "C$SLEEP" USING W-SEGUNDOS
+           DISPLAY (22, 12) LIMPA.
        ROT-MENS-FIM.
            EXIT.
        FIM-ROT-MENS.
